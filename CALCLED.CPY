@@ -0,0 +1,24 @@
+      *****************************************************
+      * CALCLED.CPY
+      * LAYOUT DO REGISTRO DO ARQUIVO CALCULATION-LEDGER
+      * UMA LINHA POR EXECUCAO DO PROGCOB05 COM ENTRADAS E
+      * RESULTADOS DAS 5 OPERACOES ARITMETICAS
+      *
+      * NUM1/NUM2 E RESULTADOS EM PIC SINALIZADO COM 2 CASAS
+      * DECIMAIS, PARA SUPORTAR VALOR MONETARIO REAL COM
+      * CENTAVOS, MARCADOS COM O CODIGO DE MOEDA DA TRANSACAO
+      *****************************************************
+       01  CALCLED-REC.
+           05  CALCLED-NUM1        PIC S9(09)V99.
+           05  CALCLED-NUM2        PIC S9(09)V99.
+           05  CALCLED-MOEDA       PIC X(03).
+           05  CALCLED-SOMA        PIC S9(10)V99.
+           05  CALCLED-SUBTRACAO   PIC S9(10)V99.
+           05  CALCLED-DIVISAO     PIC S9(09)V99.
+           05  CALCLED-RESTO       PIC S9(09)V99.
+           05  CALCLED-MULT        PIC S9(10)V99.
+           05  CALCLED-SW-DIV-ERRO PIC X(01).
+           05  CALCLED-SW-OVERFLOW PIC X(01).
+           05  CALCLED-DATA-HORA.
+               10  CALCLED-DATA    PIC 9(08).
+               10  CALCLED-HORA    PIC 9(08).
