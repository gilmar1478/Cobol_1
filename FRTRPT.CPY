@@ -0,0 +1,30 @@
+      *****************************************************
+      * FRTRPT.CPY
+      * RELATORIO IMPRESSO DE COTACAO DE FRETE GERADO PELO
+      * PROGCOB09 - LINHA DE CABECALHO COM DATA DE EXECUCAO E
+      * NUMERO DA PAGINA, MAIS A LINHA DE DETALHE DA COTACAO
+      * 2026-08-09 JGM FRTRPT-FRETE AMPLIADO PARA Z(07)9,99, PARA
+      * ACOMPANHAR A AMPLIACAO DE WRK-FRETE EM PROGCOB09
+      *****************************************************
+       01  FRTRPT-CABECALHO.
+           05  FILLER              PIC X(20)
+               VALUE 'RELATORIO DE FRETE'.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE 'DATA '.
+           05  FRTRPT-CAB-DATA     PIC 9(08).
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(07) VALUE 'PAGINA '.
+           05  FRTRPT-CAB-PAGINA   PIC ZZ9.
+
+       01  FRTRPT-DETALHE.
+           05  FRTRPT-PRODUTO      PIC X(20).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FRTRPT-UF           PIC X(02).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FRTRPT-VALOR        PIC Z(05)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FRTRPT-PESO         PIC Z(02)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FRTRPT-FRETE        PIC Z(07)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FRTRPT-OBS          PIC X(20).
