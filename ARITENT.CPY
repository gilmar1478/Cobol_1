@@ -0,0 +1,10 @@
+      *****************************************************
+      * ARITENT.CPY
+      * LAYOUT DO ARQUIVO DE TRANSACOES DE ENTRADA DO PROGCOB05
+      * UM PAR NUM1/NUM2 POR LINHA, PARA PROCESSAMENTO EM LOTE,
+      * COM O CODIGO DE MOEDA DA TRANSACAO (EX: BRL, USD)
+      *****************************************************
+       01  ARITENT-REC.
+           05  ARITENT-NUM1        PIC S9(09)V99.
+           05  ARITENT-NUM2        PIC S9(09)V99.
+           05  ARITENT-MOEDA       PIC X(03).
