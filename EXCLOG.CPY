@@ -0,0 +1,13 @@
+      *****************************************************
+      * EXCLOG.CPY
+      * REGISTRO DO LOG DE EXCECOES COMPARTILHADO POR TODOS OS
+      * PROGRAMAS DA FAMILIA PROGCOB0X: UM REGISTRO POR OCORRENCIA
+      * DE ENTRADA INVALIDA OU CONDICAO DE ERRO, PARA QUE HAJA UM
+      * RASTRO DO QUE ACONTECEU ALEM DO CONSOLE DO TERMINAL
+      *****************************************************
+       01  EXCLOG-REC.
+           05  EXCLOG-PROGRAMA      PIC X(09).
+           05  EXCLOG-DATA          PIC 9(08).
+           05  EXCLOG-HORA          PIC 9(08).
+           05  EXCLOG-CODIGO        PIC X(04).
+           05  EXCLOG-DESCRICAO     PIC X(40).
