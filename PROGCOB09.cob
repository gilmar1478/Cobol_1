@@ -1,51 +1,775 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB08.
+       PROGRAM-ID. PROGCOB09.
       *************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = IVAN(ALURA) IVANAL
       * OBJETIVO : RECEBER PRODUTO , VALOR E CALCULAR O FRETE
       * UTILIZAR COMANDOS EVALUATE
       *> * DATA =  XX - XX - XXX
+      * ALTERACOES:
+      * 2026-08-09 JGM TABELA DE FRETE EXPANDIDA PARA AS 27 UF
+      * 2026-08-09 JGM MULTIPLICADORES MOVIDOS PARA O ARQUIVO
+      * FRETE-TABELA, CARREGADO COM OS VALORES PADRAO NA 1A EXECUCAO
+      * 2026-08-09 JGM COMPONENTE DE FRETE POR FAIXA DE PESO
+      * 2026-08-09 JGM PEDIDOS SEM TARIFA DE FRETE GRAVADOS NO
+      * ARQUIVO REJEITADOS EM VEZ DE SO EXIBIR MENSAGEM
+      * 2026-08-09 JGM MODO DE LOTE PARA PEDIDOS DE VARIOS ITENS,
+      * COM FRETE CONSOLIDADO PELO TOTAL DO PEDIDO E MANIFESTO
+      * 2026-08-09 JGM PEDIDO SEM TARIFA TAMBEM REGISTRADO NO LOG DE
+      * EXCECOES COMPARTILHADO EXCLOG
+      * 2026-08-09 JGM OPERADOR QUE SOLICITOU A COTACAO PASSA A SER
+      * CAPTURADO E REGISTRADO NO LOG COMPARTILHADO JUNTO COM A UF
+      * 2026-08-09 JGM RETURN-CODE PASSA A REFLETIR O RESULTADO REAL
+      * DA EXECUCAO, EM VEZ DE FICAR SEMPRE ZERO
+      * 2026-08-09 JGM RESULTADO DA COTACAO PASSA A SER IMPRESSO NUM
+      * RELATORIO PAGINADO (FRTRPT) COM CABECALHO, DATA E NUMERO DE
+      * PAGINA, EM VEZ DE SO APARECER NO DISPLAY DO TERMINAL
+      * 2026-08-09 JGM FRETE FATURADO PASSA A SER ACUMULADO POR
+      * PERIODO (FRETACU), PARA CONFERENCIA NOTURNA CONTRA O
+      * ACUMULADO DE VENDAS DO PROGCOB15
+      * 2026-08-09 JGM SOBRETAXA DE ITEM VOLUMOSO, A PARTIR DA AREA
+      * DO ITEM (LARGURA X COMPRIMENTO, MESMO CALCULO DO PROGCOB11) -
+      * UM ITEM PEQUENO E CARO NAO PAGA MAIS O MESMO FRETE DE UM
+      * ITEM GRANDE E INCOMODO DE TRANSPORTAR SO PORQUE TEM O MESMO
+      * VALOR DECLARADO
+      * 2026-08-09 JGM PEDIDO SEM TARIFA DE FRETE DEIXA DE SER
+      * REJEITADO DE VEZ - AGORA FICA NUMA FILA DE PENDENTES PARA
+      * REVISAO, ESPERANDO ALGUEM CADASTRAR A TARIFA DA UF
+      * 2026-08-09 JGM ALTERACAO DE TARIFA POR ARQUIVO DE ENTRADA
+      * (TARFALT) PASSA A SER REGISTRADA NO LOG DE AUDITORIA
+      * COMPARTILHADO, COM O OPERADOR, O VALOR ANTERIOR E O NOVO
+      * 2026-08-09 JGM QUEBRA DE CONTROLE POR UF NO MODO DE LOTE,
+      * COM SUBTOTAL DE FRETE POR ESTADO E TOTAL GERAL DO LOTE NO
+      * MANIFESTO - PRESSUPOE PEDIDOS DE ENTRADA JA ORDENADOS POR UF
+      * 2026-08-09 JGM FIM DO LOTE DE PEDIDOS PASSA A GRAVAR NO LOG
+      * DE CONTROLE DE TURNO COMPARTILHADO (JOBCTRL) A QUANTIDADE
+      * PROCESSADA, A QUANTIDADE DE EXCECOES E O RETURN-CODE FINAL
+      * 2026-08-09 JGM CALCULO DO FRETE (PERCENTUAL, FAIXA DE PESO E
+      * SOBRETAXA DE VOLUME) PASSA A SER PROTEGIDO CONTRA ESTOURO DE
+      * WRK-FRETE, REGISTRANDO NO LOG COMPARTILHADO E ESCALANDO O
+      * RETURN-CODE EM VEZ DE TRUNCAR O VALOR EM SILENCIO
+      * 2026-08-09 JGM QUANTIDADE DE ITENS DO PEDIDO MULTI-ITEM PASSA
+      * A SER VALIDADA CONTRA O TAMANHO REAL DA TABELA (10 POSICOES)
+      * ANTES DO PERFORM VARYING SOBRE ELA, COM TRUNCAGEM PARA 10 E
+      * REGISTRO NO LOG DE EXCECOES QUANDO MAIOR
+      * 2026-08-09 JGM PROTECAO CONTRA ESTOURO DE WRK-FRETE PASSA
+      * TAMBEM A ZERAR O CAMPO NO MOMENTO DO ESTOURO, EVITANDO QUE UM
+      * VALOR RESIDUAL DA OPERACAO PARCIAL SIGA PARA O MANIFESTO E
+      * PARA OS ACUMULADORES COMO SE A COTACAO TIVESSE SIDO CALCULADA
+      * 2026-08-09 JGM WRK-FRETE AMPLIADO PARA PIC 9(08)V99, JA QUE
+      * WRK-VALOR (ATE 999999,99) MULTIPLICADO POR UM MULTIPLICADOR
+      * REALISTA DE FRETETAB JA ESTOURAVA O CAMPO ANTIGO EM PEDIDOS
+      * NORMAIS, NAO SO EM CASOS EXTREMOS - FRTRPT-FRETE TAMBEM
+      * AMPLIADO PARA NAO TRUNCAR NO RELATORIO DE COTACAO
+      * 2026-08-09 JGM SOMA DE VALOR/PESO/AREA DOS ITENS DE UM PEDIDO
+      * MULTI-ITEM (0400-PROCESSAR-PEDIDO) PASSA TAMBEM A SER
+      * PROTEGIDA CONTRA ESTOURO, REGISTRANDO NO LOG COMPARTILHADO E
+      * ESCALANDO O RETURN-CODE, EM VEZ DE DEIXAR A SOMA TRUNCAR EM
+      * SILENCIO SEM NENHUM REGISTRO
       ****************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'DECPT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-TABELA ASSIGN TO 'FRETETAB'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FRETETAB-UF
+               FILE STATUS IS WRK-FS-TAB.
+           SELECT OPTIONAL PENDENTES-FILE ASSIGN TO 'PENDPED'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-PEN.
+           SELECT OPTIONAL ORDEM-ENTRADA ASSIGN TO 'ORDENT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-PED.
+           SELECT MANIFESTO-PEDIDOS ASSIGN TO 'ORDRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-MAN.
+           SELECT FRETE-RELATORIO ASSIGN TO 'FRTRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-FRP.
+           SELECT FRETE-ACUMULADO ASSIGN TO 'FRETACU'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FRETACU-PERIODO
+               FILE STATUS IS WRK-FS-FAC.
+           SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO 'EXCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXC.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO 'AUDTRL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUD.
+           SELECT OPTIONAL TARIFA-ALTERACAO ASSIGN TO 'TARFALT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-TAR.
+           SELECT OPTIONAL JOB-CONTROL ASSIGN TO 'JOBCTRL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-JOB.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FRETE-TABELA.
+           COPY 'FRETETAB.CPY'.
+
+       FD  PENDENTES-FILE.
+           COPY 'PENDPED.CPY'.
+
+       FD  ORDEM-ENTRADA.
+           COPY 'ORDPED.CPY'.
+
+       FD  MANIFESTO-PEDIDOS.
+           COPY 'ORDRPT.CPY'.
+
+       FD  FRETE-RELATORIO.
+           COPY 'FRTRPT.CPY'.
+
+       FD  FRETE-ACUMULADO.
+           COPY 'FRETACU.CPY'.
+
+       FD  EXCEPTION-LOG.
+           COPY 'EXCLOG.CPY'.
+
+       FD  AUDIT-LOG.
+           COPY 'AUDTRL.CPY'.
+
+       FD  TARIFA-ALTERACAO.
+           COPY 'TARFALT.CPY'.
+
+       FD  JOB-CONTROL.
+           COPY 'JOBCTRL.CPY'.
+
        WORKING-STORAGE SECTION.
+      *****************************************************
+      * TABELA PADRAO DE MULTIPLICADORES DE FRETE POR UF,
+      * USADA APENAS PARA SEMEAR O ARQUIVO FRETE-TABELA QUANDO
+      * ELE AINDA NAO EXISTE
+      *****************************************************
+       01  WRK-TABELA-PADRAO-EXTENSO.
+           02  FILLER PIC X(05) VALUE 'SP105'.
+           02  FILLER PIC X(05) VALUE 'PR110'.
+           02  FILLER PIC X(05) VALUE 'SC110'.
+           02  FILLER PIC X(05) VALUE 'RJ110'.
+           02  FILLER PIC X(05) VALUE 'DF110'.
+           02  FILLER PIC X(05) VALUE 'ES110'.
+           02  FILLER PIC X(05) VALUE 'MG115'.
+           02  FILLER PIC X(05) VALUE 'BA115'.
+           02  FILLER PIC X(05) VALUE 'GO115'.
+           02  FILLER PIC X(05) VALUE 'RS115'.
+           02  FILLER PIC X(05) VALUE 'AL120'.
+           02  FILLER PIC X(05) VALUE 'CE120'.
+           02  FILLER PIC X(05) VALUE 'MT120'.
+           02  FILLER PIC X(05) VALUE 'MS120'.
+           02  FILLER PIC X(05) VALUE 'PB120'.
+           02  FILLER PIC X(05) VALUE 'PE120'.
+           02  FILLER PIC X(05) VALUE 'RN120'.
+           02  FILLER PIC X(05) VALUE 'SE120'.
+           02  FILLER PIC X(05) VALUE 'MA125'.
+           02  FILLER PIC X(05) VALUE 'PI125'.
+           02  FILLER PIC X(05) VALUE 'TO125'.
+           02  FILLER PIC X(05) VALUE 'AC135'.
+           02  FILLER PIC X(05) VALUE 'AP135'.
+           02  FILLER PIC X(05) VALUE 'AM130'.
+           02  FILLER PIC X(05) VALUE 'PA130'.
+           02  FILLER PIC X(05) VALUE 'RO130'.
+           02  FILLER PIC X(05) VALUE 'RR135'.
+       01  WRK-TABELA-PADRAO REDEFINES WRK-TABELA-PADRAO-EXTENSO.
+           02  WRK-TAB-ENTRADA OCCURS 27 TIMES INDEXED BY WRK-TAB-IDX.
+               03  WRK-TAB-UF   PIC X(02).
+               03  WRK-TAB-MULT PIC 9V99.
+
            77 WRK-PRODUTO PIC X(20) VALUE SPACES.
            77 WRK-UF      PIC X(02) VALUE SPACES.
            77 WRK-VALOR   PIC 9(06)V99 VALUE ZEROS.
-           77 WRK-FRETE   PIC 9(04)V99 VALUE ZEROS.
+           77 WRK-PESO    PIC 9(03)V99 VALUE ZEROS.
+           77 WRK-FRETE   PIC 9(08)V99 VALUE ZEROS.
+           77 WRK-FRETE-PESO PIC 9(04)V99 VALUE ZEROS.
+           77 WRK-FS-TAB  PIC X(02) VALUE '00'.
+           77 WRK-FS-PEN  PIC X(02) VALUE '00'.
+           77 WRK-FS-PED  PIC X(02) VALUE '00'.
+           77 WRK-FS-MAN  PIC X(02) VALUE '00'.
+           77 WRK-ENTREGA-OK PIC X(01) VALUE 'N'.
+               88 ENTREGA-POSSIVEL VALUE 'S' WHEN SET TO FALSE IS 'N'.
+           77 WRK-MODO-PEDIDO PIC X(01) VALUE 'N'.
+               88 MODO-LOTE-PEDIDO VALUE 'S' WHEN SET TO FALSE IS 'N'.
+           77 WRK-FIM-PED PIC X(01) VALUE 'N'.
+               88 FIM-PEDIDOS VALUE 'S' WHEN SET TO FALSE IS 'N'.
+           77 WRK-FS-EXC  PIC X(02) VALUE '00'.
+           77 WRK-OPERADOR PIC X(08) VALUE SPACES.
+           77 WRK-FS-FRP  PIC X(02) VALUE '00'.
+           77 WRK-RPT-PAGINA PIC 9(03) VALUE ZEROS.
+           77 WRK-RPT-LINHA  PIC 9(02) VALUE ZEROS.
+           77 WRK-RPT-MAX-LINHAS PIC 9(02) VALUE 20.
+           77 WRK-FS-FAC  PIC X(02) VALUE '00'.
+           01  WRK-DATA-HOJE-FRETE.
+               05  WRK-PERIODO-ATUAL-FRETE PIC 9(06).
+               05  WRK-DIA-ATUAL-FRETE     PIC 9(02).
+           77 WRK-LARGURA        PIC 9(03)V99 VALUE ZEROS.
+           77 WRK-COMPRIMENTO    PIC 9(03)V99 VALUE ZEROS.
+           77 WRK-AREA           PIC 9(06)V99 VALUE ZEROS.
+           77 WRK-AREA-LIMITE    PIC 9(04)V99 VALUE 2,00.
+           77 WRK-SOBRETAXA-OVERSIZE PIC 9(04)V99 VALUE 50,00.
+           77 WRK-ITEM-OVERSIZE  PIC X(01) VALUE 'N'.
+               88 ITEM-OVERSIZE VALUE 'S' WHEN SET TO FALSE IS 'N'.
+           77 WRK-FS-AUD  PIC X(02) VALUE '00'.
+           77 WRK-FS-TAR  PIC X(02) VALUE '00'.
+           77 WRK-FIM-TAR PIC X(01) VALUE 'N'.
+               88 FIM-ALTERACAO-TARIFA VALUE 'S' WHEN SET TO FALSE
+                   IS 'N'.
+           77 WRK-MULT-ANTES          PIC 9V99 VALUE ZEROS.
+           77 WRK-VALOR-EDITADO-TAR   PIC 9,99.
+           77 WRK-VALOR-TXT-ANTES-TAR PIC X(10) VALUE SPACES.
+           77 WRK-VALOR-TXT-DEPOIS-TAR PIC X(10) VALUE SPACES.
+           77 WRK-UF-ANTERIOR    PIC X(02) VALUE SPACES.
+           77 WRK-SUBTOTAL-UF    PIC 9(07)V99 VALUE ZEROS.
+           77 WRK-TOTAL-GERAL-LOTE PIC 9(09)V99 VALUE ZEROS.
+           77 WRK-FS-JOB         PIC X(02) VALUE '00'.
+           77 WRK-CONT-PEDIDOS   PIC 9(06) VALUE ZEROS.
+           77 WRK-CONT-EXCECOES  PIC 9(06) VALUE ZEROS.
+
        PROCEDURE DIVISION.
-           DISPLAY 'PRODUTO..'
-           ACCEPT WRK-PRODUTO.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           IF MODO-LOTE-PEDIDO
+               PERFORM 0400-PROCESSAR-PEDIDO UNTIL FIM-PEDIDOS
+           ELSE
+               PERFORM 0200-PROCESSAR
+           END-IF
+           PERFORM 0300-FINALIZAR
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN I-O FRETE-TABELA
+           IF WRK-FS-TAB = '35'
+               OPEN OUTPUT FRETE-TABELA
+               PERFORM 0110-SEMEAR-TABELA
+               CLOSE FRETE-TABELA
+               OPEN I-O FRETE-TABELA
+           END-IF
+           OPEN EXTEND PENDENTES-FILE
+           IF WRK-FS-PEN = '05' OR WRK-FS-PEN = '35'
+               OPEN OUTPUT PENDENTES-FILE
+           END-IF
+           OPEN EXTEND EXCEPTION-LOG
+           IF WRK-FS-EXC = '05' OR WRK-FS-EXC = '35'
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           OPEN EXTEND AUDIT-LOG
+           IF WRK-FS-AUD = '05' OR WRK-FS-AUD = '35'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           OPEN OUTPUT FRETE-RELATORIO
+           PERFORM 0213-IMPRIMIR-CABECALHO
+           OPEN I-O FRETE-ACUMULADO
+           IF WRK-FS-FAC = '35'
+               OPEN OUTPUT FRETE-ACUMULADO
+               CLOSE FRETE-ACUMULADO
+               OPEN I-O FRETE-ACUMULADO
+           END-IF
+           DISPLAY 'OPERADOR'
+           ACCEPT WRK-OPERADOR
+           OPEN INPUT TARIFA-ALTERACAO
+           IF WRK-FS-TAR = '00'
+               PERFORM 0160-LER-ALTERACAO-TARIFA
+               PERFORM 0170-APLICAR-ALTERACAO-TARIFA
+                   UNTIL FIM-ALTERACAO-TARIFA
+               CLOSE TARIFA-ALTERACAO
+           END-IF
+           OPEN INPUT ORDEM-ENTRADA
+           IF WRK-FS-PED = '00'
+               SET MODO-LOTE-PEDIDO TO TRUE
+               OPEN OUTPUT MANIFESTO-PEDIDOS
+               PERFORM 0130-LER-PEDIDO
+           ELSE
+               DISPLAY 'PRODUTO..'
+               ACCEPT WRK-PRODUTO
+               DISPLAY 'VALOR'
+               ACCEPT WRK-VALOR
+               DISPLAY 'PESO EM KG'
+               ACCEPT WRK-PESO
+               DISPLAY 'LARGURA DO ITEM EM M..'
+               ACCEPT WRK-LARGURA
+               DISPLAY 'COMPRIMENTO DO ITEM EM M..'
+               ACCEPT WRK-COMPRIMENTO
+               DISPLAY 'ESTADO A ENTREGAR'
+               ACCEPT WRK-UF
+           END-IF.
+
+       0110-SEMEAR-TABELA.
+           PERFORM VARYING WRK-TAB-IDX FROM 1 BY 1
+               UNTIL WRK-TAB-IDX > 27
+               MOVE WRK-TAB-UF(WRK-TAB-IDX) TO FRETETAB-UF
+               MOVE WRK-TAB-MULT(WRK-TAB-IDX) TO FRETETAB-MULT
+               WRITE FRETETAB-REC
+           END-PERFORM.
+
+       0130-LER-PEDIDO.
+           READ ORDEM-ENTRADA
+               AT END
+                   SET FIM-PEDIDOS TO TRUE
+           END-READ.
+
+      *****************************************************
+      * LE O PROXIMO PEDIDO DE ALTERACAO DE TARIFA DO ARQUIVO
+      * DE ENTRADA TARFALT, SE HOUVER
+      *****************************************************
+       0160-LER-ALTERACAO-TARIFA.
+           READ TARIFA-ALTERACAO
+               AT END
+                   SET FIM-ALTERACAO-TARIFA TO TRUE
+           END-READ.
+
+      *****************************************************
+      * APLICA NO FRETE-TABELA O NOVO MULTIPLICADOR DA UF LIDO
+      * DO TARFALT, E REGISTRA A ALTERACAO NO LOG DE AUDITORIA
+      * ANTES DE AVANCAR PARA A PROXIMA ALTERACAO PENDENTE
+      *****************************************************
+       0170-APLICAR-ALTERACAO-TARIFA.
+           MOVE TARFALT-UF TO FRETETAB-UF
+           READ FRETE-TABELA
+               KEY IS FRETETAB-UF
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WRK-FS-TAB = '00'
+               MOVE FRETETAB-MULT TO WRK-MULT-ANTES
+               MOVE TARFALT-MULT TO FRETETAB-MULT
+               REWRITE FRETETAB-REC
+               PERFORM 0180-REGISTRAR-AUDITORIA-TARIFA
+           END-IF
+           PERFORM 0160-LER-ALTERACAO-TARIFA.
+
+      *****************************************************
+      * GRAVA NO LOG DE AUDITORIA COMPARTILHADO O VALOR ANTERIOR
+      * E O NOVO VALOR DA TARIFA DA UF, E QUEM ALTEROU
+      *****************************************************
+       0180-REGISTRAR-AUDITORIA-TARIFA.
+           MOVE WRK-MULT-ANTES TO WRK-VALOR-EDITADO-TAR
+           MOVE WRK-VALOR-EDITADO-TAR TO WRK-VALOR-TXT-ANTES-TAR
+           MOVE TARFALT-MULT TO WRK-VALOR-EDITADO-TAR
+           MOVE WRK-VALOR-EDITADO-TAR TO WRK-VALOR-TXT-DEPOIS-TAR
+           MOVE 'PROGCOB09' TO AUDTRL-PROGRAMA
+           ACCEPT AUDTRL-DATA FROM DATE YYYYMMDD
+           ACCEPT AUDTRL-HORA FROM TIME
+           MOVE WRK-OPERADOR TO AUDTRL-OPERADOR
+           MOVE FRETETAB-UF TO AUDTRL-CHAVE
+           MOVE 'TARIFA FRETE' TO AUDTRL-CAMPO
+           MOVE WRK-VALOR-TXT-ANTES-TAR TO AUDTRL-VALOR-ANTES
+           MOVE WRK-VALOR-TXT-DEPOIS-TAR TO AUDTRL-VALOR-DEPOIS
+           WRITE AUDTRL-REC.
+
+       0200-PROCESSAR.
+           SET ENTREGA-POSSIVEL TO FALSE
+           MOVE WRK-UF TO FRETETAB-UF
+           READ FRETE-TABELA
+               KEY IS FRETETAB-UF
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WRK-FS-TAB = '00'
+               SET ENTREGA-POSSIVEL TO TRUE
+               COMPUTE WRK-FRETE = WRK-VALOR * FRETETAB-MULT
+                   ON SIZE ERROR
+                       MOVE ZEROS TO WRK-FRETE
+                       PERFORM 0232-REGISTRAR-EXCECAO-FRETE
+                       IF RETURN-CODE < 4
+                           MOVE 4 TO RETURN-CODE
+                       END-IF
+               END-COMPUTE
+               PERFORM 0210-CALCULAR-FRETE-PESO
+               ADD WRK-FRETE-PESO TO WRK-FRETE
+                   ON SIZE ERROR
+                       MOVE ZEROS TO WRK-FRETE
+                       PERFORM 0232-REGISTRAR-EXCECAO-FRETE
+                       IF RETURN-CODE < 4
+                           MOVE 4 TO RETURN-CODE
+                       END-IF
+               END-ADD
+               PERFORM 0211-CALCULAR-FRETE-OVERSIZE
+               PERFORM 0240-REGISTRAR-COTACAO
+               PERFORM 0250-ACUMULAR-FRETE
+           ELSE
+               PERFORM 0220-GRAVAR-PENDENTE
+           END-IF
+           PERFORM 0216-IMPRIMIR-DETALHE.
+
+      *****************************************************
+      * ACRESCENTA AO FRETE UM COMPONENTE POR FAIXA DE PESO,
+      * ALEM DO PERCENTUAL SOBRE O VALOR DA MERCADORIA
+      *****************************************************
+       0210-CALCULAR-FRETE-PESO.
+           EVALUATE TRUE
+               WHEN WRK-PESO <= 5,00
+                   MOVE 0,00 TO WRK-FRETE-PESO
+               WHEN WRK-PESO <= 20,00
+                   MOVE 10,00 TO WRK-FRETE-PESO
+               WHEN WRK-PESO <= 50,00
+                   MOVE 25,00 TO WRK-FRETE-PESO
+               WHEN WRK-PESO <= 100,00
+                   MOVE 50,00 TO WRK-FRETE-PESO
+               WHEN OTHER
+                   MOVE 100,00 TO WRK-FRETE-PESO
+           END-EVALUATE.
+
+      *****************************************************
+      * CALCULA A AREA DO ITEM (LARGURA X COMPRIMENTO, MESMA
+      * FORMULA DO PROGCOB11) E ACRESCENTA A SOBRETAXA DE
+      * VOLUME SE A AREA PASSAR DO LIMITE - NO MODO DE LOTE A
+      * AREA JA VEM SOMADA DE TODOS OS ITENS DO PEDIDO PELO
+      * 0400-PROCESSAR-PEDIDO, ENTAO SO RECALCULA NO INTERATIVO
+      *****************************************************
+       0211-CALCULAR-FRETE-OVERSIZE.
+           IF NOT MODO-LOTE-PEDIDO
+               IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
+                   COMPUTE WRK-AREA = WRK-LARGURA * WRK-COMPRIMENTO
+                       ON SIZE ERROR
+                           PERFORM 0231-REGISTRAR-EXCECAO-AREA
+                           IF RETURN-CODE < 4
+                               MOVE 4 TO RETURN-CODE
+                           END-IF
+                   END-COMPUTE
+               ELSE
+                   MOVE ZEROS TO WRK-AREA
+               END-IF
+           END-IF
+           IF WRK-AREA > WRK-AREA-LIMITE
+               ADD WRK-SOBRETAXA-OVERSIZE TO WRK-FRETE
+                   ON SIZE ERROR
+                       MOVE ZEROS TO WRK-FRETE
+                       PERFORM 0232-REGISTRAR-EXCECAO-FRETE
+                       IF RETURN-CODE < 4
+                           MOVE 4 TO RETURN-CODE
+                       END-IF
+               END-ADD
+               SET ITEM-OVERSIZE TO TRUE
+           ELSE
+               SET ITEM-OVERSIZE TO FALSE
+           END-IF.
+
+      *****************************************************
+      * IMPRIME O CABECALHO DO RELATORIO DE FRETE, COM DATA DE
+      * EXECUCAO E NUMERO DE PAGINA, SEMPRE QUE A PAGINA ENCHER
+      *****************************************************
+       0213-IMPRIMIR-CABECALHO.
+           ADD 1 TO WRK-RPT-PAGINA
+           MOVE WRK-RPT-PAGINA TO FRTRPT-CAB-PAGINA
+           ACCEPT FRTRPT-CAB-DATA FROM DATE YYYYMMDD
+           WRITE FRTRPT-CABECALHO
+           MOVE ZEROS TO WRK-RPT-LINHA.
+
+      *****************************************************
+      * IMPRIME A LINHA DE DETALHE DA COTACAO NO RELATORIO DE
+      * FRETE, QUEBRANDO PAGINA ANTES SE A PAGINA JA ESTA CHEIA
+      *****************************************************
+       0216-IMPRIMIR-DETALHE.
+           IF WRK-RPT-LINHA >= WRK-RPT-MAX-LINHAS
+               PERFORM 0213-IMPRIMIR-CABECALHO
+           END-IF
+           MOVE WRK-PRODUTO TO FRTRPT-PRODUTO
+           MOVE WRK-UF TO FRTRPT-UF
+           MOVE WRK-VALOR TO FRTRPT-VALOR
+           MOVE WRK-PESO TO FRTRPT-PESO
+           IF ENTREGA-POSSIVEL
+               MOVE WRK-FRETE TO FRTRPT-FRETE
+               IF ITEM-OVERSIZE
+                   MOVE 'COTACAO OK - GRANDE' TO FRTRPT-OBS
+               ELSE
+                   MOVE 'COTACAO OK' TO FRTRPT-OBS
+               END-IF
+           ELSE
+               MOVE ZEROS TO FRTRPT-FRETE
+               MOVE 'AGUARDANDO TARIFA' TO FRTRPT-OBS
+           END-IF
+           WRITE FRTRPT-DETALHE
+           ADD 1 TO WRK-RPT-LINHA.
+
+      *****************************************************
+      * GRAVA NA FILA DE PENDENTES O PEDIDO QUE AINDA NAO PODE
+      * SER ENTREGUE PORQUE A UF NAO TEM TARIFA CADASTRADA, PARA
+      * REVISAO POSTERIOR EM VEZ DE REJEITAR O PEDIDO DE VEZ
+      *****************************************************
+       0220-GRAVAR-PENDENTE.
+           MOVE WRK-PRODUTO TO PENDPED-PRODUTO
+           MOVE WRK-VALOR TO PENDPED-VALOR
+           MOVE WRK-UF TO PENDPED-UF
+           MOVE 'UF SEM TARIFA FRETE' TO PENDPED-MOTIVO
+           ACCEPT PENDPED-DATA FROM DATE YYYYMMDD
+           ACCEPT PENDPED-HORA FROM TIME
+           WRITE PENDPED-REC
+           PERFORM 0230-REGISTRAR-EXCECAO
+           IF RETURN-CODE < 4
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+      *****************************************************
+      * REGISTRA A MESMA OCORRENCIA NO LOG DE EXCECOES
+      * COMPARTILHADO POR TODA A FAMILIA PROGCOB0X
+      *****************************************************
+       0230-REGISTRAR-EXCECAO.
+           MOVE 'PROGCOB09' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE 'E001' TO EXCLOG-CODIGO
+           MOVE 'PEDIDO PENDENTE - UF SEM TARIFA DE FRETE'
+               TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC
+           ADD 1 TO WRK-CONT-EXCECOES.
+
+      *****************************************************
+      * REGISTRA NO LOG COMPARTILHADO A AREA DO ITEM TRUNCADA NO
+      * CALCULO DA SOBRETAXA DE VOLUME
+      *****************************************************
+       0231-REGISTRAR-EXCECAO-AREA.
+           MOVE 'PROGCOB09' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE 'E002' TO EXCLOG-CODIGO
+           MOVE 'AREA DO ITEM TRUNCADA NO CALCULO DA SOBRETAXA'
+               TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC
+           ADD 1 TO WRK-CONT-EXCECOES.
+
+      *****************************************************
+      * REGISTRA NO LOG COMPARTILHADO O FRETE TRUNCADO POR
+      * EXTRAPOLAR A FAIXA DE WRK-FRETE
+      *****************************************************
+       0232-REGISTRAR-EXCECAO-FRETE.
+           MOVE 'PROGCOB09' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE 'E003' TO EXCLOG-CODIGO
+           MOVE 'FRETE TRUNCADO NO CALCULO DA COTACAO'
+               TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC
+           ADD 1 TO WRK-CONT-EXCECOES.
+
+      *****************************************************
+      * REGISTRA NO LOG COMPARTILHADO O ESTOURO NA SOMA DO VALOR OU
+      * DO PESO DOS ITENS DE UM PEDIDO MULTI-ITEM EM WRK-VALOR/
+      * WRK-PESO, ZERADOS PELO ON SIZE ERROR QUE CHAMOU ESTA ROTINA
+      *****************************************************
+       0233-REGISTRAR-EXCECAO-ACUMULO.
+           MOVE 'PROGCOB09' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE 'E005' TO EXCLOG-CODIGO
+           MOVE 'VALOR OU PESO ACUMULADO DO PEDIDO TRUNCADO'
+               TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC
+           ADD 1 TO WRK-CONT-EXCECOES.
 
-           DISPLAY 'VALOR'
-           ACCEPT WRK-VALOR.
+      *****************************************************
+      * REGISTRA NO LOG COMPARTILHADO QUEM SOLICITOU A COTACAO DE
+      * FRETE, PARA QUE UMA COTACAO CONTESTADA POSSA SER RASTREADA
+      * DE VOLTA AO OPERADOR QUE A PEDIU
+      *****************************************************
+       0240-REGISTRAR-COTACAO.
+           MOVE 'PROGCOB09' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE 'A001' TO EXCLOG-CODIGO
+           STRING 'COTACAO FRETE UF ' WRK-UF ' OPERADOR ' WRK-OPERADOR
+               DELIMITED BY SIZE INTO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC.
 
-           DISPLAY 'ESTADO A ENTREGAR'
-           ACCEPT WRK-UF.
+      *****************************************************
+      * ACUMULA O FRETE DESTA COTACAO NO PERIODO (AAAAMM) DE
+      * HOJE, PARA QUE A CONFERENCIA NOTURNA CONTRA O ACUMULADO
+      * DE VENDAS DO PROGCOB15 TENHA UM TOTAL DE FRETE FATURADO
+      * NO MES, E NAO SO O VALOR DE CADA COTACAO ISOLADA
+      *****************************************************
+       0250-ACUMULAR-FRETE.
+           ACCEPT WRK-DATA-HOJE-FRETE FROM DATE YYYYMMDD
+           MOVE WRK-PERIODO-ATUAL-FRETE TO FRETACU-PERIODO
+           READ FRETE-ACUMULADO
+               KEY IS FRETACU-PERIODO
+               INVALID KEY
+                   PERFORM 0251-CRIAR-PERIODO-FRETE
+           END-READ
+           IF WRK-FS-FAC = '00'
+               ADD WRK-FRETE TO FRETACU-MTD-VALOR
+               ADD 1 TO FRETACU-MTD-QT
+               MOVE WRK-DATA-HOJE-FRETE TO FRETACU-DATA-ATUALIZACAO
+               REWRITE FRETACU-REC
+           END-IF.
 
-           EVALUATE WRK-UF
-            WHEN 'SP'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-            WHEN 'RJ'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-            WHEN 'MG'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-            WHEN OTHER
-                DISPLAY 'NAO PODEMOS ENTREGAR'
-            END-EVALUATE
+      *****************************************************
+      * PRIMEIRO FRETE FATURADO NO PERIODO: CRIA O REGISTRO DO
+      * ACUMULADO MENSAL JA ZERADO, PARA A SOMA SEGUINTE PARTIR
+      * DE ZERO
+      *****************************************************
+       0251-CRIAR-PERIODO-FRETE.
+           MOVE WRK-PERIODO-ATUAL-FRETE TO FRETACU-PERIODO
+           MOVE ZEROS TO FRETACU-MTD-VALOR FRETACU-MTD-QT
+           WRITE FRETACU-REC.
 
-            DISPLAY '=============='
-            IF WRK-FRETE NOT EQUAL 0
-            DISPLAY 'VALOR DO FRETE COM O PRODUTO' WRK-FRETE
+      *****************************************************
+      * CONSOLIDA TODOS OS ITENS DE UM PEDIDO EM LOTE NUM SO
+      * CALCULO DE FRETE SOBRE O VALOR E O PESO TOTAL, E
+      * GRAVA O MANIFESTO DO PEDIDO (ITENS + LINHA DE TOTAIS)
+      *****************************************************
+       0400-PROCESSAR-PEDIDO.
+           IF WRK-UF-ANTERIOR NOT = SPACES
+               AND ORDPED-UF NOT = WRK-UF-ANTERIOR
+               PERFORM 0430-GRAVAR-SUBTOTAL-UF
+               MOVE ZEROS TO WRK-SUBTOTAL-UF
+           END-IF
+           MOVE ORDPED-UF TO WRK-UF-ANTERIOR
+           MOVE ORDPED-UF TO WRK-UF
+           MOVE ZEROS TO WRK-VALOR
+           MOVE ZEROS TO WRK-PESO
+           MOVE ZEROS TO WRK-AREA
+           PERFORM 0403-VALIDAR-QT-ITENS
+           PERFORM VARYING ORDPED-IDX FROM 1 BY 1
+               UNTIL ORDPED-IDX > ORDPED-QT-ITENS
+               ADD ORDPED-VALOR(ORDPED-IDX) TO WRK-VALOR
+                   ON SIZE ERROR
+                       MOVE ZEROS TO WRK-VALOR
+                       PERFORM 0233-REGISTRAR-EXCECAO-ACUMULO
+                       IF RETURN-CODE < 4
+                           MOVE 4 TO RETURN-CODE
+                       END-IF
+               END-ADD
+               ADD ORDPED-PESO(ORDPED-IDX) TO WRK-PESO
+                   ON SIZE ERROR
+                       MOVE ZEROS TO WRK-PESO
+                       PERFORM 0233-REGISTRAR-EXCECAO-ACUMULO
+                       IF RETURN-CODE < 4
+                           MOVE 4 TO RETURN-CODE
+                       END-IF
+               END-ADD
+               COMPUTE WRK-AREA = WRK-AREA +
+                   (ORDPED-LARGURA(ORDPED-IDX)
+                       * ORDPED-COMPRIMENTO(ORDPED-IDX))
+                   ON SIZE ERROR
+                       MOVE ZEROS TO WRK-AREA
+                       PERFORM 0231-REGISTRAR-EXCECAO-AREA
+                       IF RETURN-CODE < 4
+                           MOVE 4 TO RETURN-CODE
+                       END-IF
+               END-COMPUTE
+               PERFORM 0410-GRAVAR-LINHA-ITEM
+           END-PERFORM
+           MOVE 'PEDIDO MULTI-ITEM' TO WRK-PRODUTO
+           PERFORM 0200-PROCESSAR
+           IF ENTREGA-POSSIVEL
+               ADD WRK-FRETE TO WRK-SUBTOTAL-UF
+               ADD WRK-FRETE TO WRK-TOTAL-GERAL-LOTE
+           END-IF
+           PERFORM 0420-GRAVAR-LINHA-TOTAL
+           ADD 1 TO WRK-CONT-PEDIDOS
+           PERFORM 0130-LER-PEDIDO.
 
+      *****************************************************
+      * A TABELA DE ITENS DO PEDIDO SO TEM 10 POSICOES (OCCURS 10
+      * TIMES), MAS ORDPED-QT-ITENS VEM DO ARQUIVO DE ENTRADA E VAI
+      * ATE 99 - SE VIER MAIOR QUE 10, TRUNCA PARA 10, REGISTRA A
+      * OCORRENCIA NO LOG DE EXCECOES E ESCALA O RETURN-CODE, EM
+      * VEZ DE DEIXAR O PERFORM VARYING ESTOURAR A TABELA
+      *****************************************************
+       0403-VALIDAR-QT-ITENS.
+           IF ORDPED-QT-ITENS > 10
+               MOVE 'PROGCOB09' TO EXCLOG-PROGRAMA
+               ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+               ACCEPT EXCLOG-HORA FROM TIME
+               MOVE 'E004' TO EXCLOG-CODIGO
+               MOVE 'QUANTIDADE DE ITENS DO PEDIDO MAIOR QUE 10'
+                   TO EXCLOG-DESCRICAO
+               WRITE EXCLOG-REC
+               ADD 1 TO WRK-CONT-EXCECOES
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+               MOVE 10 TO ORDPED-QT-ITENS
+           END-IF.
 
+       0410-GRAVAR-LINHA-ITEM.
+           MOVE ORDPED-NUM-PEDIDO TO ORDRPT-NUM-PEDIDO
+           MOVE ORDPED-PRODUTO(ORDPED-IDX) TO ORDRPT-PRODUTO
+           MOVE ORDPED-VALOR(ORDPED-IDX) TO ORDRPT-VALOR
+           MOVE ORDPED-PESO(ORDPED-IDX) TO ORDRPT-PESO
+           MOVE ZEROS TO ORDRPT-FRETE
+           MOVE SPACES TO ORDRPT-OBS
+           WRITE ORDRPT-LINHA.
 
+       0420-GRAVAR-LINHA-TOTAL.
+           MOVE ORDPED-NUM-PEDIDO TO ORDRPT-NUM-PEDIDO
+           MOVE 'TOTAL DO PEDIDO' TO ORDRPT-PRODUTO
+           MOVE WRK-VALOR TO ORDRPT-VALOR
+           MOVE WRK-PESO TO ORDRPT-PESO
+           IF ENTREGA-POSSIVEL
+               MOVE WRK-FRETE TO ORDRPT-FRETE
+               MOVE 'FRETE CONSOLIDADO' TO ORDRPT-OBS
+           ELSE
+               MOVE ZEROS TO ORDRPT-FRETE
+               MOVE 'AGUARDANDO TARIFA' TO ORDRPT-OBS
+           END-IF
+           WRITE ORDRPT-LINHA.
 
+      *****************************************************
+      * QUEBRA DE CONTROLE: IMPRIME O SUBTOTAL DE FRETE DA UF
+      * QUE ACABOU DE TERMINAR, ANTES DE COMECAR A PROXIMA UF
+      * DO MANIFESTO (PEDIDOS DE ENTRADA ORDENADOS POR UF)
+      *****************************************************
+       0430-GRAVAR-SUBTOTAL-UF.
+           MOVE ZEROS TO ORDRPT-NUM-PEDIDO
+           STRING 'SUBTOTAL UF ' WRK-UF-ANTERIOR
+               DELIMITED BY SIZE INTO ORDRPT-PRODUTO
+           MOVE ZEROS TO ORDRPT-VALOR ORDRPT-PESO
+           MOVE WRK-SUBTOTAL-UF TO ORDRPT-FRETE
+           MOVE SPACES TO ORDRPT-OBS
+           WRITE ORDRPT-LINHA.
 
+      *****************************************************
+      * IMPRIME O TOTAL GERAL DE FRETE DE TODO O LOTE, APOS O
+      * SUBTOTAL DA ULTIMA UF PROCESSADA
+      *****************************************************
+       0440-GRAVAR-TOTAL-GERAL-LOTE.
+           MOVE ZEROS TO ORDRPT-NUM-PEDIDO
+           MOVE 'TOTAL GERAL DO LOTE' TO ORDRPT-PRODUTO
+           MOVE ZEROS TO ORDRPT-VALOR ORDRPT-PESO
+           MOVE WRK-TOTAL-GERAL-LOTE TO ORDRPT-FRETE
+           MOVE SPACES TO ORDRPT-OBS
+           WRITE ORDRPT-LINHA.
 
+       0300-FINALIZAR.
+           IF MODO-LOTE-PEDIDO
+               IF WRK-UF-ANTERIOR NOT = SPACES
+                   PERFORM 0430-GRAVAR-SUBTOTAL-UF
+               END-IF
+               PERFORM 0440-GRAVAR-TOTAL-GERAL-LOTE
+               PERFORM 0450-GRAVAR-CONTROLE-TURNO
+               CLOSE ORDEM-ENTRADA MANIFESTO-PEDIDOS
+           END-IF
+           CLOSE FRETE-TABELA PENDENTES-FILE FRETE-RELATORIO
+               FRETE-ACUMULADO EXCEPTION-LOG AUDIT-LOG.
 
-           STOP RUN.
+      *****************************************************
+      * GRAVA NO LOG DE CONTROLE DE TURNO COMPARTILHADO QUANTOS
+      * PEDIDOS FORAM PROCESSADOS, QUANTAS EXCECOES OCORRERAM E
+      * O RETURN-CODE FINAL DESTE JOB, PARA O RESUMO DE FIM DE
+      * TURNO DO PROGCOB19
+      *****************************************************
+       0450-GRAVAR-CONTROLE-TURNO.
+           OPEN EXTEND JOB-CONTROL
+           IF WRK-FS-JOB = '05' OR WRK-FS-JOB = '35'
+               OPEN OUTPUT JOB-CONTROL
+           END-IF
+           MOVE 'PROGCOB09' TO JOBCTRL-PROGRAMA
+           ACCEPT JOBCTRL-DATA FROM DATE YYYYMMDD
+           ACCEPT JOBCTRL-HORA FROM TIME
+           MOVE WRK-CONT-PEDIDOS TO JOBCTRL-QT-PROCESSADOS
+           MOVE WRK-CONT-EXCECOES TO JOBCTRL-QT-EXCECOES
+           MOVE RETURN-CODE TO JOBCTRL-RETURN-CODE
+           EVALUATE TRUE
+               WHEN RETURN-CODE = 0
+                   MOVE 'OK' TO JOBCTRL-STATUS
+               WHEN RETURN-CODE < 8
+                   MOVE 'COM EXCECAO' TO JOBCTRL-STATUS
+               WHEN OTHER
+                   MOVE 'ERRO' TO JOBCTRL-STATUS
+           END-EVALUATE
+           WRITE JOBCTRL-REC
+           CLOSE JOB-CONTROL.
