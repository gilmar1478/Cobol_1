@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB01.
+      *************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = JGM
+      * OBJETIVO : MENU DE ACESSO AOS PROGRAMAS DA FAMILIA PROGCOB0X,
+      * PARA QUE O OPERADOR ESCOLHA A FUNCAO PELO NOME EM VEZ DE
+      * PRECISAR SABER O PROGRAM-ID DE CADA UM
+      * ALTERACOES:
+      * 2026-08-09 JGM PROGRAMA CRIADO
+      * 2026-08-09 JGM NOVA OPCAO DE MANUTENCAO DE NOTAS DO
+      * STUDENT-MASTER (PROGCOB18)
+      * 2026-08-09 JGM CADA PROGRAMA CHAMADO PASSA A SER CANCELADO
+      * APOS O RETORNO, PARA QUE UMA NOVA ESCOLHA DA MESMA OPCAO
+      * REINICIALIZE A WORKING-STORAGE DO PROGRAMA EM VEZ DE
+      * CONTINUAR COM CONTADORES E ACUMULADORES DA CHAMADA ANTERIOR
+      ****************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO     PIC 9(02) VALUE ZEROS.
+       77 WRK-FIM-MENU  PIC X(01) VALUE 'N'.
+           88 SAIR-DO-MENU      VALUE 'S' WHEN SET TO FALSE IS 'N'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-PROCESSAR-MENU UNTIL SAIR-DO-MENU
+           GOBACK.
+
+       0100-PROCESSAR-MENU.
+           PERFORM 0110-EXIBIR-MENU
+           PERFORM 0120-LER-OPCAO
+           PERFORM 0130-EXECUTAR-OPCAO.
+
+      *****************************************************
+      * LISTA AS FUNCOES DISPONIVEIS PELO NOME DA FUNCAO, NAO PELO
+      * PROGRAM-ID QUE AS IMPLEMENTA
+      *****************************************************
+       0110-EXIBIR-MENU.
+           DISPLAY ' '
+           DISPLAY '============================================'
+           DISPLAY ' MENU PROGCOB0X'
+           DISPLAY '============================================'
+           DISPLAY ' 1 - CAPTURA DE NOME DE CLIENTE'
+           DISPLAY ' 2 - CALCULOS ARITMETICOS'
+           DISPLAY ' 3 - LANCAMENTO DE NOTAS E MEDIA'
+           DISPLAY ' 4 - COTACAO DE FRETE'
+           DISPLAY ' 5 - CALCULO DE AREA DE SALA'
+           DISPLAY ' 6 - LANCAMENTO DE VENDAS'
+           DISPLAY ' 7 - DATA COMERCIAL E CALENDARIO'
+           DISPLAY ' 8 - MANUTENCAO DE NOTAS DO STUDENT-MASTER'
+           DISPLAY ' 0 - SAIR'
+           DISPLAY '============================================'.
+
+       0120-LER-OPCAO.
+           DISPLAY 'OPCAO..'
+           ACCEPT WRK-OPCAO.
+
+       0130-EXECUTAR-OPCAO.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL 'PROGCOB02'
+                   CANCEL 'PROGCOB02'
+               WHEN 2
+                   CALL 'PROGCOB05'
+                   CANCEL 'PROGCOB05'
+               WHEN 3
+                   CALL 'PROGCOB08'
+                   CANCEL 'PROGCOB08'
+               WHEN 4
+                   CALL 'PROGCOB09'
+                   CANCEL 'PROGCOB09'
+               WHEN 5
+                   CALL 'PROGCOB11'
+                   CANCEL 'PROGCOB11'
+               WHEN 6
+                   CALL 'PROGCOB15'
+                   CANCEL 'PROGCOB15'
+               WHEN 7
+                   CALL 'PROGCOB17'
+                   CANCEL 'PROGCOB17'
+               WHEN 8
+                   CALL 'PROGCOB18'
+                   CANCEL 'PROGCOB18'
+               WHEN 0
+                   SET SAIR-DO-MENU TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
