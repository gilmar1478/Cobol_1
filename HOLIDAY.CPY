@@ -0,0 +1,8 @@
+      *****************************************************
+      * HOLIDAY.CPY
+      * CALENDARIO DE FERIADOS MANTIDO PARA O SERVICO DE DIA
+      * UTIL DO PROGCOB17, UM REGISTRO POR DATA (AAAAMMDD)
+      *****************************************************
+       01  HOLIDAY-REC.
+           05  HOLIDAY-DATA        PIC 9(08).
+           05  HOLIDAY-DESCRICAO   PIC X(20).
