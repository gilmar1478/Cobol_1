@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB16.
+      *************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = JGM
+      * OBJETIVO : CONFERENCIA NOTURNA ENTRE O ACUMULADO DE VENDAS
+      * (PROGCOB15/VENDACU) E O ACUMULADO DE FRETE FATURADO
+      * (PROGCOB09/FRETACU) DO PERIODO ATUAL, PARA QUE UMA QUEBRA
+      * ENTRE OS DOIS SEJA DETECTADA PELA OPERACAO ANTES DE UM
+      * CLIENTE RECLAMAR
+      * ALTERACOES:
+      * 2026-08-09 JGM PROGRAMA CRIADO
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS-ACUMULADO ASSIGN TO 'VENDACU'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VENDACU-PERIODO
+               FILE STATUS IS WRK-FS-VAC.
+           SELECT FRETE-ACUMULADO ASSIGN TO 'FRETACU'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FRETACU-PERIODO
+               FILE STATUS IS WRK-FS-FAC.
+           SELECT RECONCILIACAO-RPT ASSIGN TO 'RECRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-REC.
+           SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO 'EXCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS-ACUMULADO.
+           COPY 'VENDACU.CPY'.
+
+       FD  FRETE-ACUMULADO.
+           COPY 'FRETACU.CPY'.
+
+       FD  RECONCILIACAO-RPT.
+           COPY 'RECRPT.CPY'.
+
+       FD  EXCEPTION-LOG.
+           COPY 'EXCLOG.CPY'.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-VAC        PIC X(02) VALUE '00'.
+       77 WRK-FS-FAC        PIC X(02) VALUE '00'.
+       77 WRK-FS-REC        PIC X(02) VALUE '00'.
+       77 WRK-FS-EXC        PIC X(02) VALUE '00'.
+       77 WRK-QT-VENDAS     PIC 9(06) VALUE ZEROS.
+       77 WRK-QT-FRETE      PIC 9(06) VALUE ZEROS.
+       77 WRK-VALOR-VENDAS  PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-VALOR-FRETE   PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-STATUS        PIC X(12) VALUE SPACES.
+       01  WRK-DATA-HOJE.
+           05  WRK-PERIODO-ATUAL.
+               10  WRK-ANO-ATUAL  PIC 9(04).
+               10  WRK-MES-ATUAL  PIC 9(02).
+           05  WRK-DIA-ATUAL      PIC 9(02).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0200-PROCESSAR
+           PERFORM 0300-FINALIZAR
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN INPUT VENDAS-ACUMULADO
+           OPEN INPUT FRETE-ACUMULADO
+           OPEN OUTPUT RECONCILIACAO-RPT
+           OPEN EXTEND EXCEPTION-LOG
+           IF WRK-FS-EXC = '05' OR WRK-FS-EXC = '35'
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+      *****************************************************
+      * BUSCA O ACUMULADO DE VENDAS E DE FRETE DO PERIODO ATUAL
+      * E COMPARA A QUANTIDADE DE PEDIDOS DOS DOIS LADOS - SE
+      * NAO BATEREM, HA PEDIDOS VENDIDOS SEM FRETE FATURADO (OU
+      * VICE-VERSA), E A QUEBRA PRECISA SER INVESTIGADA
+      *****************************************************
+       0200-PROCESSAR.
+           MOVE ZEROS TO WRK-QT-VENDAS WRK-VALOR-VENDAS
+           MOVE WRK-PERIODO-ATUAL TO VENDACU-PERIODO
+           READ VENDAS-ACUMULADO
+               KEY IS VENDACU-PERIODO
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WRK-FS-VAC = '00'
+               MOVE VENDACU-MTD-QT TO WRK-QT-VENDAS
+               MOVE VENDACU-MTD-VALOR TO WRK-VALOR-VENDAS
+           END-IF
+
+           MOVE ZEROS TO WRK-QT-FRETE WRK-VALOR-FRETE
+           MOVE WRK-PERIODO-ATUAL TO FRETACU-PERIODO
+           READ FRETE-ACUMULADO
+               KEY IS FRETACU-PERIODO
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WRK-FS-FAC = '00'
+               MOVE FRETACU-MTD-QT TO WRK-QT-FRETE
+               MOVE FRETACU-MTD-VALOR TO WRK-VALOR-FRETE
+           END-IF
+
+           IF WRK-QT-VENDAS = WRK-QT-FRETE
+               MOVE 'OK' TO WRK-STATUS
+           ELSE
+               MOVE 'BREAK' TO WRK-STATUS
+               PERFORM 0210-REGISTRAR-QUEBRA
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF
+           PERFORM 0220-GRAVAR-LINHA.
+
+      *****************************************************
+      * REGISTRA A QUEBRA NO LOG DE EXCECOES COMPARTILHADO POR
+      * TODA A FAMILIA PROGCOB0X, PARA RASTREAMENTO
+      *****************************************************
+       0210-REGISTRAR-QUEBRA.
+           MOVE 'PROGCOB16' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE 'E003' TO EXCLOG-CODIGO
+           MOVE 'QUEBRA NA CONFERENCIA VENDAS X FRETE'
+               TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC.
+
+       0220-GRAVAR-LINHA.
+           MOVE WRK-PERIODO-ATUAL TO RECRPT-PERIODO
+           MOVE WRK-QT-VENDAS TO RECRPT-QT-VENDAS
+           MOVE WRK-VALOR-VENDAS TO RECRPT-VALOR-VENDAS
+           MOVE WRK-QT-FRETE TO RECRPT-QT-FRETE
+           MOVE WRK-VALOR-FRETE TO RECRPT-VALOR-FRETE
+           MOVE WRK-STATUS TO RECRPT-STATUS
+           WRITE RECRPT-LINHA.
+
+       0300-FINALIZAR.
+           CLOSE VENDAS-ACUMULADO FRETE-ACUMULADO RECONCILIACAO-RPT
+               EXCEPTION-LOG.
