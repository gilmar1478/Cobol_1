@@ -0,0 +1,19 @@
+      *****************************************************
+      * RECRPT.CPY
+      * LINHA DO RELATORIO DE CONFERENCIA NOTURNA ENTRE O
+      * ACUMULADO DE VENDAS (PROGCOB15) E O ACUMULADO DE FRETE
+      * FATURADO (PROGCOB09), IMPRESSO PELO PROGCOB16 - UMA
+      * LINHA POR PERIODO (AAAAMM), COM A SITUACAO DA CONFERENCIA
+      *****************************************************
+       01  RECRPT-LINHA.
+           05  RECRPT-PERIODO        PIC 9(06).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RECRPT-QT-VENDAS      PIC Z(05)9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RECRPT-VALOR-VENDAS   PIC Z(07)9,99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RECRPT-QT-FRETE       PIC Z(05)9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RECRPT-VALOR-FRETE    PIC Z(07)9,99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RECRPT-STATUS         PIC X(12).
