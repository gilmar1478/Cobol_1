@@ -0,0 +1,12 @@
+      *****************************************************
+      * CUSTMAS.CPY
+      * LAYOUT DO REGISTRO DO ARQUIVO CUSTOMER-MASTER
+      * CADASTRO DE CLIENTES CAPTURADO PELO PROGCOB02
+      *****************************************************
+       01  CUSTMAS-REC.
+           05  CUSTMAS-ID          PIC 9(06).
+           05  CUSTMAS-NOME        PIC X(20).
+           05  CUSTMAS-DATA-CRIA.
+               10  CUSTMAS-ANO     PIC 9(04).
+               10  CUSTMAS-MES     PIC 9(02).
+               10  CUSTMAS-DIA     PIC 9(02).
