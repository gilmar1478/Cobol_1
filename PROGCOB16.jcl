@@ -0,0 +1,34 @@
+//PROGCOB16 JOB (ACCT355),'CONFERENCIA VENDAS X FRETE',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* JCL        : PROGCOB16
+//* OBJETIVO   : RODADA NOTURNA DE CONFERENCIA ENTRE O ACUMULADO
+//*              DE VENDAS (VENDACU, MANTIDO PELO PROGCOB15) E O
+//*              ACUMULADO DE FRETE FATURADO (FRETACU, MANTIDO
+//*              PELO PROGCOB09) DO PERIODO ATUAL, GRAVANDO O
+//*              RELATORIO DE CONFERENCIA (RECRPT) E, SE HOUVER
+//*              QUEBRA, UMA OCORRENCIA NO LOG DE EXCECOES
+//*              COMPARTILHADO DA FAMILIA PROGCOB0X (EXCLOG).
+//*              DEVE RODAR DEPOIS DOS JOBS DE PROGCOB09 E
+//*              PROGCOB15 DA NOITE, PARA QUE OS DOIS ACUMULADOS
+//*              JA ESTEJAM ATUALIZADOS COM O MOVIMENTO DO DIA.
+//* ALTERACOES :
+//* 2026-08-09 JGM JOB CRIADO PARA AGENDAMENTO PELA OPERACAO
+//*********************************************************
+//STEP010  EXEC PGM=PROGCOB16
+//STEPLIB  DD DISP=SHR,DSN=PRD.BATCH.LOADLIB
+//* VENDACU E FRETACU SAO VSAM KSDS (CHAVE = PERIODO AAAAMM),
+//* PRE-ALOCADOS E MANTIDOS PELO IDCAMS FORA DESTE JOB
+//VENDACU  DD DISP=SHR,DSN=PRD.VENDAS.VENDACU
+//FRETACU  DD DISP=SHR,DSN=PRD.FRETE.FRETACU
+//RECRPT   DD DISP=MOD,DSN=PRD.FRETE.RECRPT,
+//             RECFM=FB,LRECL=80,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(DSORG=PS)
+//EXCLOG   DD DISP=MOD,DSN=PRD.VENDAS.EXCLOG,
+//             RECFM=FB,LRECL=80,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(DSORG=PS)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
