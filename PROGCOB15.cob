@@ -1,46 +1,476 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB07.
+       PROGRAM-ID. PROGCOB15.
       *************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = IVAN(ALURA) IVANAL
-      * OBJETIVO : RECEBER UM NUMERO E GERAR A TABUADA DE 1 A 10
-      * UTILIZAR PERFORM UNTIL
+      * OBJETIVO : ACUMULAR VENDAS DIGITADAS ATE O OPERADOR
+      * INFORMAR ZERO, E EXIBIR A QUANTIDADE E O TOTAL ACUMULADO
       *> * DATA =  XX - XX - XXX
+      * ALTERACOES:
+      * 2026-08-09 JGM BOOK.COB ENTREGUE COM WRK-VENDAS/WRK-QT/
+      * WRK-ACUM EM TAMANHO COMPATIVEL COM VOLUME REAL DE VENDAS
+      * 2026-08-09 JGM CADA VENDA ACEITA E GRAVADA NO DIARIO
+      * SALES-DETAIL (VENDET) COM SEQUENCIA E DATA/HORA
+      * 2026-08-09 JGM RELATORIO SALES-SUMMARY (VENDRPT) COM
+      * DATA, LOJA/CAIXA, TOTAL, QUANTIDADE E MEDIA POR VENDA
+      * 2026-08-09 JGM MODO DE LOTE: SE O ARQUIVO DE VENDAS DOS
+      * CAIXAS (VENDENT) EXISTIR, PROCESSA TODAS AS VENDAS DELE
+      * SEM OPERADOR; SENAO MANTEM O MODO INTERATIVO POR ACCEPT
+      * 2026-08-09 JGM LOCALE PADRAO DA FAMILIA (DECIMAL-POINT COMMA)
+      * 2026-08-09 JGM CHECKPOINT PERIODICO DO ACUMULADOR PARA
+      * PERMITIR RESTART SEM REPROCESSAR TODO O LOTE
+      * 2026-08-09 JGM VENDAS CONSECUTIVAS DE MESMO VALOR VAO PARA
+      * A LISTA DE EXCECOES EM VEZ DE SEREM SOMADAS NO ACUMULADOR
+      * 2026-08-09 JGM ACUMULADO-VENDAS (VENDACU) MANTEM O TOTAL
+      * MES A DATA E ANO A DATA, UM REGISTRO POR PERIODO AAAAMM
+      * 2026-08-09 JGM VENDA COM VALOR REPETIDO TAMBEM REGISTRADA NO
+      * LOG DE EXCECOES COMPARTILHADO EXCLOG
+      * 2026-08-09 JGM RETURN-CODE PASSA A REFLETIR O RESULTADO REAL
+      * DA EXECUCAO, EM VEZ DE FICAR SEMPRE ZERO
+      * 2026-08-09 JGM DIARIO DE VENDAS TAMBEM EXPORTADO NO LAYOUT DE
+      * INTERCAMBIO VENDEXP, PARA EXTRACAO PELA EQUIPE DE RELATORIOS
+      * 2026-08-09 JGM FIM DO LOTE NOTURNO PASSA A GRAVAR NO LOG DE
+      * CONTROLE DE TURNO COMPARTILHADO (JOBCTRL) A QUANTIDADE
+      * PROCESSADA, A QUANTIDADE DE EXCECOES E O RETURN-CODE FINAL
+      * 2026-08-09 JGM GRAVACAO DO VENDEXP-VALOR CORRIGIDA PARA
+      * MULTIPLICAR POR 100 ANTES DE MOVER, JA QUE O LAYOUT DE
+      * INTERCAMBIO GUARDA O VALOR SEM PONTO DECIMAL IMPLICITO
+      * 2026-08-09 JGM CHECKPOINT PASSA A SER LIDO NO INICIO DO LOTE:
+      * SE O PONTO DE CONTROLE ANTERIOR FICOU PARCIAL (JOB ABENDADO
+      * NO MEIO DO PROCESSAMENTO), O LOTE RETOMA DALI EM VEZ DE
+      * REPROCESSAR O ARQUIVO DE VENDAS DESDE O INICIO; O CHECKPOINT
+      * FINAL FICA MARCADO COMO COMPLETO PARA NAO SER CONFUNDIDO
+      * COM UM RESTART PENDENTE NA PROXIMA EXECUCAO
+      * 2026-08-09 JGM POSICAO DE RESTART NO ARQUIVO DE VENDAS PASSA A
+      * SER CONTROLADA POR UM CONTADOR DE REGISTROS FISICOS LIDOS
+      * (VENCKPT-REG-LIDOS), EM VEZ DO NUMERO DE SEQUENCIA DAS VENDAS
+      * NAO DUPLICADAS - UMA VENDA DUPLICADA CONSOME UM REGISTRO DO
+      * ARQUIVO SEM AVANCAR A SEQUENCIA, E O SALTO NO RESTART PRECISA
+      * CONTAR REGISTROS FISICOS, NAO VENDAS VALIDAS, SENAO RETOMA
+      * ANTES DO PONTO CERTO E RECONTA VENDAS JA ACUMULADAS
       ****************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SALES-DETAIL ASSIGN TO 'VENDET'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-DET.
+           SELECT OPTIONAL SALES-EXPORT ASSIGN TO 'VENDEXP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXP.
+           SELECT SALES-SUMMARY ASSIGN TO 'VENDRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-RPT.
+           SELECT OPTIONAL VENDA-ENTRADA ASSIGN TO 'VENDENT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-ENT.
+           SELECT OPTIONAL CHECKPOINT-VENDAS ASSIGN TO 'VENCKPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKP.
+           SELECT OPTIONAL EXCECOES-VENDAS ASSIGN TO 'VENDEXC'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXC.
+           SELECT ACUMULADO-VENDAS ASSIGN TO 'VENDACU'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VENDACU-PERIODO
+               FILE STATUS IS WRK-FS-ACU.
+           SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO 'EXCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-LOG.
+           SELECT OPTIONAL JOB-CONTROL ASSIGN TO 'JOBCTRL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-JOB.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-DETAIL.
+           COPY 'VENDET.CPY'.
+
+       FD  SALES-EXPORT.
+           COPY 'VENDEXP.CPY'.
+
+       FD  SALES-SUMMARY.
+           COPY 'VENDRPT.CPY'.
+
+       FD  VENDA-ENTRADA.
+           COPY 'VENDENT.CPY'.
+
+       FD  CHECKPOINT-VENDAS.
+           COPY 'VENCKPT.CPY'.
+
+       FD  EXCECOES-VENDAS.
+           COPY 'VENDEXC.CPY'.
+
+       FD  ACUMULADO-VENDAS.
+           COPY 'VENDACU.CPY'.
+
+       FD  EXCEPTION-LOG.
+           COPY 'EXCLOG.CPY'.
+
+       FD  JOB-CONTROL.
+           COPY 'JOBCTRL.CPY'.
+
        WORKING-STORAGE SECTION.
            COPY 'BOOK.COB'.
+       77 WRK-SEQ         PIC 9(06) VALUE ZEROS.
+       77 WRK-LOJA-CAIXA  PIC X(10) VALUE SPACES.
+       77 WRK-MEDIA       PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-FS-DET      PIC X(02) VALUE '00'.
+       77 WRK-FS-EXP      PIC X(02) VALUE '00'.
+       77 WRK-FS-RPT      PIC X(02) VALUE '00'.
+       77 WRK-FS-ENT      PIC X(02) VALUE '00'.
+       77 WRK-MODO-LOTE   PIC X(01) VALUE 'N'.
+           88 MODO-LOTE-VENDA VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-FIM-VEN     PIC X(01) VALUE 'N'.
+           88 FIM-VENDAS      VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-FS-CKP           PIC X(02) VALUE '00'.
+       77 WRK-CHECKPT-INTERVALO PIC 9(03) VALUE 010.
+       77 WRK-CHECKPT-QUOC      PIC 9(06) VALUE ZEROS.
+       77 WRK-CHECKPT-RESTO     PIC 9(03) VALUE ZEROS.
+       77 WRK-FS-EXC            PIC X(02) VALUE '00'.
+       77 WRK-VENDAS-ANTERIOR   PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-FS-ACU            PIC X(02) VALUE '00'.
+       77 WRK-FS-LOG            PIC X(02) VALUE '00'.
+       77 WRK-FS-JOB            PIC X(02) VALUE '00'.
+       77 WRK-CONT-EXCECOES     PIC 9(06) VALUE ZEROS.
+       77 WRK-CKP-SITUACAO      PIC X(01) VALUE 'P'.
+       77 WRK-CKP-ACHADO        PIC X(01) VALUE 'N'.
+           88 CKP-ACHADO VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-FIM-CKP-ANT       PIC X(01) VALUE 'N'.
+           88 FIM-CKP-ANTERIOR VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-CKP-RESUME-SEQ    PIC 9(06) VALUE ZEROS.
+       77 WRK-CKP-RESUME-QT     PIC 9(06) VALUE ZEROS.
+       77 WRK-CKP-RESUME-ACUM   PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-CKP-RESUME-LIDOS  PIC 9(06) VALUE ZEROS.
+       77 WRK-CKP-SKIP-CONT     PIC 9(06) VALUE ZEROS.
+       77 WRK-REG-LIDOS         PIC 9(06) VALUE ZEROS.
+       01  WRK-DATA-HOJE.
+           05  WRK-PERIODO-ATUAL.
+               10  WRK-ANO-ATUAL  PIC 9(04).
+               10  WRK-MES-ATUAL  PIC 9(02).
+           05  WRK-DIA-ATUAL      PIC 9(02).
+       01  WRK-PERIODO-ANTERIOR.
+           05  WRK-ANO-ANTERIOR   PIC 9(04).
+           05  WRK-MES-ANTERIOR   PIC 9(02).
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-           IF WRK-VENDAS > 0
-               PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
+           IF MODO-LOTE-VENDA
+               PERFORM 0200-PROCESSAR UNTIL FIM-VENDAS
+           ELSE
+               IF WRK-VENDAS > 0
+                   PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
+               END-IF
            END-IF.
            PERFORM 0300-FINALIZAR
 
-           STOP RUN.
+           GOBACK.
 
        0100-INICIALIZAR.
-           ACCEPT WRK-VENDAS.
+           PERFORM 0120-RECUPERAR-CHECKPOINT
+           OPEN EXTEND SALES-DETAIL
+           IF WRK-FS-DET = '05' OR WRK-FS-DET = '35'
+               OPEN OUTPUT SALES-DETAIL
+           END-IF
+           OPEN EXTEND SALES-EXPORT
+           IF WRK-FS-EXP = '05' OR WRK-FS-EXP = '35'
+               OPEN OUTPUT SALES-EXPORT
+           END-IF
+           OPEN OUTPUT SALES-SUMMARY
+           OPEN OUTPUT CHECKPOINT-VENDAS
+           OPEN EXTEND EXCECOES-VENDAS
+           IF WRK-FS-EXC = '05' OR WRK-FS-EXC = '35'
+               OPEN OUTPUT EXCECOES-VENDAS
+           END-IF
+           OPEN EXTEND EXCEPTION-LOG
+           IF WRK-FS-LOG = '05' OR WRK-FS-LOG = '35'
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           OPEN I-O ACUMULADO-VENDAS
+           IF WRK-FS-ACU = '35'
+               OPEN OUTPUT ACUMULADO-VENDAS
+               CLOSE ACUMULADO-VENDAS
+               OPEN I-O ACUMULADO-VENDAS
+           END-IF
+           OPEN INPUT VENDA-ENTRADA
+           IF WRK-FS-ENT = '00'
+               SET MODO-LOTE-VENDA TO TRUE
+               MOVE 'LOTE NOTURNO' TO WRK-LOJA-CAIXA
+               IF CKP-ACHADO
+                   PERFORM 0125-SALTAR-REGISTROS-PROCESSADOS
+               END-IF
+               PERFORM 0130-LER-VENDA
+           ELSE
+               DISPLAY 'LOJA/CAIXA..'
+               ACCEPT WRK-LOJA-CAIXA
+               ACCEPT WRK-VENDAS
+           END-IF.
+
+      *****************************************************
+      * LE O CHECKPOINT DE UMA EXECUCAO ANTERIOR QUE TENHA
+      * ABENDADO NO MEIO DO LOTE NOTURNO, GUARDANDO O ULTIMO PONTO
+      * DE CONTROLE PARCIAL GRAVADO, PARA QUE O RESTART RETOME DALI
+      * EM VEZ DE REPROCESSAR O ARQUIVO DE VENDAS INTEIRO - PRECISA
+      * RODAR ANTES DO OPEN OUTPUT QUE TRUNCA O CHECKPOINT DESTA
+      * NOVA EXECUCAO
+      *****************************************************
+       0120-RECUPERAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-VENDAS
+           IF WRK-FS-CKP = '00'
+               PERFORM 0121-LER-CHECKPOINT-ANTERIOR
+                   UNTIL FIM-CKP-ANTERIOR
+               CLOSE CHECKPOINT-VENDAS
+           END-IF.
+
+       0121-LER-CHECKPOINT-ANTERIOR.
+           READ CHECKPOINT-VENDAS
+               AT END
+                   SET FIM-CKP-ANTERIOR TO TRUE
+               NOT AT END
+                   IF VENCKPT-SITUACAO = 'P'
+                       SET CKP-ACHADO TO TRUE
+                       MOVE VENCKPT-ULTIMO-SEQ
+                           TO WRK-CKP-RESUME-SEQ
+                       MOVE VENCKPT-QT-PROCESSADAS
+                           TO WRK-CKP-RESUME-QT
+                       MOVE VENCKPT-ACUM
+                           TO WRK-CKP-RESUME-ACUM
+                       MOVE VENCKPT-REG-LIDOS
+                           TO WRK-CKP-RESUME-LIDOS
+                   ELSE
+                       SET CKP-ACHADO TO FALSE
+                   END-IF
+           END-READ.
+
+      *****************************************************
+      * DESCARTA AS VENDAS JA CONTABILIZADAS NA EXECUCAO ANTERIOR E
+      * RESTAURA OS CONTADORES E O ACUMULADO, PARA QUE O RESTART
+      * CONTINUE A PARTIR DA PRIMEIRA VENDA AINDA NAO PROCESSADA
+      *****************************************************
+       0125-SALTAR-REGISTROS-PROCESSADOS.
+           MOVE ZEROS TO WRK-CKP-SKIP-CONT
+           PERFORM 0126-SALTAR-UMA-VENDA
+               UNTIL WRK-CKP-SKIP-CONT >= WRK-CKP-RESUME-LIDOS
+                   OR FIM-VENDAS
+           MOVE WRK-CKP-RESUME-LIDOS TO WRK-REG-LIDOS
+           MOVE WRK-CKP-RESUME-SEQ TO WRK-SEQ
+           MOVE WRK-CKP-RESUME-QT TO WRK-QT
+           MOVE WRK-CKP-RESUME-ACUM TO WRK-ACUM.
+
+       0126-SALTAR-UMA-VENDA.
+           READ VENDA-ENTRADA
+               AT END
+                   SET FIM-VENDAS TO TRUE
+               NOT AT END
+                   ADD 1 TO WRK-CKP-SKIP-CONT
+           END-READ.
+
+       0130-LER-VENDA.
+           READ VENDA-ENTRADA
+               AT END
+                   SET FIM-VENDAS TO TRUE
+               NOT AT END
+                   ADD 1 TO WRK-REG-LIDOS
+                   MOVE VENDENT-VALOR TO WRK-VENDAS
+           END-READ.
 
        0200-PROCESSAR.
-               ADD 1 TO WRK-QT.
-               ADD WRK-VENDAS TO WRK-ACUM.
-               ACCEPT WRK-VENDAS.
+           IF WRK-VENDAS = WRK-VENDAS-ANTERIOR
+               PERFORM 0240-GRAVAR-EXCECAO
+           ELSE
+               ADD 1 TO WRK-QT
+               ADD WRK-VENDAS TO WRK-ACUM
+               PERFORM 0210-GRAVAR-DETALHE
+               DIVIDE WRK-SEQ BY WRK-CHECKPT-INTERVALO
+                   GIVING WRK-CHECKPT-QUOC REMAINDER WRK-CHECKPT-RESTO
+               IF WRK-CHECKPT-RESTO = 0
+                   PERFORM 0230-GRAVAR-CHECKPOINT
+               END-IF
+           END-IF
+           MOVE WRK-VENDAS TO WRK-VENDAS-ANTERIOR
+           IF MODO-LOTE-VENDA
+               PERFORM 0130-LER-VENDA
+           ELSE
+               ACCEPT WRK-VENDAS
+           END-IF.
 
+       0210-GRAVAR-DETALHE.
+           ADD 1 TO WRK-SEQ
+           MOVE WRK-SEQ TO VENDET-SEQ
+           MOVE WRK-VENDAS TO VENDET-VALOR
+           ACCEPT VENDET-DATA FROM DATE YYYYMMDD
+           ACCEPT VENDET-HORA FROM TIME
+           WRITE VENDET-REC
+           PERFORM 0211-GRAVAR-EXPORTACAO.
 
+      *****************************************************
+      * GRAVA A MESMA VENDA NO LAYOUT DE INTERCAMBIO VENDEXP,
+      * DOCUMENTADO EM VENDEXP.CPY, PARA A EQUIPE DE RELATORIOS
+      *****************************************************
+       0211-GRAVAR-EXPORTACAO.
+           MOVE 'V' TO VENDEXP-TIPO-REC
+           MOVE VENDET-SEQ TO VENDEXP-SEQ
+           MOVE WRK-LOJA-CAIXA TO VENDEXP-LOJA-CAIXA
+           COMPUTE VENDEXP-VALOR = VENDET-VALOR * 100
+           MOVE VENDET-DATA TO VENDEXP-DATA
+           MOVE VENDET-HORA TO VENDEXP-HORA
+           WRITE VENDEXP-REC.
 
-       0300-FINALIZAR.
-           DISPLAY '-----------'
-           DISPLAY 'ACUMULADO ' WRK-ACUM.
-           DISPLAY 'ACUMULADO ' WRK-QT.
-           DISPLAY 'FINAL DE PROCESSAMENTO'.
+      *****************************************************
+      * GRAVA O ESTADO DO ACUMULADOR PARA PERMITIR RESTART SEM
+      * REPROCESSAR TODAS AS VENDAS JA CONTABILIZADAS
+      *****************************************************
+       0230-GRAVAR-CHECKPOINT.
+           MOVE WRK-SEQ TO VENCKPT-ULTIMO-SEQ
+           MOVE WRK-QT TO VENCKPT-QT-PROCESSADAS
+           MOVE WRK-ACUM TO VENCKPT-ACUM
+           MOVE WRK-CKP-SITUACAO TO VENCKPT-SITUACAO
+           MOVE WRK-REG-LIDOS TO VENCKPT-REG-LIDOS
+           ACCEPT VENCKPT-DATA FROM DATE YYYYMMDD
+           ACCEPT VENCKPT-HORA FROM TIME
+           WRITE VENCKPT-REC.
+
+      *****************************************************
+      * GRAVA NA LISTA DE EXCECOES UMA VENDA COM O MESMO VALOR
+      * DA VENDA ANTERIOR, SEM SOMA-LA AO ACUMULADOR, PARA QUE
+      * O SUPERVISOR CONFIRME SE NAO FOI LEITURA DUPLICADA
+      *****************************************************
+       0240-GRAVAR-EXCECAO.
+           MOVE WRK-VENDAS TO VENDEXC-VALOR
+           MOVE 'VALOR REPETIDO' TO VENDEXC-MOTIVO
+           ACCEPT VENDEXC-DATA FROM DATE YYYYMMDD
+           ACCEPT VENDEXC-HORA FROM TIME
+           WRITE VENDEXC-REC
+           PERFORM 0250-REGISTRAR-EXCECAO
+           IF RETURN-CODE < 4
+               MOVE 4 TO RETURN-CODE
+           END-IF.
 
+      *****************************************************
+      * REGISTRA A MESMA OCORRENCIA NO LOG DE EXCECOES
+      * COMPARTILHADO POR TODA A FAMILIA PROGCOB0X
+      *****************************************************
+       0250-REGISTRAR-EXCECAO.
+           MOVE 'PROGCOB15' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE 'E001' TO EXCLOG-CODIGO
+           MOVE 'VENDA COM VALOR REPETIDO DESVIADA PARA VENDEXC'
+               TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC
+           ADD 1 TO WRK-CONT-EXCECOES.
 
+       0300-FINALIZAR.
+           DISPLAY '-----------'
+           DISPLAY 'ACUMULADO ' WRK-ACUM
+           DISPLAY 'ACUMULADO ' WRK-QT
+           DISPLAY 'FINAL DE PROCESSAMENTO'
+           PERFORM 0310-GRAVAR-RESUMO
+           PERFORM 0320-ATUALIZAR-ACUMULADO
+           MOVE 'C' TO WRK-CKP-SITUACAO
+           PERFORM 0230-GRAVAR-CHECKPOINT
+           IF MODO-LOTE-VENDA
+               PERFORM 0340-GRAVAR-CONTROLE-TURNO
+           END-IF
+           CLOSE SALES-DETAIL SALES-EXPORT SALES-SUMMARY VENDA-ENTRADA
+               CHECKPOINT-VENDAS EXCECOES-VENDAS ACUMULADO-VENDAS
+               EXCEPTION-LOG.
 
+      *****************************************************
+      * GRAVA NO LOG DE CONTROLE DE TURNO COMPARTILHADO QUANTAS
+      * VENDAS FORAM PROCESSADAS, QUANTAS EXCECOES OCORRERAM E
+      * O RETURN-CODE FINAL DESTE JOB, PARA O RESUMO DE FIM DE
+      * TURNO DO PROGCOB19
+      *****************************************************
+       0340-GRAVAR-CONTROLE-TURNO.
+           OPEN EXTEND JOB-CONTROL
+           IF WRK-FS-JOB = '05' OR WRK-FS-JOB = '35'
+               OPEN OUTPUT JOB-CONTROL
+           END-IF
+           MOVE 'PROGCOB15' TO JOBCTRL-PROGRAMA
+           ACCEPT JOBCTRL-DATA FROM DATE YYYYMMDD
+           ACCEPT JOBCTRL-HORA FROM TIME
+           MOVE WRK-QT TO JOBCTRL-QT-PROCESSADOS
+           MOVE WRK-CONT-EXCECOES TO JOBCTRL-QT-EXCECOES
+           MOVE RETURN-CODE TO JOBCTRL-RETURN-CODE
+           EVALUATE TRUE
+               WHEN RETURN-CODE = 0
+                   MOVE 'OK' TO JOBCTRL-STATUS
+               WHEN RETURN-CODE < 8
+                   MOVE 'COM EXCECAO' TO JOBCTRL-STATUS
+               WHEN OTHER
+                   MOVE 'ERRO' TO JOBCTRL-STATUS
+           END-EVALUATE
+           WRITE JOBCTRL-REC
+           CLOSE JOB-CONTROL.
 
+      *****************************************************
+      * GRAVA O RESUMO DE FECHAMENTO DO DIA COM A MEDIA POR
+      * VENDA, PROTEGENDO CONTRA DIVISAO POR ZERO QUANDO NAO
+      * HOUVE NENHUMA VENDA NO DIA
+      *****************************************************
+       0310-GRAVAR-RESUMO.
+           DIVIDE WRK-ACUM BY WRK-QT GIVING WRK-MEDIA
+               ON SIZE ERROR
+                   MOVE ZEROS TO WRK-MEDIA
+           END-DIVIDE
+           ACCEPT VENDRPT-DATA FROM DATE YYYYMMDD
+           MOVE WRK-LOJA-CAIXA TO VENDRPT-LOJA-CAIXA
+           MOVE WRK-ACUM TO VENDRPT-TOTAL
+           MOVE WRK-QT TO VENDRPT-QTD
+           MOVE WRK-MEDIA TO VENDRPT-MEDIA
+           WRITE VENDRPT-LINHA.
 
+      *****************************************************
+      * ATUALIZA O ACUMULADO MES A DATA / ANO A DATA. SE JA EXISTE
+      * REGISTRO DO PERIODO (AAAAMM) DE HOJE, SOMA O DIA NELE. SE E
+      * O PRIMEIRO FECHAMENTO DO MES, ABRE UM REGISTRO NOVO, E O
+      * ANO A DATA SO RECOMECA DO ZERO QUANDO O MES ATUAL FOR
+      * JANEIRO - NOS DEMAIS MESES, O ANO A DATA VEM DO REGISTRO
+      * DO MES ANTERIOR
+      *****************************************************
+       0320-ATUALIZAR-ACUMULADO.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WRK-PERIODO-ATUAL TO VENDACU-PERIODO
+           READ ACUMULADO-VENDAS
+               KEY IS VENDACU-PERIODO
+               INVALID KEY
+                   PERFORM 0330-CRIAR-PERIODO
+           END-READ
+           IF WRK-FS-ACU = '00'
+               ADD WRK-ACUM TO VENDACU-MTD-VALOR
+               ADD WRK-QT TO VENDACU-MTD-QT
+               ADD WRK-ACUM TO VENDACU-YTD-VALOR
+               ADD WRK-QT TO VENDACU-YTD-QT
+               MOVE WRK-DATA-HOJE TO VENDACU-DATA-ATUALIZACAO
+               REWRITE VENDACU-REC
+           END-IF.
 
-           STOP RUN.
+      *****************************************************
+      * PRIMEIRO FECHAMENTO DO PERIODO: MES A DATA COMECA NO VALOR
+      * DE HOJE, E O ANO A DATA HERDA O SALDO DO MES ANTERIOR - A
+      * MENOS QUE O MES ATUAL SEJA JANEIRO, QUANDO O ANO A DATA
+      * TAMBEM RECOMECA DO ZERO
+      *****************************************************
+       0330-CRIAR-PERIODO.
+           IF WRK-MES-ATUAL = 01
+               MOVE ZEROS TO VENDACU-YTD-VALOR VENDACU-YTD-QT
+           ELSE
+               MOVE WRK-ANO-ATUAL TO WRK-ANO-ANTERIOR
+               COMPUTE WRK-MES-ANTERIOR = WRK-MES-ATUAL - 1
+               MOVE WRK-PERIODO-ANTERIOR TO VENDACU-PERIODO
+               READ ACUMULADO-VENDAS
+                   KEY IS VENDACU-PERIODO
+                   INVALID KEY
+                       MOVE ZEROS TO VENDACU-YTD-VALOR
+                                     VENDACU-YTD-QT
+               END-READ
+           END-IF
+           MOVE WRK-PERIODO-ATUAL TO VENDACU-PERIODO
+           MOVE ZEROS TO VENDACU-MTD-VALOR VENDACU-MTD-QT
+           WRITE VENDACU-REC.
