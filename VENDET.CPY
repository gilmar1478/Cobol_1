@@ -0,0 +1,11 @@
+      *****************************************************
+      * VENDET.CPY
+      * DIARIO DE VENDAS GRAVADO PELO PROGCOB15 - UM REGISTRO
+      * POR VENDA ACEITA, COM SEQUENCIA, VALOR E DATA/HORA
+      *****************************************************
+       01  VENDET-REC.
+           05  VENDET-SEQ          PIC 9(06).
+           05  VENDET-VALOR        PIC 9(07)V99.
+           05  VENDET-DATA-HORA.
+               10  VENDET-DATA     PIC 9(08).
+               10  VENDET-HORA     PIC 9(08).
