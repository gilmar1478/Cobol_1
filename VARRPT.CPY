@@ -0,0 +1,13 @@
+      *****************************************************
+      * VARRPT.CPY
+      * LINHA DO RELATORIO DE VARIACAO IMPRESSO PELO PROGCOB06
+      *****************************************************
+       01  VARRPT-LINHA.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  VARRPT-NUM1         PIC Z9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  VARRPT-NUM2         PIC Z9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  VARRPT-RESUL-ED     PIC -ZZ9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  VARRPT-ALERTA       PIC X(12).
