@@ -0,0 +1,20 @@
+      *****************************************************
+      * ORDRPT.CPY
+      * LINHA DO MANIFESTO DE PEDIDOS IMPRESSO PELO PROGCOB09
+      * PARA O MODO DE LOTE COM PEDIDOS DE VARIOS ITENS - UMA
+      * LINHA POR ITEM, UMA LINHA DE TOTAIS POR PEDIDO, MAIS AS
+      * LINHAS DE QUEBRA DE CONTROLE (SUBTOTAL POR UF E TOTAL
+      * GERAL DO LOTE) AO FINAL DE CADA GRUPO DE UF
+      *****************************************************
+       01  ORDRPT-LINHA.
+           05  ORDRPT-NUM-PEDIDO   PIC Z(05)9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ORDRPT-PRODUTO      PIC X(20).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ORDRPT-VALOR        PIC Z(05)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ORDRPT-PESO         PIC Z(03)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ORDRPT-FRETE        PIC Z(08)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ORDRPT-OBS          PIC X(20).
