@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB18.
+      *************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = JGM
+      * OBJETIVO : MODO DE MANUTENCAO DO STUDENT-MASTER - CONSULTA
+      * UM ALUNO PELA MATRICULA, REAPRESENTA NOTA1/NOTA2/MEDIA E
+      * RESULTADO, E PERMITE CORRIGIR UMA NOTA JA GRAVADA PELOS
+      * PROGCOB07/08/12, REGISTRANDO A CORRECAO NO LOG DE AUDITORIA
+      * COMPARTILHADO COM O VALOR ANTERIOR E O NOVO VALOR
+      *> * DATA =  XX - XX - XXX
+      * ALTERACOES:
+      * 2026-08-09 JGM CRIACAO DO PROGRAMA
+      * 2026-08-09 JGM FALHA NO REWRITE DA CORRECAO PASSA A SER
+      * REGISTRADA NO LOG DE EXCECOES COMPARTILHADO E A ESCALAR O
+      * RETURN-CODE; O LOG DE AUDITORIA SO E GRAVADO QUANDO O
+      * REWRITE REALMENTE GRAVOU A CORRECAO NO STUDENT-MASTER
+      ****************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO 'STUMAS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUMAS-MATRICULA
+               FILE STATUS IS WRK-FS.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO 'AUDTRL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUD.
+           SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO 'EXCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY 'STUMAS.CPY'.
+
+       FD  AUDIT-LOG.
+           COPY 'AUDTRL.CPY'.
+
+       FD  EXCEPTION-LOG.
+           COPY 'EXCLOG.CPY'.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-OPERADOR     PIC X(08) VALUE SPACES.
+       77 WRK-MATRICULA    PIC 9(06) VALUE ZEROS.
+       77 WRK-NOTA1-ANTES  PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-NOTA2-ANTES  PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-NOTA1-NOVA   PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-NOTA2-NOVA   PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-VALOR-EDITADO PIC ZZ9,9.
+       77 WRK-VALOR-TXT-ANTES  PIC X(10) VALUE SPACES.
+       77 WRK-VALOR-TXT-DEPOIS PIC X(10) VALUE SPACES.
+       77 WRK-FS           PIC X(02) VALUE '00'.
+       77 WRK-FS-AUD       PIC X(02) VALUE '00'.
+       77 WRK-FS-EXC       PIC X(02) VALUE '00'.
+       77 WRK-ACHOU        PIC X(01) VALUE 'N'.
+           88 ALUNO-ENCONTRADO     VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-CORRIGE      PIC X(01) VALUE 'N'.
+           88 DESEJA-CORRIGIR      VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-CONTINUA     PIC X(01) VALUE 'S'.
+           88 CONTINUAR-CONSULTA   VALUE 'S' WHEN SET TO FALSE IS 'N'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0200-PROCESSAR UNTIL NOT CONTINUAR-CONSULTA
+           PERFORM 0300-FINALIZAR
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN I-O STUDENT-MASTER
+           IF WRK-FS = '35'
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF
+           OPEN EXTEND AUDIT-LOG
+           IF WRK-FS-AUD = '05' OR WRK-FS-AUD = '35'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           OPEN EXTEND EXCEPTION-LOG
+           IF WRK-FS-EXC = '05' OR WRK-FS-EXC = '35'
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           DISPLAY 'OPERADOR..'
+           ACCEPT WRK-OPERADOR.
+
+       0200-PROCESSAR.
+           DISPLAY 'MATRICULA DO ALUNO (ZERO PARA SAIR)..'
+           ACCEPT WRK-MATRICULA
+           IF WRK-MATRICULA = ZEROS
+               SET CONTINUAR-CONSULTA TO FALSE
+           ELSE
+               PERFORM 0210-CONSULTAR-ALUNO
+               IF ALUNO-ENCONTRADO
+                   PERFORM 0220-PERGUNTAR-CORRECAO
+               END-IF
+           END-IF.
+
+      *****************************************************
+      * LOCALIZA O ALUNO NO STUDENT-MASTER E REAPRESENTA AS
+      * NOTAS, A MEDIA E O RESULTADO JA GRAVADOS
+      *****************************************************
+       0210-CONSULTAR-ALUNO.
+           MOVE WRK-MATRICULA TO STUMAS-MATRICULA
+           READ STUDENT-MASTER
+               KEY IS STUMAS-MATRICULA
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WRK-FS = '00'
+               SET ALUNO-ENCONTRADO TO TRUE
+               DISPLAY '--------------'
+               DISPLAY 'MATRICULA....' STUMAS-MATRICULA
+               DISPLAY 'NOME.........' STUMAS-NOME
+               DISPLAY 'NOTA1........' STUMAS-NOTA1
+               DISPLAY 'NOTA2........' STUMAS-NOTA2
+               DISPLAY 'MEDIA........' STUMAS-MEDIA
+               DISPLAY 'RESULTADO....' STUMAS-RESULTADO
+           ELSE
+               SET ALUNO-ENCONTRADO TO FALSE
+               DISPLAY 'ALUNO NAO ENCONTRADO NO STUDENT-MASTER'
+               MOVE 'PROGCOB18' TO EXCLOG-PROGRAMA
+               ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+               ACCEPT EXCLOG-HORA FROM TIME
+               MOVE 'E001' TO EXCLOG-CODIGO
+               MOVE 'CONSULTA DE ALUNO NAO ENCONTRADO'
+                   TO EXCLOG-DESCRICAO
+               WRITE EXCLOG-REC
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       0220-PERGUNTAR-CORRECAO.
+           DISPLAY 'CORRIGIR AS NOTAS DESTE ALUNO (S/N)..'
+           ACCEPT WRK-CORRIGE
+           IF DESEJA-CORRIGIR
+               PERFORM 0230-CORRIGIR-NOTAS
+           END-IF.
+
+      *****************************************************
+      * CAPTURA AS NOVAS NOTAS, RECALCULA A MEDIA E O
+      * RESULTADO, E REGRAVA O REGISTRO NO STUDENT-MASTER
+      *****************************************************
+       0230-CORRIGIR-NOTAS.
+           MOVE STUMAS-NOTA1 TO WRK-NOTA1-ANTES
+           MOVE STUMAS-NOTA2 TO WRK-NOTA2-ANTES
+           DISPLAY 'NOVA NOTA1..'
+           ACCEPT WRK-NOTA1-NOVA
+           DISPLAY 'NOVA NOTA2..'
+           ACCEPT WRK-NOTA2-NOVA
+           MOVE WRK-NOTA1-NOVA TO STUMAS-NOTA1
+           MOVE WRK-NOTA2-NOVA TO STUMAS-NOTA2
+           COMPUTE STUMAS-MEDIA = (STUMAS-NOTA1 + STUMAS-NOTA2) / 2
+           PERFORM 0235-CLASSIFICAR-CORRECAO
+           DISPLAY 'NOVA MEDIA...' STUMAS-MEDIA
+           DISPLAY 'NOVO RESULTADO..' STUMAS-RESULTADO
+           REWRITE STUMAS-REC
+               INVALID KEY
+                   DISPLAY 'ERRO AO GRAVAR CORRECAO ' WRK-FS
+                   MOVE 'PROGCOB18' TO EXCLOG-PROGRAMA
+                   ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+                   ACCEPT EXCLOG-HORA FROM TIME
+                   MOVE 'E002' TO EXCLOG-CODIGO
+                   MOVE 'ERRO AO REGRAVAR CORRECAO NO STUDENT-MASTER'
+                       TO EXCLOG-DESCRICAO
+                   WRITE EXCLOG-REC
+                   IF RETURN-CODE < 8
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               NOT INVALID KEY
+                   PERFORM 0240-REGISTRAR-AUDITORIA
+           END-REWRITE.
+
+       0235-CLASSIFICAR-CORRECAO.
+           IF STUMAS-MEDIA >= 6
+               MOVE 'APROVADO' TO STUMAS-RESULTADO
+           ELSE
+               IF STUMAS-MEDIA >= 2
+                   MOVE 'RECUPERACO' TO STUMAS-RESULTADO
+               ELSE
+                   MOVE 'REPROVADO' TO STUMAS-RESULTADO
+               END-IF
+           END-IF.
+
+      *****************************************************
+      * REGISTRA NO LOG DE AUDITORIA O VALOR ANTERIOR E O
+      * NOVO VALOR DE CADA NOTA CORRIGIDA, E QUEM CORRIGIU
+      *****************************************************
+       0240-REGISTRAR-AUDITORIA.
+           MOVE WRK-NOTA1-ANTES TO WRK-VALOR-EDITADO
+           MOVE WRK-VALOR-EDITADO TO WRK-VALOR-TXT-ANTES
+           MOVE WRK-NOTA1-NOVA TO WRK-VALOR-EDITADO
+           MOVE WRK-VALOR-EDITADO TO WRK-VALOR-TXT-DEPOIS
+           MOVE 'NOTA1' TO AUDTRL-CAMPO
+           PERFORM 0245-GRAVAR-AUDITORIA
+           MOVE WRK-NOTA2-ANTES TO WRK-VALOR-EDITADO
+           MOVE WRK-VALOR-EDITADO TO WRK-VALOR-TXT-ANTES
+           MOVE WRK-NOTA2-NOVA TO WRK-VALOR-EDITADO
+           MOVE WRK-VALOR-EDITADO TO WRK-VALOR-TXT-DEPOIS
+           MOVE 'NOTA2' TO AUDTRL-CAMPO
+           PERFORM 0245-GRAVAR-AUDITORIA.
+
+       0245-GRAVAR-AUDITORIA.
+           MOVE 'PROGCOB18' TO AUDTRL-PROGRAMA
+           ACCEPT AUDTRL-DATA FROM DATE YYYYMMDD
+           ACCEPT AUDTRL-HORA FROM TIME
+           MOVE WRK-OPERADOR TO AUDTRL-OPERADOR
+           MOVE WRK-MATRICULA TO AUDTRL-CHAVE
+           MOVE WRK-VALOR-TXT-ANTES TO AUDTRL-VALOR-ANTES
+           MOVE WRK-VALOR-TXT-DEPOIS TO AUDTRL-VALOR-DEPOIS
+           WRITE AUDTRL-REC.
+
+       0300-FINALIZAR.
+           CLOSE STUDENT-MASTER
+           CLOSE AUDIT-LOG
+           CLOSE EXCEPTION-LOG.
