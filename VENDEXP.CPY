@@ -0,0 +1,26 @@
+      *****************************************************
+      * VENDEXP.CPY
+      * LAYOUT DE INTERCAMBIO DO DIARIO DE VENDAS, GRAVADO PELO
+      * PROGCOB15 PARA EXTRACAO PELA FERRAMENTA DA EQUIPE DE
+      * RELATORIOS - REGISTRO SEQUENCIAL, TAMANHO FIXO DE 80
+      * POSICOES, TODOS OS CAMPOS EM DISPLAY (SEM CAMPOS COM
+      * SINAL OU PONTO DECIMAL IMPLICITO FORA DA TABELA ABAIXO)
+      *
+      * POSICAO   TAMANHO  CAMPO                DESCRICAO
+      * 01-01     01       VENDEXP-TIPO-REC     'V' = VENDA
+      * 02-07     06       VENDEXP-SEQ          SEQUENCIA DA VENDA
+      * 08-17     10       VENDEXP-LOJA-CAIXA   LOJA/CAIXA DE ORIGEM
+      * 18-26     09       VENDEXP-VALOR        VALOR, 2 DECIMAIS
+      *                                         IMPLICITOS (SEM V)
+      * 27-34     08       VENDEXP-DATA         DATA AAAAMMDD
+      * 35-42     08       VENDEXP-HORA         HORA HHMMSSCC
+      * 43-80     38       FILLER               RESERVADO
+      *****************************************************
+       01  VENDEXP-REC.
+           05  VENDEXP-TIPO-REC     PIC X(01).
+           05  VENDEXP-SEQ          PIC 9(06).
+           05  VENDEXP-LOJA-CAIXA   PIC X(10).
+           05  VENDEXP-VALOR        PIC 9(09).
+           05  VENDEXP-DATA         PIC 9(08).
+           05  VENDEXP-HORA         PIC 9(08).
+           05  FILLER               PIC X(38).
