@@ -0,0 +1,17 @@
+      *****************************************************
+      * JOBCTRL.CPY
+      * REGISTRO DO LOG DE CONTROLE DE TURNO COMPARTILHADO PELOS
+      * JOBS EM LOTE DA FAMILIA PROGCOB0X (VENDAS, NOTAS, FRETE) -
+      * UM REGISTRO POR EXECUCAO, COM A QUANTIDADE PROCESSADA, A
+      * QUANTIDADE DE EXCECOES E O RETURN-CODE FINAL DO JOB, PARA
+      * QUE O RESUMO DE FECHAMENTO DE TURNO POSSA SER MONTADO SEM
+      * IR ATRAS DA SAIDA DE CADA JOB EM SEPARADO
+      *****************************************************
+       01  JOBCTRL-REC.
+           05  JOBCTRL-PROGRAMA       PIC X(09).
+           05  JOBCTRL-DATA           PIC 9(08).
+           05  JOBCTRL-HORA           PIC 9(08).
+           05  JOBCTRL-QT-PROCESSADOS PIC 9(06).
+           05  JOBCTRL-QT-EXCECOES    PIC 9(06).
+           05  JOBCTRL-RETURN-CODE    PIC 9(03).
+           05  JOBCTRL-STATUS         PIC X(12).
