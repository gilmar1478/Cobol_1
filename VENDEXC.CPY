@@ -0,0 +1,12 @@
+      *****************************************************
+      * VENDEXC.CPY
+      * LISTA DE EXCECOES GRAVADA PELO PROGCOB15 QUANDO DUAS
+      * VENDAS CONSECUTIVAS CHEGAM COM O MESMO VALOR (POSSIVEL
+      * DUPLA LEITURA NO CAIXA), PARA REVISAO DO SUPERVISOR
+      *****************************************************
+       01  VENDEXC-REC.
+           05  VENDEXC-VALOR       PIC 9(07)V99.
+           05  VENDEXC-MOTIVO      PIC X(20).
+           05  VENDEXC-DATA-HORA.
+               10  VENDEXC-DATA    PIC 9(08).
+               10  VENDEXC-HORA    PIC 9(08).
