@@ -0,0 +1,31 @@
+//PROGCOB19 JOB (ACCT355),'RELATORIO FIM DE TURNO',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* JCL        : PROGCOB19
+//* OBJETIVO   : RELATORIO DE CONTROLE DE FIM DE TURNO, REUNINDO
+//*              A QUANTIDADE PROCESSADA, A QUANTIDADE DE EXCECOES
+//*              E A SITUACAO FINAL DOS JOBS EM LOTE DE VENDAS
+//*              (PROGCOB15), NOTAS (PROGCOB08) E FRETE (PROGCOB09)
+//*              A PARTIR DO LOG DE CONTROLE DE TURNO COMPARTILHADO
+//*              (JOBCTRL). DEVE RODAR DEPOIS DOS JOBS NOTURNOS DE
+//*              PROGCOB08, PROGCOB09 E PROGCOB15, PARA QUE O LOG
+//*              JA TENHA O CONTROLE DAS TRES RODADAS DO TURNO.
+//* ALTERACOES :
+//* 2026-08-09 JGM JOB CRIADO PARA AGENDAMENTO PELA OPERACAO
+//*********************************************************
+//STEP010  EXEC PGM=PROGCOB19
+//STEPLIB  DD DISP=SHR,DSN=PRD.BATCH.LOADLIB
+//* JOBCTRL E O LOG SEQUENCIAL COMPARTILHADO, GRAVADO PELOS JOBS
+//* DE PROGCOB08, PROGCOB09 E PROGCOB15 - SO LIDO NESTE JOB
+//JOBCTRL  DD DISP=SHR,DSN=PRD.BATCH.JOBCTRL
+//SHIFTRPT DD DISP=MOD,DSN=PRD.BATCH.SHIFTRPT,
+//             RECFM=FB,LRECL=80,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(DSORG=PS)
+//EXCLOG   DD DISP=MOD,DSN=PRD.VENDAS.EXCLOG,
+//             RECFM=FB,LRECL=80,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(DSORG=PS)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
