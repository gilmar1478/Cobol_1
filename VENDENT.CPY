@@ -0,0 +1,8 @@
+      *****************************************************
+      * VENDENT.CPY
+      * LAYOUT DO ARQUIVO DE VENDAS GERADO PELOS CAIXAS E LIDO
+      * EM LOTE PELO PROGCOB15 NO FECHAMENTO NOTURNO - UM VALOR
+      * DE VENDA POR LINHA
+      *****************************************************
+       01  VENDENT-REC.
+           05  VENDENT-VALOR       PIC 9(07)V99.
