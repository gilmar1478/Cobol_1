@@ -1,41 +1,253 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB02.
+       PROGRAM-ID. PROGCOB05.
       *************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = IVAN(ALURA) IVANAL
       * OBJETIVO : OPERADORES ARITIMETICOS
       *> * DATA =  XX - XX - XXX
+      * ALTERACOES:
+      * 2026-08-09 JGM GRAVACAO DE CADA EXECUCAO NO CALCULATION-LEDGER
+      * 2026-08-09 JGM PROTECAO CONTRA DIVISAO POR ZERO
+      * 2026-08-09 JGM LOCALE PADRAO DA FAMILIA (DECIMAL-POINT COMMA)
+      * 2026-08-09 JGM MODO LOTE: SE O ARQUIVO DE TRANSACOES EXISTIR,
+      * PROCESSA TODOS OS PARES NUM1/NUM2 DELE E EMITE UM RELATORIO
+      * DE FECHAMENTO; SENAO MANTEM O MODO INTERATIVO DE UM PAR SO
+      * 2026-08-09 JGM DIVISAO INVALIDA TAMBEM E REGISTRADA NO LOG DE
+      * EXCECOES COMPARTILHADO EXCLOG
+      * 2026-08-09 JGM RETURN-CODE PASSA A REFLETIR O RESULTADO REAL
+      * DA EXECUCAO, EM VEZ DE FICAR SEMPRE ZERO
+      * 2026-08-09 JGM NUM1/NUM2 E OS RESULTADOS AMPLIADOS PARA PIC
+      * SINALIZADO COM 2 CASAS DECIMAIS, COM CODIGO DE MOEDA DA
+      * TRANSACAO, PARA SUPORTAR VALOR MONETARIO REAL - TODAS AS
+      * OPERACOES PASSAM A TER PROTECAO CONTRA OVERFLOW ARITMETICO
       ****************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CALCULATION-LEDGER ASSIGN TO 'CALCLED'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-LED.
+           SELECT OPTIONAL ARQUIVO-TRANSACOES ASSIGN TO 'ARITENT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-ENT.
+           SELECT RELATORIO-ARITMETICO ASSIGN TO 'ARITRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-RPT.
+           SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO 'EXCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXC.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALCULATION-LEDGER.
+           COPY 'CALCLED.CPY'.
+
+       FD  ARQUIVO-TRANSACOES.
+           COPY 'ARITENT.CPY'.
+
+       FD  RELATORIO-ARITMETICO.
+           COPY 'ARITRPT.CPY'.
+
+       FD  EXCEPTION-LOG.
+           COPY 'EXCLOG.CPY'.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NUM1   PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2   PIC 9(02) VALUE ZEROS.
-       77 WRK-RESUL  PIC 9(04) VALUE ZEROS.
-       77 WRK-RESTO  PIC 9(02) VALUE ZEROS.
+       77 WRK-NUM1     PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-NUM2     PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-MOEDA    PIC X(03) VALUE 'BRL'.
+       77 WRK-SOMA     PIC S9(10)V99 VALUE ZEROS.
+       77 WRK-SUB      PIC S9(10)V99 VALUE ZEROS.
+       77 WRK-DIV      PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-RESTO    PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-MULT     PIC S9(10)V99 VALUE ZEROS.
+       77 WRK-MEDIA    PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-DIV-ERRO PIC X(01) VALUE 'N'.
+       77 WRK-OVERFLOW PIC X(01) VALUE 'N'.
+           88 HOUVE-OVERFLOW       VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-FS-LED   PIC X(02) VALUE '00'.
+       77 WRK-FS-ENT   PIC X(02) VALUE '00'.
+       77 WRK-FS-RPT   PIC X(02) VALUE '00'.
+       77 WRK-MODO-LOTE PIC X(01) VALUE 'N'.
+           88 MODO-LOTE         VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-FIM-ARQ  PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO    VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-FS-EXC   PIC X(02) VALUE '00'.
+
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '============================='
-           DISPLAY 'NUMERO1..' WRK-NUM1.
-           DISPLAY 'NUMERO2..' WRK-NUM2.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           IF MODO-LOTE
+               PERFORM 0200-PROCESSAR UNTIL FIM-DO-ARQUIVO
+           ELSE
+               PERFORM 0200-PROCESSAR
+           END-IF
+           PERFORM 0300-FINALIZAR
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN EXTEND CALCULATION-LEDGER
+           IF WRK-FS-LED = '05' OR WRK-FS-LED = '35'
+               OPEN OUTPUT CALCULATION-LEDGER
+           END-IF
+           OPEN EXTEND EXCEPTION-LOG
+           IF WRK-FS-EXC = '05' OR WRK-FS-EXC = '35'
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           OPEN INPUT ARQUIVO-TRANSACOES
+           IF WRK-FS-ENT = '00'
+               SET MODO-LOTE TO TRUE
+               OPEN OUTPUT RELATORIO-ARITMETICO
+               PERFORM 0110-LER-TRANSACAO
+           ELSE
+               SET MODO-LOTE TO FALSE
+               ACCEPT WRK-NUM1 FROM CONSOLE
+               ACCEPT WRK-NUM2 FROM CONSOLE
+               DISPLAY 'MOEDA (CODIGO DE 3 LETRAS)..'
+               ACCEPT WRK-MOEDA FROM CONSOLE
+               DISPLAY '============================='
+               DISPLAY 'NUMERO1..' WRK-NUM1
+               DISPLAY 'NUMERO2..' WRK-NUM2
+               DISPLAY 'MOEDA....' WRK-MOEDA
+           END-IF.
+
+       0110-LER-TRANSACAO.
+           READ ARQUIVO-TRANSACOES
+               AT END
+                   SET FIM-DO-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE ARITENT-NUM1 TO WRK-NUM1
+                   MOVE ARITENT-NUM2 TO WRK-NUM2
+                   MOVE ARITENT-MOEDA TO WRK-MOEDA
+                   DISPLAY '============================='
+                   DISPLAY 'NUMERO1..' WRK-NUM1
+                   DISPLAY 'NUMERO2..' WRK-NUM2
+                   DISPLAY 'MOEDA....' WRK-MOEDA
+           END-READ.
+
+       0200-PROCESSAR.
+           SET HOUVE-OVERFLOW TO FALSE
       ***********SOMA*************
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
-           DISPLAY 'SOMA....' WRK-RESUL.
+           ADD WRK-NUM1 WRK-NUM2 GIVING WRK-SOMA
+               ON SIZE ERROR
+                   PERFORM 0232-REGISTRAR-EXCECAO-OVERFLOW
+                   MOVE ZEROS TO WRK-SOMA
+           END-ADD.
+           DISPLAY 'SOMA....' WRK-SOMA.
       **********SUBTRACAO********
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
-           DISPLAY 'SUBTRACAO .....' WRK-RESUL.
+           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-SUB
+               ON SIZE ERROR
+                   PERFORM 0232-REGISTRAR-EXCECAO-OVERFLOW
+                   MOVE ZEROS TO WRK-SUB
+           END-SUBTRACT.
+           DISPLAY 'SUBTRACAO .....' WRK-SUB.
       **********DIVISAO********
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-            REMAINDER WRK-RESTO.
-           DISPLAY 'DIVISAO .....' WRK-RESUL.
-           DISPLAY 'RESTO .....' WRK-RESTO.
+           MOVE 'N' TO WRK-DIV-ERRO
+           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-DIV
+            REMAINDER WRK-RESTO
+               ON SIZE ERROR
+                   MOVE 'S' TO WRK-DIV-ERRO
+                   MOVE ZEROS TO WRK-DIV WRK-RESTO
+                   DISPLAY 'DIVISAO INVALIDA'
+                   PERFORM 0230-REGISTRAR-EXCECAO
+                   IF RETURN-CODE < 4
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+           END-DIVIDE.
+           IF WRK-DIV-ERRO = 'N'
+               DISPLAY 'DIVISAO .....' WRK-DIV
+               DISPLAY 'RESTO .....' WRK-RESTO
+           END-IF.
       **********MULTIPLICACAO****
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
-           DISPLAY 'MULTIPLICACAO .....' WRK-RESUL.
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-MULT
+               ON SIZE ERROR
+                   PERFORM 0232-REGISTRAR-EXCECAO-OVERFLOW
+                   MOVE ZEROS TO WRK-MULT
+           END-MULTIPLY.
+           DISPLAY 'MULTIPLICACAO .....' WRK-MULT.
 
       *********COMPUTE****
-           COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2)  / 2 .
-           DISPLAY 'MEDIA.....' WRK-RESUL.
+           COMPUTE WRK-MEDIA = (WRK-NUM1 + WRK-NUM2)  / 2
+               ON SIZE ERROR
+                   PERFORM 0232-REGISTRAR-EXCECAO-OVERFLOW
+                   MOVE ZEROS TO WRK-MEDIA
+           END-COMPUTE.
+           DISPLAY 'MEDIA.....' WRK-MEDIA.
+
+           PERFORM 0210-GRAVAR-LEDGER
+           IF MODO-LOTE
+               PERFORM 0220-GRAVAR-RELATORIO
+               PERFORM 0110-LER-TRANSACAO
+           END-IF.
+
+       0210-GRAVAR-LEDGER.
+           MOVE WRK-NUM1 TO CALCLED-NUM1
+           MOVE WRK-NUM2 TO CALCLED-NUM2
+           MOVE WRK-MOEDA TO CALCLED-MOEDA
+           MOVE WRK-SOMA TO CALCLED-SOMA
+           MOVE WRK-SUB TO CALCLED-SUBTRACAO
+           MOVE WRK-DIV TO CALCLED-DIVISAO
+           MOVE WRK-RESTO TO CALCLED-RESTO
+           MOVE WRK-MULT TO CALCLED-MULT
+           MOVE WRK-DIV-ERRO TO CALCLED-SW-DIV-ERRO
+           MOVE WRK-OVERFLOW TO CALCLED-SW-OVERFLOW
+           ACCEPT CALCLED-DATA FROM DATE YYYYMMDD
+           ACCEPT CALCLED-HORA FROM TIME
+           WRITE CALCLED-REC.
+
+       0220-GRAVAR-RELATORIO.
+           MOVE WRK-MOEDA TO ARITRPT-MOEDA
+           MOVE WRK-NUM1 TO ARITRPT-NUM1
+           MOVE WRK-NUM2 TO ARITRPT-NUM2
+           MOVE WRK-SOMA TO ARITRPT-SOMA
+           MOVE WRK-SUB TO ARITRPT-SUB
+           MOVE WRK-DIV TO ARITRPT-DIV
+           MOVE WRK-RESTO TO ARITRPT-RESTO
+           MOVE WRK-MULT TO ARITRPT-MULT
+           MOVE SPACES TO ARITRPT-OBS
+           IF WRK-DIV-ERRO = 'S'
+               MOVE 'DIVISAO INVALIDA' TO ARITRPT-OBS
+           END-IF
+           IF HOUVE-OVERFLOW
+               MOVE 'OVERFLOW ARITMETICO' TO ARITRPT-OBS
+           END-IF
+           WRITE ARITRPT-LINHA.
+
+       0230-REGISTRAR-EXCECAO.
+           MOVE 'PROGCOB05' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE 'E001' TO EXCLOG-CODIGO
+           MOVE 'DIVISAO POR ZERO NO PAR NUM1/NUM2'
+               TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC.
+
+      *****************************************************
+      * REGISTRA NO LOG COMPARTILHADO UM OVERFLOW ARITMETICO
+      * EM QUALQUER DAS OPERACOES SOBRE O PAR NUM1/NUM2, E
+      * ESCALONA O RETURN-CODE DA MESMA FORMA QUE A DIVISAO
+      * POR ZERO, JA QUE O RESULTADO DA OPERACAO FICOU INVALIDO
+      *****************************************************
+       0232-REGISTRAR-EXCECAO-OVERFLOW.
+           SET HOUVE-OVERFLOW TO TRUE
+           DISPLAY 'OVERFLOW ARITMETICO NO PAR NUM1/NUM2'
+           MOVE 'PROGCOB05' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE 'E002' TO EXCLOG-CODIGO
+           MOVE 'OVERFLOW ARITMETICO NO PAR NUM1/NUM2'
+               TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC
+           IF RETURN-CODE < 4
+               MOVE 4 TO RETURN-CODE
+           END-IF.
 
-           STOP RUN.
+       0300-FINALIZAR.
+           CLOSE CALCULATION-LEDGER
+           CLOSE EXCEPTION-LOG
+           IF MODO-LOTE
+               CLOSE ARQUIVO-TRANSACOES RELATORIO-ARITMETICO
+           END-IF.
