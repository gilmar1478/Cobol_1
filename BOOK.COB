@@ -0,0 +1,8 @@
+      *****************************************************
+      * BOOK.COB
+      * CAMPOS DE VENDAS USADOS PELO PROGCOB15 PARA ACUMULAR O
+      * VOLUME DE VENDAS DO DIA - QUANTIDADE E VALOR ACUMULADO
+      *****************************************************
+       77  WRK-VENDAS  PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-QT      PIC 9(05) VALUE ZEROS.
+       77  WRK-ACUM    PIC 9(09)V99 VALUE ZEROS.
