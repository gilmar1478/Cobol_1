@@ -0,0 +1,60 @@
+//PROGCOB15 JOB (ACCT355),'FECHAMENTO VENDAS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* JCL        : PROGCOB15
+//* OBJETIVO   : RODADA NOTURNA DE FECHAMENTO DE VENDAS.
+//*              LE O ARQUIVO DE VENDAS DOS CAIXAS (VENDENT) E
+//*              GRAVA O DIARIO DE VENDAS (VENDET), O RESUMO DO
+//*              DIA (VENDRPT), O CHECKPOINT DE RESTART (VENCKPT),
+//*              A LISTA DE EXCECOES DE VENDA REPETIDA (VENDEXC),
+//*              O ACUMULADO MES/ANO (VENDACU), O LAYOUT DE
+//*              INTERCAMBIO PARA A EQUIPE DE RELATORIOS (VENDEXP),
+//*              O LOG DE CONTROLE DE TURNO COMPARTILHADO (JOBCTRL)
+//*              E O LOG DE EXCECOES COMPARTILHADO DA FAMILIA
+//*              PROGCOB0X (EXCLOG).
+//* ALTERACOES :
+//* 2026-08-09 JGM JOB CRIADO PARA AGENDAMENTO PELA OPERACAO,
+//*                SUBSTITUINDO A EXECUCAO MANUAL DO MODULO
+//* 2026-08-09 JGM ADICIONADAS AS DD DE VENDEXP E JOBCTRL, QUE
+//*                FALTAVAM DESDE QUE O PROGRAMA PASSOU A GRAVAR
+//*                NESSES DOIS ARQUIVOS
+//*********************************************************
+//STEP010  EXEC PGM=PROGCOB15
+//STEPLIB  DD DISP=SHR,DSN=PRD.BATCH.LOADLIB
+//VENDENT  DD DISP=SHR,DSN=PRD.VENDAS.VENDENT
+//VENDET   DD DISP=MOD,DSN=PRD.VENDAS.VENDET,
+//             RECFM=FB,LRECL=80,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(DSORG=PS)
+//VENDRPT  DD DISP=MOD,DSN=PRD.VENDAS.VENDRPT,
+//             RECFM=FB,LRECL=80,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(DSORG=PS)
+//VENCKPT  DD DISP=MOD,DSN=PRD.VENDAS.VENCKPT,
+//             RECFM=FB,LRECL=80,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(DSORG=PS)
+//VENDEXC  DD DISP=MOD,DSN=PRD.VENDAS.VENDEXC,
+//             RECFM=FB,LRECL=80,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(DSORG=PS)
+//VENDEXP  DD DISP=MOD,DSN=PRD.VENDAS.VENDEXP,
+//             RECFM=FB,LRECL=80,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(DSORG=PS)
+//* VENDACU E VSAM KSDS (CHAVE = PERIODO AAAAMM), PRE-ALOCADO
+//* E MANTIDO PELO IDCAMS FORA DESTE JOB
+//VENDACU  DD DISP=SHR,DSN=PRD.VENDAS.VENDACU
+//* JOBCTRL E O LOG SEQUENCIAL COMPARTILHADO COM PROGCOB08/09 E
+//* LIDO PELO RELATORIO DE FIM DE TURNO (PROGCOB19)
+//JOBCTRL  DD DISP=MOD,DSN=PRD.BATCH.JOBCTRL,
+//             RECFM=FB,LRECL=80,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(DSORG=PS)
+//EXCLOG   DD DISP=MOD,DSN=PRD.VENDAS.EXCLOG,
+//             RECFM=FB,LRECL=80,
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(DSORG=PS)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
