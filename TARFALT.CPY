@@ -0,0 +1,9 @@
+      *****************************************************
+      * TARFALT.CPY
+      * LAYOUT DO ARQUIVO DE ENTRADA DE ALTERACAO DE TARIFA DE
+      * FRETE DO PROGCOB09 - UM REGISTRO POR UF A ALTERAR, COM
+      * O NOVO MULTIPLICADOR A GRAVAR NO FRETE-TABELA
+      *****************************************************
+       01  TARFALT-REC.
+           05  TARFALT-UF           PIC X(02).
+           05  TARFALT-MULT         PIC 9V99.
