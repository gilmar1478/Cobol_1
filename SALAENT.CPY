@@ -0,0 +1,11 @@
+      *****************************************************
+      * SALAENT.CPY
+      * LAYOUT DO ARQUIVO DE DIMENSOES DE SALAS LIDO EM LOTE
+      * PELO PROGCOB11 - UMA SALA POR LINHA, PARA CALCULO DE
+      * AREA, PERIMETRO E CUSTO DE MATERIAL DE UM PLANO DE ANDAR
+      *****************************************************
+       01  SALAENT-REC.
+           05  SALAENT-NUM-SALA    PIC 9(04).
+           05  SALAENT-LARGURA     PIC 9(03)V99.
+           05  SALAENT-COMPRIMENTO PIC 9(03)V99.
+           05  SALAENT-PRECO-M2    PIC 9(05)V99.
