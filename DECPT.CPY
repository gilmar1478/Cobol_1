@@ -0,0 +1,7 @@
+      *****************************************************
+      * DECPT.CPY
+      * LOCALE PADRAO DA FAMILIA PROGCOB0X - VIRGULA COMO
+      * SEPARADOR DECIMAL, PARA QUE OS VALORES CALCULADOS EM
+      * UM PROGRAMA SEJAM LIDOS CORRETAMENTE PELOS DEMAIS
+      *****************************************************
+           DECIMAL-POINT IS COMMA.
