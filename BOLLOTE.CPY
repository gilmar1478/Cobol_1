@@ -0,0 +1,17 @@
+      *****************************************************
+      * BOLLOTE.CPY
+      * LAYOUT DO ARQUIVO DE ENTRADA EM LOTE DA TURMA LIDO PELO
+      * PROGCOB08 - UM ALUNO POR REGISTRO, COM UMA TABELA DE
+      * DISCIPLINAS DO TERMO, CADA UMA COM SEU PAR DE NOTAS E A
+      * NOTA DE RECUPERACAO OPCIONAL (ZERO QUANDO NAO HOUVER)
+      *****************************************************
+       01  BOLLOTE-REC.
+           05  BOLLOTE-MATRICULA      PIC 9(06).
+           05  BOLLOTE-NOME           PIC X(20).
+           05  BOLLOTE-QT-DISCIPLINAS PIC 9(02).
+           05  BOLLOTE-DISCIPLINAS OCCURS 10 TIMES
+                   INDEXED BY BOLLOTE-IDX.
+               10  BOLLOTE-DISC-NOME  PIC X(15).
+               10  BOLLOTE-DISC-NOTA1 PIC 9(02).
+               10  BOLLOTE-DISC-NOTA2 PIC 9(02).
+               10  BOLLOTE-DISC-NOTA3 PIC 9(02).
