@@ -0,0 +1,20 @@
+      *****************************************************
+      * SALARPT.CPY
+      * LINHA DO RELATORIO DE SALAS IMPRESSO PELO PROGCOB11 NO
+      * MODO DE LOTE - UMA LINHA POR SALA, MAIS UMA LINHA DE
+      * SUBTOTAL COM A AREA E O CUSTO TOTAIS DO PLANO DE ANDAR
+      *****************************************************
+       01  SALARPT-LINHA.
+           05  SALARPT-NUM-SALA    PIC Z(03)9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  SALARPT-LARGURA     PIC Z(02)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  SALARPT-COMPRIMENTO PIC Z(02)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  SALARPT-AREA        PIC Z(07)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  SALARPT-PERIMETRO   PIC Z(03)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  SALARPT-CUSTO       PIC Z(09)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  SALARPT-OBS         PIC X(20).
