@@ -1,49 +1,283 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB07.
+       PROGRAM-ID. PROGCOB12.
       *************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = IVAN(ALURA) IVANAL
       * OBJETIVO : RECEBER 02 NOTAS, MEDIA E IMPRIMIR
       * UTILIZAR COMANDOS IF-ELSE-ENDIF
       *> * DATA =  XX - XX - XXX
+      * ALTERACOES:
+      * 2026-08-09 JGM GRAVACAO DO RESULTADO NO STUDENT-MASTER
+      * 2026-08-09 JGM CHECKPOINT PERIODICO PARA RESTART
+      * 2026-08-09 JGM LOOP SOBRE A TURMA (ROSTER) COM TOTAIS NO
+      * TRAILER DE FIM DE PROCESSAMENTO
+      * 2026-08-09 JGM ERRO DE GRAVACAO PASSA A SER REGISTRADO NO LOG
+      * DE EXCECOES COMPARTILHADO EXCLOG
+      * 2026-08-09 JGM RETURN-CODE PASSA A REFLETIR O RESULTADO REAL
+      * DA EXECUCAO, EM VEZ DE FICAR SEMPRE ZERO
+      * 2026-08-09 JGM NOTA DE RECUPERACAO OPCIONAL, QUE SUBSTITUI A
+      * MENOR DAS DUAS NOTAS ANTES DO CALCULO DA MEDIA
+      * 2026-08-09 JGM CHECKPOINT PASSA A SER LIDO NO INICIO DA
+      * EXECUCAO: SE O PONTO DE CONTROLE ANTERIOR FICOU PARCIAL (JOB
+      * ABENDADO NO MEIO DA TURMA), A TURMA RETOMA DALI EM VEZ DE
+      * REPROCESSAR DO INICIO; O CHECKPOINT FINAL FICA MARCADO COMO
+      * COMPLETO PARA NAO SER CONFUNDIDO COM UM RESTART PENDENTE
       ****************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO 'ROSENT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-ROS.
+           SELECT STUDENT-MASTER ASSIGN TO 'STUMAS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUMAS-MATRICULA
+               FILE STATUS IS WRK-FS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'CHECKPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKP.
+           SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO 'EXCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXC.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+           COPY 'ROSENT.CPY'.
+
+       FD  STUDENT-MASTER.
+           COPY 'STUMAS.CPY'.
+
+       FD  CHECKPOINT-FILE.
+           COPY 'CHECKPT.CPY'.
+
+       FD  EXCEPTION-LOG.
+           COPY 'EXCLOG.CPY'.
+
        WORKING-STORAGE SECTION.
+       77 WRK-MATRICULA PIC 9(06) VALUE ZEROS.
+       77 WRK-NOME      PIC X(20) VALUE SPACES.
+       77 WRK-NOTA1     PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA2     PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA3     PIC 9(02) VALUE ZEROS.
+       77 WRK-MEDIA     PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-RESULTADO PIC X(14) VALUE SPACES.
+       77 WRK-FS        PIC X(02) VALUE '00'.
+       77 WRK-FS-CKP    PIC X(02) VALUE '00'.
+       77 WRK-FS-ROS    PIC X(02) VALUE '00'.
+       77 WRK-FIM-ARQ   PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO        VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-CONT-PROCESSADOS  PIC 9(06) VALUE ZEROS.
+       77 WRK-CONT-APROVADOS    PIC 9(06) VALUE ZEROS.
+       77 WRK-CONT-RECUPERACAO  PIC 9(06) VALUE ZEROS.
+       77 WRK-CONT-REPROVADOS   PIC 9(06) VALUE ZEROS.
+       77 WRK-CHECKPT-INTERVALO PIC 9(03) VALUE 010.
+       77 WRK-CHECKPT-QUOC      PIC 9(06) VALUE ZEROS.
+       77 WRK-CHECKPT-RESTO     PIC 9(03) VALUE ZEROS.
+       77 WRK-CKP-SITUACAO      PIC X(01) VALUE 'P'.
+       77 WRK-FS-EXC            PIC X(02) VALUE '00'.
+       77 WRK-CKP-ACHADO        PIC X(01) VALUE 'N'.
+           88 CKP-ACHADO VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-FIM-CKP-ANT       PIC X(01) VALUE 'N'.
+           88 FIM-CKP-ANTERIOR VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-CKP-RESUME-MATRIC PIC 9(06) VALUE ZEROS.
+       77 WRK-CKP-RESUME-QT     PIC 9(06) VALUE ZEROS.
+       77 WRK-CKP-RESUME-APROV  PIC 9(06) VALUE ZEROS.
+       77 WRK-CKP-RESUME-RECUP  PIC 9(06) VALUE ZEROS.
+       77 WRK-CKP-RESUME-REPRO  PIC 9(06) VALUE ZEROS.
+       77 WRK-CKP-SKIP-CONT     PIC 9(06) VALUE ZEROS.
 
-           77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-           77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-           77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
 
            PERFORM 0100-INCIALIZAR
-           PERFORM 0200-PROCESSAR
+           PERFORM 0200-PROCESSAR UNTIL FIM-DO-ARQUIVO
            PERFORM 0300-FINALIZAR
 
            STOP RUN.
 
        0100-INCIALIZAR.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
+           PERFORM 0105-RECUPERAR-CHECKPOINT
+           OPEN INPUT ROSTER-FILE
+           OPEN I-O STUDENT-MASTER
+           IF WRK-FS = '35'
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF
+           OPEN OUTPUT CHECKPOINT-FILE
+           OPEN EXTEND EXCEPTION-LOG
+           IF WRK-FS-EXC = '05' OR WRK-FS-EXC = '35'
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           IF CKP-ACHADO
+               PERFORM 0115-SALTAR-REGISTROS-PROCESSADOS
+           END-IF
+           PERFORM 0110-LER-ROSTER.
+
+      *****************************************************
+      * LE O CHECKPOINT DE UMA EXECUCAO ANTERIOR QUE TENHA
+      * ABENDADO NO MEIO DA TURMA, GUARDANDO O ULTIMO PONTO DE
+      * CONTROLE PARCIAL GRAVADO, PARA QUE O RESTART RETOME DALI
+      * EM VEZ DE REDIGITAR/REPROCESSAR A TURMA INTEIRA - SO PRECISA
+      * ABRIR O ARQUIVO ANTES DO OPEN OUTPUT QUE VEM A SEGUIR
+      * TRUNCAR O CHECKPOINT DESTA NOVA EXECUCAO
+      *****************************************************
+       0105-RECUPERAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WRK-FS-CKP = '00'
+               PERFORM 0106-LER-CHECKPOINT-ANTERIOR
+                   UNTIL FIM-CKP-ANTERIOR
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0106-LER-CHECKPOINT-ANTERIOR.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET FIM-CKP-ANTERIOR TO TRUE
+               NOT AT END
+                   IF CHECKPT-SITUACAO = 'P'
+                       SET CKP-ACHADO TO TRUE
+                       MOVE CHECKPT-ULTIMA-MATRICULA
+                           TO WRK-CKP-RESUME-MATRIC
+                       MOVE CHECKPT-QT-PROCESSADOS
+                           TO WRK-CKP-RESUME-QT
+                       MOVE CHECKPT-QT-APROVADOS
+                           TO WRK-CKP-RESUME-APROV
+                       MOVE CHECKPT-QT-RECUPERACAO
+                           TO WRK-CKP-RESUME-RECUP
+                       MOVE CHECKPT-QT-REPROVADOS
+                           TO WRK-CKP-RESUME-REPRO
+                   ELSE
+                       SET CKP-ACHADO TO FALSE
+                   END-IF
+           END-READ.
+
+      *****************************************************
+      * DESCARTA DO ROSTER OS ALUNOS JA CONTABILIZADOS NA EXECUCAO
+      * ANTERIOR E RESTAURA OS CONTADORES, PARA QUE O RESTART
+      * CONTINUE A PARTIR DO PRIMEIRO ALUNO AINDA NAO PROCESSADO
+      *****************************************************
+       0115-SALTAR-REGISTROS-PROCESSADOS.
+           MOVE ZEROS TO WRK-CKP-SKIP-CONT
+           PERFORM 0116-SALTAR-UM-ALUNO
+               UNTIL WRK-CKP-SKIP-CONT >= WRK-CKP-RESUME-QT
+                   OR FIM-DO-ARQUIVO
+           MOVE WRK-CKP-RESUME-QT TO WRK-CONT-PROCESSADOS
+           MOVE WRK-CKP-RESUME-APROV TO WRK-CONT-APROVADOS
+           MOVE WRK-CKP-RESUME-RECUP TO WRK-CONT-RECUPERACAO
+           MOVE WRK-CKP-RESUME-REPRO TO WRK-CONT-REPROVADOS.
+
+       0116-SALTAR-UM-ALUNO.
+           READ ROSTER-FILE
+               AT END
+                   SET FIM-DO-ARQUIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WRK-CKP-SKIP-CONT
+           END-READ.
+
+       0110-LER-ROSTER.
+           READ ROSTER-FILE
+               AT END
+                   SET FIM-DO-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE ROSENT-MATRICULA TO WRK-MATRICULA
+                   MOVE ROSENT-NOME TO WRK-NOME
+                   MOVE ROSENT-NOTA1 TO WRK-NOTA1
+                   MOVE ROSENT-NOTA2 TO WRK-NOTA2
+                   MOVE ROSENT-NOTA3 TO WRK-NOTA3
+           END-READ.
 
        0200-PROCESSAR.
+            PERFORM 0205-APLICAR-RECUPERACAO
             COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
             DISPLAY 'MEDIA ' WRK-MEDIA.
              IF WRK-MEDIA >= 6
-                 DISPLAY 'APROVADO'
+                 MOVE 'APROVADO' TO WRK-RESULTADO
+                 ADD 1 TO WRK-CONT-APROVADOS
              ELSE
                 IF WRK-MEDIA >=2
-                   DISPLAY 'RECUPERACO'
+                   MOVE 'RECUPERACO' TO WRK-RESULTADO
+                   ADD 1 TO WRK-CONT-RECUPERACAO
                   ELSE
-                   DISPLAY 'REPROVADO'
+                   MOVE 'REPROVADO' TO WRK-RESULTADO
+                   ADD 1 TO WRK-CONT-REPROVADOS
+                   IF RETURN-CODE < 4
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
                    END-IF
              END-IF.
-       0300-FINALIZAR.
-           DISPLAY '--------------'
-           DISPLAY 'FINAL DE PROCESSAMENTO'
+           DISPLAY WRK-RESULTADO.
+           PERFORM 0210-GRAVAR-STUMAS
+           ADD 1 TO WRK-CONT-PROCESSADOS
+           DIVIDE WRK-CONT-PROCESSADOS BY WRK-CHECKPT-INTERVALO
+               GIVING WRK-CHECKPT-QUOC REMAINDER WRK-CHECKPT-RESTO
+           IF WRK-CHECKPT-RESTO = 0
+               PERFORM 0220-GRAVAR-CHECKPOINT
+           END-IF
+           PERFORM 0110-LER-ROSTER.
 
+      *****************************************************
+      * SE HOUVE NOTA DE RECUPERACAO, ELA SUBSTITUI A MENOR
+      * DAS DUAS NOTAS DO TERMO ANTES DO CALCULO DA MEDIA
+      *****************************************************
+       0205-APLICAR-RECUPERACAO.
+           IF WRK-NOTA3 > 0
+               IF WRK-NOTA1 <= WRK-NOTA2
+                   MOVE WRK-NOTA3 TO WRK-NOTA1
+               ELSE
+                   MOVE WRK-NOTA3 TO WRK-NOTA2
+               END-IF
+           END-IF.
 
+       0210-GRAVAR-STUMAS.
+           MOVE WRK-MATRICULA TO STUMAS-MATRICULA
+           MOVE WRK-NOME TO STUMAS-NOME
+           MOVE WRK-NOTA1 TO STUMAS-NOTA1
+           MOVE WRK-NOTA2 TO STUMAS-NOTA2
+           MOVE WRK-MEDIA TO STUMAS-MEDIA
+           MOVE WRK-RESULTADO TO STUMAS-RESULTADO
+           ACCEPT STUMAS-DATA-REG FROM DATE YYYYMMDD
+           WRITE STUMAS-REC
+               INVALID KEY
+                   MOVE STUMAS-MATRICULA TO WRK-MATRICULA
+                   REWRITE STUMAS-REC
+                       INVALID KEY
+                           DISPLAY 'ERRO AO GRAVAR ALUNO ' WRK-FS
+                           PERFORM 0230-REGISTRAR-EXCECAO
+                           MOVE 8 TO RETURN-CODE
+                   END-REWRITE
+           END-WRITE.
 
+       0230-REGISTRAR-EXCECAO.
+           MOVE 'PROGCOB12' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE 'E001' TO EXCLOG-CODIGO
+           MOVE 'ERRO AO GRAVAR ALUNO NO STUDENT-MASTER'
+               TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC.
 
-           STOP RUN.
+       0220-GRAVAR-CHECKPOINT.
+           MOVE WRK-MATRICULA TO CHECKPT-ULTIMA-MATRICULA
+           MOVE WRK-CONT-PROCESSADOS TO CHECKPT-QT-PROCESSADOS
+           MOVE WRK-CONT-APROVADOS TO CHECKPT-QT-APROVADOS
+           MOVE WRK-CONT-RECUPERACAO TO CHECKPT-QT-RECUPERACAO
+           MOVE WRK-CONT-REPROVADOS TO CHECKPT-QT-REPROVADOS
+           MOVE WRK-CKP-SITUACAO TO CHECKPT-SITUACAO
+           ACCEPT CHECKPT-DATA FROM DATE YYYYMMDD
+           ACCEPT CHECKPT-HORA FROM TIME
+           WRITE CHECKPT-REC.
+
+       0300-FINALIZAR.
+           MOVE 'C' TO WRK-CKP-SITUACAO
+           PERFORM 0220-GRAVAR-CHECKPOINT
+           DISPLAY '--------------'
+           DISPLAY 'FINAL DE PROCESSAMENTO'
+           DISPLAY 'TOTAL DE ALUNOS PROCESSADOS..' WRK-CONT-PROCESSADOS
+           DISPLAY 'TOTAL APROVADOS..............' WRK-CONT-APROVADOS
+           DISPLAY 'TOTAL RECUPERACAO............' WRK-CONT-RECUPERACAO
+           DISPLAY 'TOTAL REPROVADOS..............' WRK-CONT-REPROVADOS
+           CLOSE ROSTER-FILE STUDENT-MASTER CHECKPOINT-FILE
+               EXCEPTION-LOG.
