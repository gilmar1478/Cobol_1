@@ -1,29 +1,130 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB02.
+       PROGRAM-ID. PROGCOB06.
       *************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = IVAN(ALURA) IVANAL
       * OBJETIVO : OPERADORES ARITIMETICOS
       *> * DATA =  XX - XX - XXX
+      * ALTERACOES:
+      * 2026-08-09 JGM TRANSFORMADO EM RELATORIO DE VARIACAO EM LOTE,
+      * LENDO UM ARQUIVO DE PARES DE NUMEROS E DESTACANDO AS LINHAS
+      * COM RESULTADO NEGATIVO
+      * 2026-08-09 JGM LOCALE PADRAO DA FAMILIA (DECIMAL-POINT COMMA)
+      * 2026-08-09 JGM ARQUIVO DE ENTRADA AUSENTE/ILEGIVEL PASSA A SER
+      * REGISTRADO NO LOG DE EXCECOES COMPARTILHADO EXCLOG
+      * 2026-08-09 JGM RETURN-CODE PASSA A REFLETIR O RESULTADO REAL
+      * DA EXECUCAO, EM VEZ DE FICAR SEMPRE ZERO
       ****************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ENTRADA ASSIGN TO 'VARENT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-ENT.
+           SELECT RELATORIO-VARIACAO ASSIGN TO 'VARRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-RPT.
+           SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO 'EXCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXC.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-ENTRADA.
+           COPY 'VARENT.CPY'.
+
+       FD  RELATORIO-VARIACAO.
+           COPY 'VARRPT.CPY'.
+
+       FD  EXCEPTION-LOG.
+           COPY 'EXCLOG.CPY'.
+
        WORKING-STORAGE SECTION.
        77 WRK-NUM1      PIC 9(02) VALUE ZEROS.
        77 WRK-NUM2      PIC 9(02) VALUE ZEROS.
        77 WRK-RESUL     PIC S9(03) VALUE ZEROS.
        77 WRK-RESUL-ED  PIC -ZZ9 VALUE ZEROS.
+       77 WRK-FS-ENT    PIC X(02) VALUE '00'.
+       77 WRK-FS-RPT    PIC X(02) VALUE '00'.
+       77 WRK-FIM-ARQ   PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO    VALUE 'S'.
+       77 WRK-QT-NEGATIVOS PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-LIDOS     PIC 9(05) VALUE ZEROS.
+       77 WRK-FS-EXC       PIC X(02) VALUE '00'.
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '============================='
-           DISPLAY 'NUMERO1..' WRK-NUM1.
-           DISPLAY 'NUMERO2..' WRK-NUM2.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           IF WRK-FS-ENT = '00'
+               PERFORM 0200-PROCESSAR UNTIL FIM-DO-ARQUIVO
+           END-IF
+           PERFORM 0300-FINALIZAR
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN EXTEND EXCEPTION-LOG
+           IF WRK-FS-EXC = '05' OR WRK-FS-EXC = '35'
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           OPEN INPUT ARQUIVO-ENTRADA
+           IF WRK-FS-ENT NOT = '00'
+               DISPLAY 'ARQUIVO DE ENTRADA VARENT AUSENTE OU INVALIDO'
+               MOVE 'E001' TO EXCLOG-CODIGO
+               MOVE 'ARQUIVO VARENT AUSENTE OU INVALIDO'
+                   TO EXCLOG-DESCRICAO
+               PERFORM 0230-REGISTRAR-EXCECAO
+               SET FIM-DO-ARQUIVO TO TRUE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT RELATORIO-VARIACAO
+               PERFORM 0110-LER-ENTRADA
+           END-IF.
+
+       0110-LER-ENTRADA.
+           READ ARQUIVO-ENTRADA
+               AT END SET FIM-DO-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE VARENT-NUM1 TO WRK-NUM1
+           MOVE VARENT-NUM2 TO WRK-NUM2
+           ADD 1 TO WRK-QT-LIDOS
       **********SUBTRACAO********
            SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
            MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'SUBTRACAO .....' WRK-RESUL.
-           DISPLAY 'SUBTRACAO .....' WRK-RESUL.ED.
+           DISPLAY 'SUBTRACAO .....' WRK-RESUL-ED.
+           PERFORM 0210-GRAVAR-LINHA
+           PERFORM 0110-LER-ENTRADA.
 
-           STOP RUN.
+       0210-GRAVAR-LINHA.
+           MOVE WRK-NUM1 TO VARRPT-NUM1
+           MOVE WRK-NUM2 TO VARRPT-NUM2
+           MOVE WRK-RESUL-ED TO VARRPT-RESUL-ED
+           MOVE SPACES TO VARRPT-ALERTA
+           IF WRK-RESUL < 0
+               MOVE '*NEGATIVO*' TO VARRPT-ALERTA
+               ADD 1 TO WRK-QT-NEGATIVOS
+           END-IF
+           WRITE VARRPT-LINHA.
+
+       0230-REGISTRAR-EXCECAO.
+           MOVE 'PROGCOB06' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           WRITE EXCLOG-REC.
+
+       0300-FINALIZAR.
+           DISPLAY '============================='
+           DISPLAY 'LINHAS PROCESSADAS .....' WRK-QT-LIDOS
+           DISPLAY 'LINHAS NEGATIVAS .....' WRK-QT-NEGATIVOS
+           IF WRK-QT-NEGATIVOS > 0 AND RETURN-CODE < 4
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           CLOSE EXCEPTION-LOG
+           IF WRK-FS-ENT = '00'
+               CLOSE ARQUIVO-ENTRADA RELATORIO-VARIACAO
+           END-IF.
