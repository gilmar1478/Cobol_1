@@ -0,0 +1,12 @@
+      *****************************************************
+      * ROSENT.CPY
+      * LAYOUT DO ARQUIVO DE ENTRADA DA TURMA (ROSTER) LIDO
+      * EM LOTE PELO PROGCOB12 - UM ALUNO POR LINHA, COM A NOTA
+      * DE RECUPERACAO OPCIONAL (ZERO QUANDO NAO HOUVER)
+      *****************************************************
+       01  ROSENT-REC.
+           05  ROSENT-MATRICULA    PIC 9(06).
+           05  ROSENT-NOME         PIC X(20).
+           05  ROSENT-NOTA1        PIC 9(02).
+           05  ROSENT-NOTA2        PIC 9(02).
+           05  ROSENT-NOTA3        PIC 9(02).
