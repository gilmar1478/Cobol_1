@@ -3,14 +3,203 @@
       *************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = IVAN(ALURA) IVANAL
-      * OBJETIVO : RECEBER E IMPRIMIR UMA STRING
+      * OBJETIVO : RECEBER O NOME DO CLIENTE E GRAVAR NO
+      * CUSTOMER-MASTER
       *> * DATA =  XX - XX - XXX
+      * ALTERACOES:
+      * 2026-08-09 JGM GRAVACAO DO NOME NO ARQUIVO CUSTOMER-MASTER
+      * 2026-08-09 JGM VALIDACAO DO NOME COM REAPRESENTACAO DO PROMPT
+      * 2026-08-09 JGM NOME INVALIDO E ERRO DE GRAVACAO PASSAM A SER
+      * REGISTRADOS NO LOG DE EXCECOES COMPARTILHADO EXCLOG
+      * 2026-08-09 JGM RETURN-CODE PASSA A REFLETIR O RESULTADO REAL
+      * DA EXECUCAO, EM VEZ DE FICAR SEMPRE ZERO
+      * 2026-08-09 JGM ACESSO AO CADASTRO DE CLIENTES PASSA A EXIGIR
+      * OPERADOR COM NIVEL DE ATENDENTE DE CADASTRO, CONFERIDO NUMA
+      * TABELA DE ACESSO - OPERADOR SEM ESSE NIVEL NAO GRAVA CLIENTE
       ****************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO 'CUSTMAS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTMAS-ID
+               FILE STATUS IS WRK-FS.
+
+           SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO 'EXCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXC.
+
+           SELECT ACCESS-TABLE ASSIGN TO 'OPRACC'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPRACC-OPERADOR
+               FILE STATUS IS WRK-FS-ACC.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY 'CUSTMAS.CPY'.
+
+       FD  EXCEPTION-LOG.
+           COPY 'EXCLOG.CPY'.
+
+       FD  ACCESS-TABLE.
+           COPY 'OPRACC.CPY'.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOME   PIC X(20) VALUE SPACES.
+       01  WRK-ACESSO-PADRAO-EXTENSO.
+           02  FILLER PIC X(09) VALUE 'CADASTR1I'.
+           02  FILLER PIC X(09) VALUE 'CADASTR2I'.
+           02  FILLER PIC X(09) VALUE 'SUPERVISI'.
+       01  WRK-ACESSO-PADRAO REDEFINES WRK-ACESSO-PADRAO-EXTENSO.
+           02  WRK-ACESSO-ENTRADA OCCURS 3 TIMES
+                   INDEXED BY WRK-ACESSO-IDX.
+               03  WRK-ACESSO-OPERADOR PIC X(08).
+               03  WRK-ACESSO-NIVEL    PIC X(01).
+       77 WRK-NOME       PIC X(20) VALUE SPACES.
+       77 WRK-FS         PIC X(02) VALUE '00'.
+       77 WRK-PROX-ID    PIC 9(06) VALUE ZEROS.
+       77 WRK-NOME-VALIDO PIC X(01) VALUE 'N'.
+           88 NOME-OK              VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-NOME-NUMERICO PIC X(01) VALUE 'N'.
+           88 NOME-E-NUMERICO      VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-OPERADOR   PIC X(08) VALUE SPACES.
+       77 WRK-FS-ACC     PIC X(02) VALUE '00'.
+       77 WRK-ACESSO     PIC X(01) VALUE 'N'.
+           88 ACESSO-AUTORIZADO    VALUE 'S' WHEN SET TO FALSE IS 'N'.
+
+       77 WRK-FS-EXC     PIC X(02) VALUE '00'.
+       77 WRK-EXC-CODIGO PIC X(04) VALUE SPACES.
+       77 WRK-EXC-DESCRICAO PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           IF ACESSO-AUTORIZADO
+               PERFORM 0200-PROCESSAR
+           END-IF
+           PERFORM 0300-FINALIZAR
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN I-O CUSTOMER-MASTER
+           IF WRK-FS = '35'
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF
+           OPEN EXTEND EXCEPTION-LOG
+           IF WRK-FS-EXC = '05' OR WRK-FS-EXC = '35'
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           OPEN I-O ACCESS-TABLE
+           IF WRK-FS-ACC = '35'
+               OPEN OUTPUT ACCESS-TABLE
+               PERFORM 0115-SEMEAR-ACESSO
+               CLOSE ACCESS-TABLE
+               OPEN I-O ACCESS-TABLE
+           END-IF
+           DISPLAY 'OPERADOR..'
+           ACCEPT WRK-OPERADOR
+           PERFORM 0117-VERIFICAR-ACESSO
+           PERFORM 0110-LOCALIZAR-PROX-ID.
+
+      *****************************************************
+      * CARGA INICIAL DA TABELA DE ACESSO, NA PRIMEIRA EXECUCAO
+      *****************************************************
+       0115-SEMEAR-ACESSO.
+           PERFORM VARYING WRK-ACESSO-IDX FROM 1 BY 1
+               UNTIL WRK-ACESSO-IDX > 3
+               MOVE WRK-ACESSO-OPERADOR(WRK-ACESSO-IDX)
+                   TO OPRACC-OPERADOR
+               MOVE WRK-ACESSO-NIVEL(WRK-ACESSO-IDX) TO OPRACC-NIVEL
+               WRITE OPRACC-REC
+           END-PERFORM.
+
+      *****************************************************
+      * SO LIBERA O CADASTRO DE CLIENTES PARA OPERADOR COM
+      * NIVEL DE ATENDENTE DE CADASTRO NA TABELA DE ACESSO
+      *****************************************************
+       0117-VERIFICAR-ACESSO.
+           SET ACESSO-AUTORIZADO TO FALSE
+           MOVE WRK-OPERADOR TO OPRACC-OPERADOR
+           READ ACCESS-TABLE
+               KEY IS OPRACC-OPERADOR
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WRK-FS-ACC = '00' AND OPRACC-NIVEL = 'I'
+               SET ACESSO-AUTORIZADO TO TRUE
+           ELSE
+               DISPLAY 'ACESSO NEGADO - OPERADOR SEM NIVEL DE CADASTRO'
+               MOVE 'E003' TO WRK-EXC-CODIGO
+               MOVE 'ACESSO NEGADO AO CADASTRO DE CLIENTES'
+                   TO WRK-EXC-DESCRICAO
+               PERFORM 0230-REGISTRAR-EXCECAO
+               IF RETURN-CODE < 8
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       0110-LOCALIZAR-PROX-ID.
+           MOVE ZEROS TO WRK-PROX-ID
+           MOVE '00' TO WRK-FS
+           PERFORM 0120-LER-SEQUENCIAL UNTIL WRK-FS NOT = '00'
+           ADD 1 TO WRK-PROX-ID.
+
+       0120-LER-SEQUENCIAL.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END MOVE '10' TO WRK-FS
+           END-READ
+           IF WRK-FS = '00'
+               MOVE CUSTMAS-ID TO WRK-PROX-ID
+           END-IF.
+
+       0200-PROCESSAR.
+           SET NOME-OK TO FALSE
+           PERFORM 0210-CAPTURAR-NOME UNTIL NOME-OK
            DISPLAY 'NOME.. ' WRK-NOME.
-           STOP RUN.
+           MOVE WRK-PROX-ID TO CUSTMAS-ID
+           MOVE WRK-NOME TO CUSTMAS-NOME
+           ACCEPT CUSTMAS-DATA-CRIA FROM DATE YYYYMMDD
+           WRITE CUSTMAS-REC
+               INVALID KEY
+                   DISPLAY 'ERRO AO GRAVAR CLIENTE ' WRK-FS
+                   MOVE 'E002' TO WRK-EXC-CODIGO
+                   MOVE 'ERRO AO GRAVAR CLIENTE NO CUSTOMER-MASTER'
+                       TO WRK-EXC-DESCRICAO
+                   PERFORM 0230-REGISTRAR-EXCECAO
+                   MOVE 8 TO RETURN-CODE
+           END-WRITE.
+
+       0210-CAPTURAR-NOME.
+           ACCEPT WRK-NOME FROM CONSOLE.
+           SET NOME-E-NUMERICO TO FALSE
+           IF WRK-NOME IS NUMERIC
+               SET NOME-E-NUMERICO TO TRUE
+           END-IF
+           IF WRK-NOME = SPACES OR NOME-E-NUMERICO
+               DISPLAY 'NOME INVALIDO - DIGITE UM NOME VALIDO'
+               SET NOME-OK TO FALSE
+               MOVE 'E001' TO WRK-EXC-CODIGO
+               MOVE 'NOME DE CLIENTE INVALIDO OU EM BRANCO'
+                   TO WRK-EXC-DESCRICAO
+               PERFORM 0230-REGISTRAR-EXCECAO
+           ELSE
+               SET NOME-OK TO TRUE
+           END-IF.
+
+       0230-REGISTRAR-EXCECAO.
+           MOVE 'PROGCOB02' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE WRK-EXC-CODIGO TO EXCLOG-CODIGO
+           MOVE WRK-EXC-DESCRICAO TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC.
+
+       0300-FINALIZAR.
+           CLOSE CUSTOMER-MASTER
+           CLOSE EXCEPTION-LOG
+           CLOSE ACCESS-TABLE.
