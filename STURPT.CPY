@@ -0,0 +1,31 @@
+      *****************************************************
+      * STURPT.CPY
+      * RELATORIO IMPRESSO DO BOLETIM DO ALUNO GERADO PELO
+      * PROGCOB08 - LINHA DE CABECALHO COM DATA DE EXECUCAO E
+      * NUMERO DA PAGINA, MAIS UMA LINHA DE DETALHE POR
+      * DISCIPLINA DO TERMO, E UMA LINHA FINAL DE MEDIA GERAL
+      *****************************************************
+       01  STURPT-CABECALHO.
+           05  FILLER              PIC X(20)
+               VALUE 'RELATORIO DE NOTAS'.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE 'DATA '.
+           05  STURPT-CAB-DATA     PIC 9(08).
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(07) VALUE 'PAGINA '.
+           05  STURPT-CAB-PAGINA   PIC ZZ9.
+
+       01  STURPT-DETALHE.
+           05  STURPT-MATRICULA    PIC Z(05)9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  STURPT-NOME         PIC X(20).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  STURPT-DISCIPLINA   PIC X(15).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  STURPT-NOTA1        PIC Z9,9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  STURPT-NOTA2        PIC Z9,9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  STURPT-MEDIA        PIC Z9,9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  STURPT-RESULTADO    PIC X(14).
