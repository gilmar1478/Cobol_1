@@ -6,33 +6,226 @@
       * OBJETIVO: RECEBER LARGURA E COMPRIMENTO
       * CALCULAR AREA
       * DATA = XX-XX-XXXX
+      * ALTERACOES:
+      * 2026-08-09 JGM PRECO POR M2 PARA CALCULAR CUSTO TOTAL DO
+      * MATERIAL E PERIMETRO DA SALA
+      * 2026-08-09 JGM MODO DE LOTE SOBRE UM ARQUIVO DE SALAS DE
+      * UM PLANO DE ANDAR, COM RELATORIO E SUBTOTAL DE AREA/CUSTO
+      * 2026-08-09 JGM WRK-AREA AMPLIADO E PROTEGIDO COM ON SIZE
+      * ERROR PARA NAO TRUNCAR SALAS GRANDES EM SILENCIO
+      * 2026-08-09 JGM AREA TRUNCADA E DADOS FALTANTES REGISTRADOS NO
+      * LOG DE EXCECOES COMPARTILHADO EXCLOG
+      * 2026-08-09 JGM RETURN-CODE PASSA A REFLETIR O RESULTADO REAL
+      * DA EXECUCAO, EM VEZ DE FICAR SEMPRE ZERO
+      * 2026-08-09 JGM SALA COM DADOS INCOMPLETOS AGORA GRAVA NO EXCLOG
+      * A LARGURA/COMPRIMENTO PARCIAIS RECEBIDOS, E A LINHA DO RELATORIO
+      * MARCA A OBSERVACAO, PARA NAO CONFUNDIR COM SALA DE AREA ZERO
+      * 2026-08-09 JGM CUSTO TOTAL TAMBEM PROTEGIDO COM ON SIZE ERROR,
+      * E SALARPT-AREA/SALARPT-CUSTO AMPLIADOS PARA COMPORTAR O
+      * SUBTOTAL DO PLANO DE ANDAR SEM TRUNCAR NO RELATORIO
+      * 2026-08-09 JGM ESTOURO NO CALCULO DO CUSTO TOTAL PASSA TAMBEM
+      * A ZERAR WRK-CUSTO-TOTAL, PARA QUE O SUBTOTAL DO PLANO DE ANDAR
+      * E A LINHA DO RELATORIO NAO ARRASTEM UM VALOR RESIDUAL DA
+      * OPERACAO QUE ESTOUROU
       ***********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'DECPT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SALA-ENTRADA ASSIGN TO 'SALAENT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-SAL.
+           SELECT SALA-RELATORIO ASSIGN TO 'SALARPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-REL.
+           SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO 'EXCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXC.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALA-ENTRADA.
+           COPY 'SALAENT.CPY'.
+
+       FD  SALA-RELATORIO.
+           COPY 'SALARPT.CPY'.
+
+       FD  EXCEPTION-LOG.
+           COPY 'EXCLOG.CPY'.
+
        WORKING-STORAGE SECTION.
        77 WRK-LARGURA         PIC 9(03)V99 VALUE ZEROS.
        77 WRK-COMPRIMENTO     PIC 9(03)V99 VALUE ZEROS.
-       77 WRK-AREA            PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-AREA            PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-PRECO-M2        PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-CUSTO-TOTAL     PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-PERIMETRO       PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-SUB-AREA        PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-SUB-CUSTO       PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-FS-SAL          PIC X(02) VALUE '00'.
+       77 WRK-FS-REL          PIC X(02) VALUE '00'.
+       77 WRK-MODO-SALA       PIC X(01) VALUE 'N'.
+           88 MODO-LOTE-SALA VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-FIM-SALAS       PIC X(01) VALUE 'N'.
+           88 FIM-SALAS VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-FS-EXC          PIC X(02) VALUE '00'.
+       77 WRK-EXC-CODIGO      PIC X(04) VALUE SPACES.
+       77 WRK-EXC-DESCRICAO   PIC X(40) VALUE SPACES.
+       77 WRK-LARG-EDITADA    PIC Z(02)9,99.
+       77 WRK-COMP-EDITADA    PIC Z(02)9,99.
+       77 WRK-SALA-INCOMPLETA PIC X(01) VALUE 'N'.
+           88 SALA-INCOMPLETA VALUE 'S' WHEN SET TO FALSE IS 'N'.
 
        PROCEDURE DIVISION.
-           DISPLAY 'LARGURA..'
-           ACCEPT WRK-LARGURA.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           IF MODO-LOTE-SALA
+               PERFORM 0400-PROCESSAR-SALA UNTIL FIM-SALAS
+               PERFORM 0410-GRAVAR-SUBTOTAL
+           ELSE
+               PERFORM 0200-PROCESSAR
+           END-IF
+           PERFORM 0300-FINALIZAR
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN EXTEND EXCEPTION-LOG
+           IF WRK-FS-EXC = '05' OR WRK-FS-EXC = '35'
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           OPEN INPUT SALA-ENTRADA
+           IF WRK-FS-SAL = '00'
+               SET MODO-LOTE-SALA TO TRUE
+               OPEN OUTPUT SALA-RELATORIO
+               PERFORM 0130-LER-SALA
+           ELSE
+               DISPLAY 'LARGURA..'
+               ACCEPT WRK-LARGURA
+               DISPLAY 'COMPRIMENTO..'
+               ACCEPT WRK-COMPRIMENTO
+           END-IF.
 
-           DISPLAY 'COMPRIMENTO..'
-           ACCEPT WRK-COMPRIMENTO.
+       0130-LER-SALA.
+           READ SALA-ENTRADA
+               AT END
+                   SET FIM-SALAS TO TRUE
+           END-READ.
 
+      *****************************************************
+      * CALCULA AREA, PERIMETRO E CUSTO TOTAL DE MATERIAL A
+      * PARTIR DE WRK-LARGURA/WRK-COMPRIMENTO/WRK-PRECO-M2 -
+      * USADO TANTO NO MODO INTERATIVO QUANTO NO LOTE
+      *****************************************************
+       0200-PROCESSAR.
+           SET SALA-INCOMPLETA TO FALSE
            IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
-            COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
-            DISPLAY '################'
-            DISPLAY 'AREA....' WRK-AREA
+               COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
+                   ON SIZE ERROR
+                       DISPLAY 'AVISO - AREA TRUNCADA NO CALCULO'
+                       MOVE 'E001' TO WRK-EXC-CODIGO
+                       MOVE 'AREA TRUNCADA NO CALCULO DA SALA'
+                           TO WRK-EXC-DESCRICAO
+                       PERFORM 0230-REGISTRAR-EXCECAO
+                       IF RETURN-CODE < 4
+                           MOVE 4 TO RETURN-CODE
+                       END-IF
+               END-COMPUTE
+               COMPUTE WRK-PERIMETRO =
+                   (WRK-LARGURA + WRK-COMPRIMENTO) * 2
+               IF NOT MODO-LOTE-SALA
+                   DISPLAY '################'
+                   DISPLAY 'AREA....' WRK-AREA
+                   DISPLAY 'PERIMETRO....' WRK-PERIMETRO
+                   DISPLAY 'PRECO DO M2..'
+                   ACCEPT WRK-PRECO-M2
+               END-IF
+               IF WRK-PRECO-M2 > 0
+                   COMPUTE WRK-CUSTO-TOTAL = WRK-AREA * WRK-PRECO-M2
+                       ON SIZE ERROR
+                           MOVE ZEROS TO WRK-CUSTO-TOTAL
+                           DISPLAY 'AVISO - CUSTO TRUNCADO NO CALCULO'
+                           MOVE 'E003' TO WRK-EXC-CODIGO
+                           MOVE 'CUSTO TOTAL TRUNCADO NO CALCULO'
+                               TO WRK-EXC-DESCRICAO
+                           PERFORM 0230-REGISTRAR-EXCECAO
+                           IF RETURN-CODE < 4
+                               MOVE 4 TO RETURN-CODE
+                           END-IF
+                   END-COMPUTE
+                   IF NOT MODO-LOTE-SALA
+                       DISPLAY 'CUSTO TOTAL DO MATERIAL....'
+                           WRK-CUSTO-TOTAL
+                   END-IF
+               ELSE
+                   MOVE ZEROS TO WRK-CUSTO-TOTAL
+               END-IF
            ELSE
+               MOVE ZEROS TO WRK-AREA WRK-PERIMETRO WRK-CUSTO-TOTAL
+               SET SALA-INCOMPLETA TO TRUE
                DISPLAY 'FALTA INFORMAR ALGO'
+               MOVE WRK-LARGURA TO WRK-LARG-EDITADA
+               MOVE WRK-COMPRIMENTO TO WRK-COMP-EDITADA
+               MOVE 'E002' TO WRK-EXC-CODIGO
+               STRING 'FALTA INFORMAR - LARG=' WRK-LARG-EDITADA
+                   ' COMP=' WRK-COMP-EDITADA
+                   DELIMITED BY SIZE INTO WRK-EXC-DESCRICAO
+               PERFORM 0230-REGISTRAR-EXCECAO
+               IF RETURN-CODE < 8
+                   MOVE 8 TO RETURN-CODE
+               END-IF
            END-IF.
 
-           DISPLAY '################'
-           DISPLAY 'AREA...' WRK-AREA.
+      *****************************************************
+      * LE UMA SALA DO PLANO DE ANDAR, CALCULA E IMPRIME A
+      * LINHA DO RELATORIO, ACUMULA O SUBTOTAL E AVANCA
+      *****************************************************
+       0400-PROCESSAR-SALA.
+           MOVE SALAENT-LARGURA TO WRK-LARGURA
+           MOVE SALAENT-COMPRIMENTO TO WRK-COMPRIMENTO
+           MOVE SALAENT-PRECO-M2 TO WRK-PRECO-M2
+           PERFORM 0200-PROCESSAR
+           ADD WRK-AREA TO WRK-SUB-AREA
+           ADD WRK-CUSTO-TOTAL TO WRK-SUB-CUSTO
+           MOVE SALAENT-NUM-SALA TO SALARPT-NUM-SALA
+           MOVE WRK-LARGURA TO SALARPT-LARGURA
+           MOVE WRK-COMPRIMENTO TO SALARPT-COMPRIMENTO
+           MOVE WRK-AREA TO SALARPT-AREA
+           MOVE WRK-PERIMETRO TO SALARPT-PERIMETRO
+           MOVE WRK-CUSTO-TOTAL TO SALARPT-CUSTO
+           IF SALA-INCOMPLETA
+               MOVE 'DADOS INCOMPLETOS' TO SALARPT-OBS
+           ELSE
+               MOVE SPACES TO SALARPT-OBS
+           END-IF
+           WRITE SALARPT-LINHA
+           PERFORM 0130-LER-SALA.
+
+       0410-GRAVAR-SUBTOTAL.
+           MOVE ZEROS TO SALARPT-NUM-SALA
+           MOVE ZEROS TO SALARPT-LARGURA
+           MOVE ZEROS TO SALARPT-COMPRIMENTO
+           MOVE WRK-SUB-AREA TO SALARPT-AREA
+           MOVE ZEROS TO SALARPT-PERIMETRO
+           MOVE WRK-SUB-CUSTO TO SALARPT-CUSTO
+           MOVE 'SUBTOTAL DO ANDAR' TO SALARPT-OBS
+           WRITE SALARPT-LINHA.
 
-           STOP RUN.
+       0230-REGISTRAR-EXCECAO.
+           MOVE 'PROGCOB11' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE WRK-EXC-CODIGO TO EXCLOG-CODIGO
+           MOVE WRK-EXC-DESCRICAO TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC.
+
+       0300-FINALIZAR.
+           CLOSE EXCEPTION-LOG
+           IF MODO-LOTE-SALA
+               CLOSE SALA-ENTRADA SALA-RELATORIO
+           ELSE
+               DISPLAY '################'
+               DISPLAY 'AREA...' WRK-AREA
+           END-IF.
