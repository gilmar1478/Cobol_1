@@ -0,0 +1,16 @@
+      *****************************************************
+      * AUDTRL.CPY
+      * REGISTRO DO LOG DE AUDITORIA COMPARTILHADO POR TODOS OS
+      * PROGRAMAS DA FAMILIA PROGCOB0X QUE ALTERAM UM VALOR JA
+      * CADASTRADO - UM REGISTRO POR ALTERACAO, COM QUEM ALTEROU,
+      * O VALOR ANTERIOR E O NOVO VALOR, PARA RASTREAR CORRECOES
+      *****************************************************
+       01  AUDTRL-REC.
+           05  AUDTRL-PROGRAMA      PIC X(09).
+           05  AUDTRL-DATA          PIC 9(08).
+           05  AUDTRL-HORA          PIC 9(08).
+           05  AUDTRL-OPERADOR      PIC X(08).
+           05  AUDTRL-CHAVE         PIC X(10).
+           05  AUDTRL-CAMPO         PIC X(15).
+           05  AUDTRL-VALOR-ANTES   PIC X(10).
+           05  AUDTRL-VALOR-DEPOIS  PIC X(10).
