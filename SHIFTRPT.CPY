@@ -0,0 +1,19 @@
+      *****************************************************
+      * SHIFTRPT.CPY
+      * LINHA DO RELATORIO DE CONTROLE DE FIM DE TURNO IMPRESSO
+      * PELO PROGCOB19 A PARTIR DO LOG JOBCTRL - UMA LINHA POR JOB
+      * (VENDAS/NOTAS/FRETE) COM A QUANTIDADE PROCESSADA, A
+      * QUANTIDADE DE EXCECOES E A SITUACAO FINAL DO JOB
+      *****************************************************
+       01  SHIFTRPT-LINHA.
+           05  SHIFTRPT-PROGRAMA      PIC X(09).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  SHIFTRPT-DESCRICAO     PIC X(16).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  SHIFTRPT-QT-PROC       PIC Z(05)9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  SHIFTRPT-QT-EXC        PIC Z(05)9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  SHIFTRPT-RC            PIC Z9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  SHIFTRPT-STATUS        PIC X(12).
