@@ -6,36 +6,508 @@
       * OBJETIVO : RECEBER E IMPRIMIR A DATA DO SISTEMA
       * UTILIZAR VARIAVEL TIPO TABELA - REDEFINES
       *> * DATA =  XX - XX - XXX
+      * ALTERACOES:
+      * 2026-08-09 JGM WRK-MESES-EXTENSO PASSA A GUARDAR O NOME
+      * COMPLETO DO MES, E WRK-DIAS-EXTENSO FOI ACRESCENTADA PARA
+      * QUE A DATA SAIA POR EXTENSO (DIA DA SEMANA, DIA DE MES DE
+      * ANO)
+      * 2026-08-09 JGM NOVO PONTO DE ENTRADA PROGCOB17-DIAUTIL
+      * PERMITE QUE OUTROS PROGRAMAS DO LOTE CONSULTEM SE UMA DATA
+      * E DIA UTIL (NAO CAI NUM FIM DE SEMANA NEM NO CALENDARIO DE
+      * FERIADOS HOLIDAY-MASTER)
+      * 2026-08-09 JGM NOVO PONTO DE ENTRADA PROGCOB17-SOMADIAS
+      * SOMA (OU SUBTRAI, SE O NUMERO FOR NEGATIVO) DIAS A UMA
+      * DATA BASE, RESPEITANDO VIRADA DE MES/ANO E ANOS BISSEXTOS,
+      * PARA CALCULO DE VENCIMENTO
+      * 2026-08-09 JGM O CARIMBO DE DATA AGORA LEVA O CODIGO DA
+      * FILIAL E O FUSO HORARIO DA INSTALACAO (FILIAL-CONFIG), PARA
+      * QUE VENDAS PROXIMAS DA MEIA-NOITE EM FILIAIS DE FUSOS
+      * DIFERENTES CAIAM NO DIA COMERCIAL CORRETO
+      * 2026-08-09 JGM DATA INVALIDA RECEBIDA PELOS PONTOS DE ENTRADA
+      * PASSA A SER REGISTRADA NO LOG DE EXCECOES COMPARTILHADO EXCLOG
+      * 2026-08-09 JGM RETURN-CODE PASSA A REFLETIR O RESULTADO REAL
+      * DA EXECUCAO, EM VEZ DE FICAR SEMPRE ZERO
+      * 2026-08-09 JGM HOLIDAY-MASTER PASSA A SER SEMEADO COM OS
+      * FERIADOS NACIONAIS DE DATA FIXA DO ANO CORRENTE NA PRIMEIRA
+      * VEZ QUE O ARQUIVO E CRIADO NESTA INSTALACAO, EM VEZ DE FICAR
+      * VAZIO ESPERANDO CARGA MANUAL
+      * 2026-08-09 JGM REMOVIDO O PARAGRAFO 0210-FIM-PRINCIPAL, QUE
+      * NAO ERA CHAMADO POR NENHUM PERFORM E NUNCA ERA ALCANCADO POR
+      * FALLTHROUGH (0001-PRINCIPAL SEMPRE TERMINA COM GOBACK) - O
+      * COMENTARIO DE SEPARACAO FOI MANTIDO, SO O PARAGRAFO MORTO
+      * FOI RETIRADO
       ****************************
 
-
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-MASTER ASSIGN TO 'HOLIDAY'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOLIDAY-DATA
+               FILE STATUS IS WRK-FS-HOL.
+
+           SELECT OPTIONAL FILIAL-CONFIG ASSIGN TO 'FILIALCF'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-FIL.
+
+           SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO 'EXCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-LOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-MASTER.
+           COPY 'HOLIDAY.CPY'.
+
+       FD  FILIAL-CONFIG.
+           COPY 'FILIAL.CPY'.
+
+       FD  EXCEPTION-LOG.
+           COPY 'EXCLOG.CPY'.
+
        WORKING-STORAGE SECTION.
 
        01 WRK-MESES-EXTENSO.
-           02 FILLER PIC X(09) VALUE 'JAN'.
-           02 FILLER PIC X(09) VALUE 'FEV'.
-           02 FILLER PIC X(09) VALUE 'MAR'.
-           02 FILLER PIC X(09) VALUE 'ABR'.
-           02 FILLER PIC X(09) VALUE 'MAI'.
-           02 FILLER PIC X(09) VALUE 'JUN'.
-           02 FILLER PIC X(09) VALUE 'JUL'.
-           02 FILLER PIC X(09) VALUE 'AGO'.
-           02 FILLER PIC X(09) VALUE 'SET'.
-           02 FILLER PIC X(09) VALUE 'OUT'.
-           02 FILLER PIC X(09) VALUE 'NOV'.
-           02 FILLER PIC X(09) VALUE 'DEZ'.
+           02 FILLER PIC X(11) VALUE 'JANEIRO'.
+           02 FILLER PIC X(11) VALUE 'FEVEREIRO'.
+           02 FILLER PIC X(11) VALUE 'MARCO'.
+           02 FILLER PIC X(11) VALUE 'ABRIL'.
+           02 FILLER PIC X(11) VALUE 'MAIO'.
+           02 FILLER PIC X(11) VALUE 'JUNHO'.
+           02 FILLER PIC X(11) VALUE 'JULHO'.
+           02 FILLER PIC X(11) VALUE 'AGOSTO'.
+           02 FILLER PIC X(11) VALUE 'SETEMBRO'.
+           02 FILLER PIC X(11) VALUE 'OUTUBRO'.
+           02 FILLER PIC X(11) VALUE 'NOVEMBRO'.
+           02 FILLER PIC X(11) VALUE 'DEZEMBRO'.
        01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
-           02 WRK-MES PIC X(03) OCCURS 12 TIMES.
+           02 WRK-MES PIC X(11) OCCURS 12 TIMES.
+
+      *****************************************************
+      * TABELA DE DIAS DA SEMANA, NA MESMA ORDEM DO RETORNO DE
+      * ACCEPT ... FROM DAY-OF-WEEK (1 = SEGUNDA ... 7 = DOMINGO)
+      *****************************************************
+       01 WRK-DIAS-EXTENSO.
+           02 FILLER PIC X(10) VALUE 'SEGUNDA'.
+           02 FILLER PIC X(10) VALUE 'TERCA'.
+           02 FILLER PIC X(10) VALUE 'QUARTA'.
+           02 FILLER PIC X(10) VALUE 'QUINTA'.
+           02 FILLER PIC X(10) VALUE 'SEXTA'.
+           02 FILLER PIC X(10) VALUE 'SABADO'.
+           02 FILLER PIC X(10) VALUE 'DOMINGO'.
+       01 WRK-DIAS REDEFINES WRK-DIAS-EXTENSO.
+           02 WRK-DIA-SEMANA PIC X(10) OCCURS 7 TIMES.
 
        01 DATASYS.
            02 ANOSYS PIC 9(04) VALUE ZEROS.
            02 MESSYS PIC 9(02) VALUE ZEROS.
            02 DIASYS PIC 9(02) VALUE ZEROS.
 
+       77 WRK-DOW-NUM PIC 9(01) VALUE ZEROS.
+
+       77 WRK-FS-HOL      PIC X(02) VALUE '00'.
+       77 WRK-ARQ-HOL     PIC X(01) VALUE 'N'.
+           88 ARQ-HOLIDAY-ABERTO VALUE 'S' WHEN SET TO FALSE IS 'N'.
+
+      *****************************************************
+      * FERIADOS NACIONAIS DE DATA FIXA, USADOS APENAS PARA SEMEAR
+      * O ARQUIVO HOLIDAY-MASTER QUANDO ELE AINDA NAO EXISTE - MMDD
+      * MAIS A DESCRICAO, PARA MONTAR A DATA COMPLETA COM O ANO
+      * CORRENTE DO SISTEMA NA HORA DE GRAVAR
+      *****************************************************
+       01  WRK-FERIADOS-PADRAO-EXTENSO.
+           02  FILLER PIC X(24) VALUE '0101CONFRATERNIZACAO UNI'.
+           02  FILLER PIC X(24) VALUE '0421TIRADENTES         '.
+           02  FILLER PIC X(24) VALUE '0501DIA DO TRABALHO    '.
+           02  FILLER PIC X(24) VALUE '0907INDEPENDENCIA      '.
+           02  FILLER PIC X(24) VALUE '1012NOSSA SRA APARECIDA'.
+           02  FILLER PIC X(24) VALUE '1102FINADOS            '.
+           02  FILLER PIC X(24) VALUE '1115PROCLAMACAO REPUBLI'.
+           02  FILLER PIC X(24) VALUE '1225NATAL              '.
+       01  WRK-FERIADOS-PADRAO REDEFINES WRK-FERIADOS-PADRAO-EXTENSO.
+           02  WRK-FER-ENTRADA OCCURS 8 TIMES INDEXED BY WRK-FER-IDX.
+               03  WRK-FER-MES-DIA     PIC 9(04).
+               03  WRK-FER-DESCRICAO   PIC X(20).
+       77 WRK-FER-ANO          PIC 9(04) VALUE ZEROS.
+       77 WRK-FER-DATA-HOJE    PIC 9(08) VALUE ZEROS.
+
+      *****************************************************
+      * DATA EM ANALISE NO SERVICO DE DIA UTIL, DECOMPOSTA PARA
+      * ALIMENTAR O CALCULO DE DIA DA SEMANA (CONGRUENCIA DE
+      * ZELLER) DE UMA DATA QUALQUER, NAO SO A DATA DE HOJE
+      *****************************************************
+       01  WRK-CALC-DATA.
+           05  WRK-CALC-ANO   PIC 9(04).
+           05  WRK-CALC-MES   PIC 9(02).
+           05  WRK-CALC-DIA   PIC 9(02).
+       77 WRK-CALC-DOW-NUM    PIC 9(01) VALUE ZEROS.
+
+       77 WRK-Z-M             PIC S9(04) VALUE ZEROS.
+       77 WRK-Z-Y             PIC S9(04) VALUE ZEROS.
+       77 WRK-Z-J             PIC S9(04) VALUE ZEROS.
+       77 WRK-Z-K             PIC S9(04) VALUE ZEROS.
+       77 WRK-Z-TEMP          PIC S9(04) VALUE ZEROS.
+       77 WRK-Z-H             PIC S9(04) VALUE ZEROS.
+       77 WRK-Z-QUOC          PIC S9(04) VALUE ZEROS.
+
+      *****************************************************
+      * DIAS POR MES (FEVEREIRO EM ANO NAO BISSEXTO), USADA PELA
+      * ROTINA DE SOMA/SUBTRACAO DE DIAS PARA SABER QUANDO VIRAR
+      * O MES NO CALCULO DE VENCIMENTO
+      *****************************************************
+       01 WRK-DIAS-MES-EXTENSO.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 28.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+       01 WRK-DIAS-MES REDEFINES WRK-DIAS-MES-EXTENSO.
+           02 WRK-DIAS-NO-MES-TAB PIC 9(02) OCCURS 12 TIMES.
+
+       77 WRK-DIAS-NO-MES-ATUAL PIC 9(02) VALUE ZEROS.
+       77 WRK-BISSEXTO          PIC X(01) VALUE 'N'.
+           88 ANO-BISSEXTO      VALUE 'S' WHEN SET TO FALSE IS 'N'.
+
+       77 WRK-SOMA-DIAS         PIC S9(05) VALUE ZEROS.
+       77 WRK-SOMA-RESTANTE     PIC 9(05) VALUE ZEROS.
+
+      *****************************************************
+      * FILIAL E FUSO HORARIO DA INSTALACAO, LIDOS DE FILIAL-CONFIG
+      * NA ABERTURA DO PROGRAMA; SE O CADASTRO NAO EXISTIR, ASSUME-SE
+      * A FILIAL-PADRAO (MATRIZ, FUSO ZERO)
+      *****************************************************
+       77 WRK-FS-FIL            PIC X(02) VALUE '00'.
+       01  WRK-FILIAL-ATUAL.
+           05  WRK-FILIAL-CODIGO    PIC X(03) VALUE '001'.
+           05  WRK-FILIAL-FUSO      PIC S9(02) VALUE ZEROS.
+
+       01  WRK-HORA-SISTEMA.
+           05  WRK-HORA-HH          PIC 9(02).
+           05  WRK-HORA-MM          PIC 9(02).
+           05  WRK-HORA-SS          PIC 9(02).
+           05  WRK-HORA-CS          PIC 9(02).
+
+       77 WRK-HORA-AJUSTADA     PIC S9(02) VALUE ZEROS.
+       01  WRK-DATA-FILIAL      PIC 9(08) VALUE ZEROS.
+
+      *****************************************************
+      * LOG DE EXCECOES COMPARTILHADO: ABERTO SOB DEMANDA, COMO O
+      * HOLIDAY-MASTER ACIMA, JA QUE OS PONTOS DE ENTRADA PODEM SER
+      * CHAMADOS SEM PASSAR PELA INICIALIZACAO DE 0001-PRINCIPAL
+      *****************************************************
+       77 WRK-FS-LOG            PIC X(02) VALUE '00'.
+       77 WRK-ARQ-LOG           PIC X(01) VALUE 'N'.
+           88 ARQ-LOG-ABERTO    VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-EXC-CODIGO        PIC X(04) VALUE SPACES.
+       77 WRK-EXC-DESCRICAO     PIC X(40) VALUE SPACES.
+       77 WRK-DATA-VALIDA       PIC X(01) VALUE 'N'.
+           88 ARQ-DATA-VALIDA   VALUE 'S' WHEN SET TO FALSE IS 'N'.
+
+       LINKAGE SECTION.
+       01  LK-DATA-CONSULTA   PIC 9(08).
+       01  LK-DIA-UTIL        PIC X(01).
+       01  LK-DATA-BASE       PIC 9(08).
+       01  LK-NUM-DIAS        PIC S9(05).
+       01  LK-DATA-RESULTADO  PIC 9(08).
+
        PROCEDURE DIVISION.
-           ACCEPT DATASYS FROM DATE YYYYMMDD.
+       0001-PRINCIPAL.
+           PERFORM 0100-OBTER-DATA.
+           PERFORM 0120-LER-FILIAL.
+           PERFORM 0150-AJUSTAR-FUSO.
+           PERFORM 0200-EXIBIR-DATA.
+           GOBACK.
+
+       0100-OBTER-DATA.
+           ACCEPT DATASYS FROM DATE YYYYMMDD
+           ACCEPT WRK-DOW-NUM FROM DAY-OF-WEEK.
+
+      *****************************************************
+      * LE O CADASTRO DE FILIAL, SE HOUVER; SEM FILIALCF, FICA NA
+      * FILIAL-PADRAO JA ASSUMIDA EM WRK-FILIAL-ATUAL
+      *****************************************************
+       0120-LER-FILIAL.
+           OPEN INPUT FILIAL-CONFIG
+           IF WRK-FS-FIL = '00'
+               READ FILIAL-CONFIG
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FILIAL-CODIGO TO WRK-FILIAL-CODIGO
+                       MOVE FILIAL-FUSO TO WRK-FILIAL-FUSO
+               END-READ
+               CLOSE FILIAL-CONFIG
+           END-IF.
+
+      *****************************************************
+      * APLICA O FUSO DA FILIAL SOBRE A HORA DO SISTEMA PARA SABER
+      * SE A VENDA CAI NO DIA COMERCIAL DE HOJE OU JA VIROU PARA O
+      * DIA ANTERIOR/SEGUINTE NESTA FILIAL
+      *****************************************************
+       0150-AJUSTAR-FUSO.
+           MOVE DATASYS TO WRK-CALC-DATA
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+           COMPUTE WRK-HORA-AJUSTADA = WRK-HORA-HH + WRK-FILIAL-FUSO
+           IF WRK-HORA-AJUSTADA < 0
+               MOVE 1 TO WRK-SOMA-RESTANTE
+               PERFORM 0620-VOLTAR-UM-DIA
+           ELSE
+               IF WRK-HORA-AJUSTADA > 23
+                   MOVE 1 TO WRK-SOMA-RESTANTE
+                   PERFORM 0610-AVANCAR-UM-DIA
+               END-IF
+           END-IF
+           MOVE WRK-CALC-DATA TO WRK-DATA-FILIAL.
+
+       0200-EXIBIR-DATA.
+           DISPLAY WRK-DIA-SEMANA(WRK-DOW-NUM) ', ' DIASYS
+               ' DE ' WRK-MES(MESSYS) ' DE ' ANOSYS.
+           DISPLAY 'FILIAL ' WRK-FILIAL-CODIGO
+               ' FUSO ' WRK-FILIAL-FUSO
+               ' DIA COMERCIAL ' WRK-DATA-FILIAL.
+
+      *****************************************************
+      * FIM DA ROTINA PRINCIPAL - A SEGUIR, OS PONTOS DE ENTRADA QUE
+      * OUTROS PROGRAMAS DO LOTE CHAMAM COMO SUBROTINA
+      *****************************************************
+
+      *****************************************************
+      * OS DOIS PONTOS DE ENTRADA ABAIXO FICAM LOGO APOS O FIM DA
+      * ROTINA PRINCIPAL, SEPARANDO CLARAMENTE O PROCESSAMENTO
+      * INTERATIVO (CHAMADO PELO MENU) DOS SERVICOS DE DATA QUE OS
+      * DEMAIS PROGRAMAS DA FAMILIA PROGCOB0X CHAMAM POR SUBROTINA
+      *****************************************************
+       ENTRY 'PROGCOB17-DIAUTIL' USING LK-DATA-CONSULTA LK-DIA-UTIL.
+           PERFORM 0520-VERIFICAR-DIA-UTIL.
+           GOBACK.
+
+       ENTRY 'PROGCOB17-SOMADIAS' USING LK-DATA-BASE LK-NUM-DIAS
+               LK-DATA-RESULTADO.
+           PERFORM 0600-SOMAR-DIAS.
+           GOBACK.
+
+      *****************************************************
+      * CALCULA O DIA DA SEMANA (1 = SEGUNDA ... 7 = DOMINGO) DE
+      * UMA DATA QUALQUER EM WRK-CALC-DATA, PELA CONGRUENCIA DE
+      * ZELLER, JA QUE ACCEPT ... FROM DAY-OF-WEEK SO INFORMA O
+      * DIA DA SEMANA DE HOJE
+      *****************************************************
+       0500-CALCULAR-DIA-SEMANA.
+           MOVE WRK-CALC-MES TO WRK-Z-M
+           MOVE WRK-CALC-ANO TO WRK-Z-Y
+           IF WRK-Z-M < 3
+               ADD 12 TO WRK-Z-M
+               SUBTRACT 1 FROM WRK-Z-Y
+           END-IF
+           DIVIDE WRK-Z-Y BY 100 GIVING WRK-Z-J REMAINDER WRK-Z-K
+           COMPUTE WRK-Z-TEMP = (13 * (WRK-Z-M + 1)) / 5
+           COMPUTE WRK-Z-H = WRK-CALC-DIA + WRK-Z-TEMP + WRK-Z-K
+               + (WRK-Z-K / 4) + (WRK-Z-J / 4) + (5 * WRK-Z-J)
+           DIVIDE WRK-Z-H BY 7 GIVING WRK-Z-QUOC REMAINDER WRK-Z-H
+           ADD 5 TO WRK-Z-H
+           DIVIDE WRK-Z-H BY 7 GIVING WRK-Z-QUOC REMAINDER WRK-Z-H
+           COMPUTE WRK-CALC-DOW-NUM = WRK-Z-H + 1.
+
+      *****************************************************
+      * ABRE O CALENDARIO DE FERIADOS NA PRIMEIRA CONSULTA DO
+      * SERVICO DE DIA UTIL, CRIANDO O ARQUIVO VAZIO SE FOR A
+      * PRIMEIRA VEZ QUE O PROGRAMA RODA NESTA INSTALACAO
+      *****************************************************
+       0510-ABRIR-HOLIDAY.
+           OPEN I-O HOLIDAY-MASTER
+           IF WRK-FS-HOL = '35'
+               OPEN OUTPUT HOLIDAY-MASTER
+               PERFORM 0511-SEMEAR-FERIADOS
+               CLOSE HOLIDAY-MASTER
+               OPEN I-O HOLIDAY-MASTER
+           END-IF
+           SET ARQ-HOLIDAY-ABERTO TO TRUE.
+
+      *****************************************************
+      * GRAVA OS FERIADOS NACIONAIS DE DATA FIXA DO ANO CORRENTE
+      * NA PRIMEIRA VEZ QUE O HOLIDAY-MASTER E CRIADO NESTA
+      * INSTALACAO, PARA QUE O SERVICO DE DIA UTIL JA TENHA UM
+      * CALENDARIO MINIMO EM VEZ DE COMECAR COMPLETAMENTE VAZIO
+      *****************************************************
+       0511-SEMEAR-FERIADOS.
+           ACCEPT WRK-FER-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WRK-FER-DATA-HOJE(1:4) TO WRK-FER-ANO
+           PERFORM VARYING WRK-FER-IDX FROM 1 BY 1
+               UNTIL WRK-FER-IDX > 8
+               MOVE WRK-FER-ANO TO HOLIDAY-DATA(1:4)
+               MOVE WRK-FER-MES-DIA(WRK-FER-IDX) TO HOLIDAY-DATA(5:4)
+               MOVE WRK-FER-DESCRICAO(WRK-FER-IDX) TO HOLIDAY-DESCRICAO
+               WRITE HOLIDAY-REC
+           END-PERFORM.
+
+      *****************************************************
+      * VERIFICA SE A DATA RECEBIDA EM LK-DATA-CONSULTA E DIA
+      * UTIL: NAO PODE CAIR NUM SABADO/DOMINGO NEM CONSTAR NO
+      * CALENDARIO DE FERIADOS HOLIDAY-MASTER
+      *****************************************************
+       0520-VERIFICAR-DIA-UTIL.
+           MOVE LK-DATA-CONSULTA TO WRK-CALC-DATA
+           PERFORM 0530-VALIDAR-DATA
+           IF NOT ARQ-DATA-VALIDA
+               MOVE 'N' TO LK-DIA-UTIL
+               MOVE 'E002' TO WRK-EXC-CODIGO
+               MOVE 'DATA INVALIDA EM PROGCOB17-DIAUTIL'
+                   TO WRK-EXC-DESCRICAO
+               PERFORM 0540-REGISTRAR-EXCECAO
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           ELSE
+               IF NOT ARQ-HOLIDAY-ABERTO
+                   PERFORM 0510-ABRIR-HOLIDAY
+               END-IF
+               PERFORM 0500-CALCULAR-DIA-SEMANA
+               MOVE 'S' TO LK-DIA-UTIL
+               IF WRK-CALC-DOW-NUM = 6 OR WRK-CALC-DOW-NUM = 7
+                   MOVE 'N' TO LK-DIA-UTIL
+               ELSE
+                   MOVE LK-DATA-CONSULTA TO HOLIDAY-DATA
+                   READ HOLIDAY-MASTER
+                       KEY IS HOLIDAY-DATA
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE 'N' TO LK-DIA-UTIL
+                   END-READ
+               END-IF
+           END-IF.
+
+      *****************************************************
+      * VALIDA MES (1-12) E DIA (1-31) DE WRK-CALC-DATA, PARA QUE
+      * UMA DATA MAL FORMADA RECEBIDA PELOS PONTOS DE ENTRADA SEJA
+      * REJEITADA E REGISTRADA EM VEZ DE PRODUZIR UM RESULTADO
+      * SILENCIOSAMENTE ERRADO
+      *****************************************************
+       0530-VALIDAR-DATA.
+           SET ARQ-DATA-VALIDA TO TRUE
+           IF WRK-CALC-MES < 1 OR WRK-CALC-MES > 12
+               SET ARQ-DATA-VALIDA TO FALSE
+           ELSE
+               IF WRK-CALC-DIA < 1 OR WRK-CALC-DIA > 31
+                   SET ARQ-DATA-VALIDA TO FALSE
+               END-IF
+           END-IF.
+
+      *****************************************************
+      * ABRE SOB DEMANDA E GRAVA NO LOG DE EXCECOES COMPARTILHADO
+      * POR TODA A FAMILIA PROGCOB0X
+      *****************************************************
+       0540-REGISTRAR-EXCECAO.
+           IF NOT ARQ-LOG-ABERTO
+               OPEN EXTEND EXCEPTION-LOG
+               IF WRK-FS-LOG = '05' OR WRK-FS-LOG = '35'
+                   OPEN OUTPUT EXCEPTION-LOG
+               END-IF
+               SET ARQ-LOG-ABERTO TO TRUE
+           END-IF
+           MOVE 'PROGCOB17' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE WRK-EXC-CODIGO TO EXCLOG-CODIGO
+           MOVE WRK-EXC-DESCRICAO TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC.
+
+      *****************************************************
+      * SOMA (N POSITIVO) OU SUBTRAI (N NEGATIVO) DIAS DE
+      * LK-DATA-BASE, DEVOLVENDO O RESULTADO EM LK-DATA-RESULTADO
+      *****************************************************
+       0600-SOMAR-DIAS.
+           MOVE LK-DATA-BASE TO WRK-CALC-DATA
+           PERFORM 0530-VALIDAR-DATA
+           IF NOT ARQ-DATA-VALIDA
+               MOVE LK-DATA-BASE TO LK-DATA-RESULTADO
+               MOVE 'E002' TO WRK-EXC-CODIGO
+               MOVE 'DATA INVALIDA EM PROGCOB17-SOMADIAS'
+                   TO WRK-EXC-DESCRICAO
+               PERFORM 0540-REGISTRAR-EXCECAO
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           ELSE
+               MOVE LK-NUM-DIAS TO WRK-SOMA-DIAS
+               IF WRK-SOMA-DIAS >= 0
+                   MOVE WRK-SOMA-DIAS TO WRK-SOMA-RESTANTE
+                   PERFORM 0610-AVANCAR-UM-DIA
+                       UNTIL WRK-SOMA-RESTANTE = 0
+               ELSE
+                   COMPUTE WRK-SOMA-RESTANTE = WRK-SOMA-DIAS * -1
+                   PERFORM 0620-VOLTAR-UM-DIA
+                       UNTIL WRK-SOMA-RESTANTE = 0
+               END-IF
+               MOVE WRK-CALC-DATA TO LK-DATA-RESULTADO
+           END-IF.
+
+       0610-AVANCAR-UM-DIA.
+           ADD 1 TO WRK-CALC-DIA
+           PERFORM 0630-OBTER-DIAS-NO-MES
+           IF WRK-CALC-DIA > WRK-DIAS-NO-MES-ATUAL
+               MOVE 1 TO WRK-CALC-DIA
+               ADD 1 TO WRK-CALC-MES
+               IF WRK-CALC-MES > 12
+                   MOVE 1 TO WRK-CALC-MES
+                   ADD 1 TO WRK-CALC-ANO
+               END-IF
+           END-IF
+           SUBTRACT 1 FROM WRK-SOMA-RESTANTE.
+
+       0620-VOLTAR-UM-DIA.
+           SUBTRACT 1 FROM WRK-CALC-DIA
+           IF WRK-CALC-DIA = 0
+               SUBTRACT 1 FROM WRK-CALC-MES
+               IF WRK-CALC-MES = 0
+                   MOVE 12 TO WRK-CALC-MES
+                   SUBTRACT 1 FROM WRK-CALC-ANO
+               END-IF
+               PERFORM 0630-OBTER-DIAS-NO-MES
+               MOVE WRK-DIAS-NO-MES-ATUAL TO WRK-CALC-DIA
+           END-IF
+           SUBTRACT 1 FROM WRK-SOMA-RESTANTE.
+
+      *****************************************************
+      * CONSULTA A QUANTIDADE DE DIAS DO MES ATUAL DE WRK-CALC-MES,
+      * AJUSTANDO FEVEREIRO PARA 29 DIAS EM ANO BISSEXTO
+      *****************************************************
+       0630-OBTER-DIAS-NO-MES.
+           MOVE WRK-DIAS-NO-MES-TAB(WRK-CALC-MES)
+               TO WRK-DIAS-NO-MES-ATUAL
+           IF WRK-CALC-MES = 2
+               PERFORM 0640-VERIFICAR-BISSEXTO
+               IF ANO-BISSEXTO
+                   MOVE 29 TO WRK-DIAS-NO-MES-ATUAL
+               END-IF
+           END-IF.
 
-           DISPLAY ' DATA ' DIASYS ' DE ' WRK-MES(MESSYS) 'DE ' ANOSYS.
-           STOP RUN.
\ No newline at end of file
+      *****************************************************
+      * ANO BISSEXTO: DIVISIVEL POR 4, EXCETO SECULOS (DIVISIVEIS
+      * POR 100) QUE SO SAO BISSEXTOS SE TAMBEM DIVISIVEIS POR 400
+      *****************************************************
+       0640-VERIFICAR-BISSEXTO.
+           SET ANO-BISSEXTO TO FALSE
+           DIVIDE WRK-CALC-ANO BY 4 GIVING WRK-Z-QUOC
+               REMAINDER WRK-Z-TEMP
+           IF WRK-Z-TEMP = 0
+               SET ANO-BISSEXTO TO TRUE
+               DIVIDE WRK-CALC-ANO BY 100 GIVING WRK-Z-QUOC
+                   REMAINDER WRK-Z-TEMP
+               IF WRK-Z-TEMP = 0
+                   SET ANO-BISSEXTO TO FALSE
+                   DIVIDE WRK-CALC-ANO BY 400 GIVING WRK-Z-QUOC
+                       REMAINDER WRK-Z-TEMP
+                   IF WRK-Z-TEMP = 0
+                       SET ANO-BISSEXTO TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
