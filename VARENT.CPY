@@ -0,0 +1,8 @@
+      *****************************************************
+      * VARENT.CPY
+      * LAYOUT DO ARQUIVO DE ENTRADA DO RELATORIO DE VARIACAO
+      * PROCESSADO PELO PROGCOB06 - UM PAR DE NUMEROS POR LINHA
+      *****************************************************
+       01  VARENT-REC.
+           05  VARENT-NUM1         PIC 9(02).
+           05  VARENT-NUM2         PIC 9(02).
