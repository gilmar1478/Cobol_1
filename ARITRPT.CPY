@@ -0,0 +1,25 @@
+      *****************************************************
+      * ARITRPT.CPY
+      * LINHA DO RELATORIO DE FECHAMENTO DIARIO GERADO PELO
+      * PROCESSAMENTO EM LOTE DO PROGCOB05 - VALORES MONETARIOS
+      * SINALIZADOS COM 2 CASAS DECIMAIS E CODIGO DE MOEDA
+      *****************************************************
+       01  ARITRPT-LINHA.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ARITRPT-MOEDA       PIC X(03).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ARITRPT-NUM1        PIC -(10)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ARITRPT-NUM2        PIC -(10)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ARITRPT-SOMA        PIC -(10)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ARITRPT-SUB         PIC -(10)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ARITRPT-DIV         PIC -(10)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ARITRPT-RESTO       PIC -(10)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ARITRPT-MULT        PIC -(10)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  ARITRPT-OBS         PIC X(16).
