@@ -0,0 +1,16 @@
+      *****************************************************
+      * VENDRPT.CPY
+      * LINHA DO RELATORIO DE FECHAMENTO DE VENDAS IMPRESSO
+      * PELO PROGCOB15 - CABECALHO (DATA/LOJA-CAIXA) MAIS OS
+      * TOTAIS DO DIA E A MEDIA POR VENDA
+      *****************************************************
+       01  VENDRPT-LINHA.
+           05  VENDRPT-DATA        PIC 9(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  VENDRPT-LOJA-CAIXA  PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  VENDRPT-TOTAL       PIC Z(07)9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  VENDRPT-QTD         PIC Z(05)9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  VENDRPT-MEDIA       PIC Z(05)9,99.
