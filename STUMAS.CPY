@@ -0,0 +1,13 @@
+      *****************************************************
+      * STUMAS.CPY
+      * LAYOUT DO REGISTRO DO ARQUIVO STUDENT-MASTER
+      * RESULTADO DE MEDIA GRAVADO PELOS PROGCOB07/08/12
+      *****************************************************
+       01  STUMAS-REC.
+           05  STUMAS-MATRICULA    PIC 9(06).
+           05  STUMAS-NOME         PIC X(20).
+           05  STUMAS-NOTA1        PIC 9(02)V9.
+           05  STUMAS-NOTA2        PIC 9(02)V9.
+           05  STUMAS-MEDIA        PIC 9(02)V9.
+           05  STUMAS-RESULTADO    PIC X(14).
+           05  STUMAS-DATA-REG     PIC 9(08).
