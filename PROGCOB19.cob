@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB19.
+      *************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = JGM
+      * OBJETIVO : RELATORIO DE CONTROLE DE FIM DE TURNO, REUNINDO
+      * NUMA SO PAGINA A QUANTIDADE PROCESSADA, A QUANTIDADE DE
+      * EXCECOES E A SITUACAO FINAL DOS JOBS EM LOTE DE VENDAS
+      * (PROGCOB15), NOTAS (PROGCOB08) E FRETE (PROGCOB09), A
+      * PARTIR DO LOG DE CONTROLE DE TURNO COMPARTILHADO JOBCTRL
+      * ALTERACOES:
+      * 2026-08-09 JGM PROGRAMA CRIADO
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL JOB-CONTROL ASSIGN TO 'JOBCTRL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-JOB.
+           SELECT TURNO-RELATORIO ASSIGN TO 'SHIFTRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-SFT.
+           SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO 'EXCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-CONTROL.
+           COPY 'JOBCTRL.CPY'.
+
+       FD  TURNO-RELATORIO.
+           COPY 'SHIFTRPT.CPY'.
+
+       FD  EXCEPTION-LOG.
+           COPY 'EXCLOG.CPY'.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * TABELA FIXA DOS JOBS DE LOTE ACOMPANHADOS POR ESTE
+      * RELATORIO - SO USADA PARA SEMEAR O PROGRAMA E A
+      * DESCRICAO DE CADA LINHA, INDEPENDENTE DO QUE FOI LIDO
+      * DO JOBCTRL
+      *****************************************************
+       01  WRK-JOBS-PADRAO-EXTENSO.
+           02  FILLER PIC X(25) VALUE 'PROGCOB15VENDAS DO TURNO'.
+           02  FILLER PIC X(25) VALUE 'PROGCOB08NOTAS DO TURNO '.
+           02  FILLER PIC X(25) VALUE 'PROGCOB09FRETE DO TURNO '.
+       01  WRK-JOBS-PADRAO REDEFINES WRK-JOBS-PADRAO-EXTENSO.
+           02  WRK-JOB-PADRAO OCCURS 3 TIMES.
+               03  WRK-JOB-PROGRAMA    PIC X(09).
+               03  WRK-JOB-DESCRICAO   PIC X(16).
+
+       01  WRK-JOBS-RESULTADO.
+           02  WRK-JOB-RESULTADO OCCURS 3 TIMES.
+               03  WRK-JOB-QT-PROC  PIC 9(06) VALUE ZEROS.
+               03  WRK-JOB-QT-EXC   PIC 9(06) VALUE ZEROS.
+               03  WRK-JOB-RC       PIC 9(03) VALUE ZEROS.
+               03  WRK-JOB-STATUS   PIC X(12) VALUE SPACES.
+               03  WRK-JOB-ACHOU    PIC X(01) VALUE 'N'.
+
+       77  WRK-I             PIC 9(01) VALUE ZEROS.
+       77  WRK-FS-JOB        PIC X(02) VALUE '00'.
+       77  WRK-FS-SFT        PIC X(02) VALUE '00'.
+       77  WRK-FS-EXC        PIC X(02) VALUE '00'.
+       77  WRK-FIM-JOB       PIC X(01) VALUE 'N'.
+           88  FIM-JOBCTRL VALUE 'S' WHEN SET TO FALSE IS 'N'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0200-PROCESSAR UNTIL FIM-JOBCTRL
+           PERFORM 0300-FINALIZAR
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN INPUT JOB-CONTROL
+           OPEN OUTPUT TURNO-RELATORIO
+           OPEN EXTEND EXCEPTION-LOG
+           IF WRK-FS-EXC = '05' OR WRK-FS-EXC = '35'
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           PERFORM 0110-LER-JOBCTRL.
+
+       0110-LER-JOBCTRL.
+           READ JOB-CONTROL
+               AT END
+                   SET FIM-JOBCTRL TO TRUE
+           END-READ.
+
+      *****************************************************
+      * CADA REGISTRO DO LOG JOBCTRL SOBRESCREVE O RESULTADO
+      * GUARDADO PARA O SEU PROGRAMA - COMO O LOG E GRAVADO EM
+      * ORDEM CRONOLOGICA, O ULTIMO REGISTRO LIDO DE CADA JOB E
+      * SEMPRE A EXECUCAO MAIS RECENTE
+      *****************************************************
+       0200-PROCESSAR.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 3
+               IF JOBCTRL-PROGRAMA = WRK-JOB-PROGRAMA(WRK-I)
+                   PERFORM 0210-GRAVAR-RESULTADO-JOB
+               END-IF
+           END-PERFORM
+           PERFORM 0110-LER-JOBCTRL.
+
+       0210-GRAVAR-RESULTADO-JOB.
+           MOVE JOBCTRL-QT-PROCESSADOS TO WRK-JOB-QT-PROC(WRK-I)
+           MOVE JOBCTRL-QT-EXCECOES TO WRK-JOB-QT-EXC(WRK-I)
+           MOVE JOBCTRL-RETURN-CODE TO WRK-JOB-RC(WRK-I)
+           MOVE JOBCTRL-STATUS TO WRK-JOB-STATUS(WRK-I)
+           MOVE 'S' TO WRK-JOB-ACHOU(WRK-I).
+
+      *****************************************************
+      * IMPRIME A LINHA DE CADA JOB ACOMPANHADO - UM JOB QUE
+      * NUNCA GRAVOU NO JOBCTRL (TURNO EM QUE NAO RODOU) E
+      * TRATADO COMO SEM EXECUCAO, NAO COMO ZERO LIMPO, PARA QUE
+      * O SUPERVISOR NAO CONFUNDA "NAO RODOU" COM "RODOU LIMPO"
+      *****************************************************
+       0300-FINALIZAR.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 3
+               IF WRK-JOB-ACHOU(WRK-I) NOT = 'S'
+                   MOVE 'SEM EXECUCAO' TO WRK-JOB-STATUS(WRK-I)
+                   PERFORM 0310-REGISTRAR-JOB-FALTANTE
+                   IF RETURN-CODE < 8
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               ELSE
+                   IF WRK-JOB-STATUS(WRK-I) = 'ERRO'
+                       IF RETURN-CODE < 8
+                           MOVE 8 TO RETURN-CODE
+                       END-IF
+                   ELSE
+                       IF WRK-JOB-STATUS(WRK-I) = 'COM EXCECAO'
+                           IF RETURN-CODE < 4
+                               MOVE 4 TO RETURN-CODE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM 0320-GRAVAR-LINHA-JOB
+           END-PERFORM
+           CLOSE JOB-CONTROL TURNO-RELATORIO EXCEPTION-LOG.
+
+      *****************************************************
+      * REGISTRA NO LOG DE EXCECOES COMPARTILHADO UM JOB DO
+      * TURNO QUE NAO GRAVOU NENHUM CONTROLE, PARA QUE A
+      * AUSENCIA SEJA INVESTIGADA E NAO SO NOTADA NO RELATORIO
+      *****************************************************
+       0310-REGISTRAR-JOB-FALTANTE.
+           MOVE 'PROGCOB19' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE 'E001' TO EXCLOG-CODIGO
+           STRING 'JOB SEM CONTROLE DE TURNO - ' WRK-JOB-PROGRAMA(WRK-I)
+               DELIMITED BY SIZE INTO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC.
+
+       0320-GRAVAR-LINHA-JOB.
+           MOVE WRK-JOB-PROGRAMA(WRK-I) TO SHIFTRPT-PROGRAMA
+           MOVE WRK-JOB-DESCRICAO(WRK-I) TO SHIFTRPT-DESCRICAO
+           MOVE WRK-JOB-QT-PROC(WRK-I) TO SHIFTRPT-QT-PROC
+           MOVE WRK-JOB-QT-EXC(WRK-I) TO SHIFTRPT-QT-EXC
+           MOVE WRK-JOB-RC(WRK-I) TO SHIFTRPT-RC
+           MOVE WRK-JOB-STATUS(WRK-I) TO SHIFTRPT-STATUS
+           WRITE SHIFTRPT-LINHA.
