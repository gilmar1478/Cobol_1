@@ -0,0 +1,20 @@
+      *****************************************************
+      * CHECKPT.CPY
+      * LAYOUT DO PONTO DE CONTROLE (CHECKPOINT) GRAVADO
+      * PERIODICAMENTE POR PROGCOB12 DURANTE O PROCESSAMENTO
+      * DE UMA TURMA, PARA PERMITIR RESTART SEM REDIGITAR TUDO -
+      * CHECKPT-SITUACAO FICA 'P' (PARCIAL) EM TODO PONTO DE
+      * CONTROLE GRAVADO NO MEIO DO LOTE E SO VAI PARA 'C'
+      * (COMPLETO) NO ULTIMO, GRAVADO JA NO FINAL DO PROCESSAMENTO -
+      * SO UM CHECKPOINT 'P' E USADO COMO PONTO DE RESTART
+      *****************************************************
+       01  CHECKPT-REC.
+           05  CHECKPT-ULTIMA-MATRICULA PIC 9(06).
+           05  CHECKPT-QT-PROCESSADOS   PIC 9(06).
+           05  CHECKPT-QT-APROVADOS     PIC 9(06).
+           05  CHECKPT-QT-RECUPERACAO   PIC 9(06).
+           05  CHECKPT-QT-REPROVADOS    PIC 9(06).
+           05  CHECKPT-SITUACAO         PIC X(01).
+           05  CHECKPT-DATA-HORA.
+               10  CHECKPT-DATA         PIC 9(08).
+               10  CHECKPT-HORA         PIC 9(08).
