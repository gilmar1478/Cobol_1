@@ -0,0 +1,11 @@
+      *****************************************************
+      * FILIAL.CPY
+      * CADASTRO DE FILIAL: UM REGISTRO POR INSTALACAO, INFORMANDO
+      * O CODIGO DA FILIAL E O FUSO HORARIO (HORAS DE DIFERENCA EM
+      * RELACAO AO HORARIO DE REFERENCIA DA MATRIZ) PARA QUE O
+      * CARIMBO DE DATA DO PROGCOB17 REFLITA O DIA COMERCIAL CORRETO
+      * EM CADA LOCAL DE VENDA
+      *****************************************************
+       01  FILIAL-REC.
+           05  FILIAL-CODIGO       PIC X(03).
+           05  FILIAL-FUSO         PIC S9(02).
