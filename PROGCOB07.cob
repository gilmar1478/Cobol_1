@@ -6,29 +6,136 @@
       * OBJETIVO : RECEBER 02 NOTAS, MEDIA E IMPRIMIR
       * UTILIZAR COMANDOS IF-ELSE-ENDIF
       *> * DATA =  XX - XX - XXX
+      * ALTERACOES:
+      * 2026-08-09 JGM LOCALE PADRAO DA FAMILIA (DECIMAL-POINT COMMA)
+      * 2026-08-09 JGM GRAVACAO DO RESULTADO NO STUDENT-MASTER
+      * 2026-08-09 JGM ERRO DE GRAVACAO PASSA A SER REGISTRADO NO LOG
+      * DE EXCECOES COMPARTILHADO EXCLOG
+      * 2026-08-09 JGM RETURN-CODE PASSA A REFLETIR O RESULTADO REAL
+      * DA EXECUCAO, EM VEZ DE FICAR SEMPRE ZERO
+      * 2026-08-09 JGM NOTA DE RECUPERACAO OPCIONAL, QUE SUBSTITUI A
+      * MENOR DAS DUAS NOTAS ANTES DO CALCULO DA MEDIA
       ****************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO 'STUMAS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUMAS-MATRICULA
+               FILE STATUS IS WRK-FS.
+           SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO 'EXCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXC.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY 'STUMAS.CPY'.
+
+       FD  EXCEPTION-LOG.
+           COPY 'EXCLOG.CPY'.
+
        WORKING-STORAGE SECTION.
+       77 WRK-MATRICULA PIC 9(06) VALUE ZEROS.
+       77 WRK-NOME      PIC X(20) VALUE SPACES.
+       77 WRK-NOTA1     PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA2     PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA3     PIC 9(02) VALUE ZEROS.
+       77 WRK-MEDIA     PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-RESULTADO PIC X(14) VALUE SPACES.
+       77 WRK-FS        PIC X(02) VALUE '00'.
+       77 WRK-FS-EXC    PIC X(02) VALUE '00'.
 
-           77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-           77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-           77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0200-PROCESSAR
+           PERFORM 0300-FINALIZAR
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           DISPLAY 'MATRICULA..'
+           ACCEPT WRK-MATRICULA.
+           DISPLAY 'NOME..'
+           ACCEPT WRK-NOME.
            ACCEPT WRK-NOTA1.
            ACCEPT WRK-NOTA2.
-            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-            DISPLAY 'MEDIA ' WRK-MEDIA.
-             IF WRK-MEDIA >= 6
-                 DISPLAY 'APROVADO'
-             ELSE
-                IF WRK-MEDIA >=2
-                   DISPLAY 'RECUPERACO'
-                  ELSE
-                   DISPLAY 'REPROVADO'
-                   END-IF
-             END-IF.
+           DISPLAY 'NOTA DE RECUPERACAO, SE HOUVER (0 SE NAO HOUVER)..'
+           ACCEPT WRK-NOTA3.
+           OPEN I-O STUDENT-MASTER
+           IF WRK-FS = '35'
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF
+           OPEN EXTEND EXCEPTION-LOG
+           IF WRK-FS-EXC = '05' OR WRK-FS-EXC = '35'
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF.
 
+       0200-PROCESSAR.
+           PERFORM 0205-APLICAR-RECUPERACAO
+           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           DISPLAY 'MEDIA ' WRK-MEDIA.
+           IF WRK-MEDIA >= 6
+               MOVE 'APROVADO' TO WRK-RESULTADO
+           ELSE
+               IF WRK-MEDIA >= 2
+                   MOVE 'RECUPERACO' TO WRK-RESULTADO
+               ELSE
+                   MOVE 'REPROVADO' TO WRK-RESULTADO
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+           DISPLAY WRK-RESULTADO.
+           PERFORM 0210-GRAVAR-STUMAS.
 
+      *****************************************************
+      * SE HOUVE NOTA DE RECUPERACAO, ELA SUBSTITUI A MENOR
+      * DAS DUAS NOTAS DO TERMO ANTES DO CALCULO DA MEDIA
+      *****************************************************
+       0205-APLICAR-RECUPERACAO.
+           IF WRK-NOTA3 > 0
+               IF WRK-NOTA1 <= WRK-NOTA2
+                   MOVE WRK-NOTA3 TO WRK-NOTA1
+               ELSE
+                   MOVE WRK-NOTA3 TO WRK-NOTA2
+               END-IF
+           END-IF.
 
-           STOP RUN.
+       0210-GRAVAR-STUMAS.
+           MOVE WRK-MATRICULA TO STUMAS-MATRICULA
+           MOVE WRK-NOME TO STUMAS-NOME
+           MOVE WRK-NOTA1 TO STUMAS-NOTA1
+           MOVE WRK-NOTA2 TO STUMAS-NOTA2
+           MOVE WRK-MEDIA TO STUMAS-MEDIA
+           MOVE WRK-RESULTADO TO STUMAS-RESULTADO
+           ACCEPT STUMAS-DATA-REG FROM DATE YYYYMMDD
+           WRITE STUMAS-REC
+               INVALID KEY
+                   MOVE STUMAS-MATRICULA TO WRK-MATRICULA
+                   REWRITE STUMAS-REC
+                       INVALID KEY
+                           DISPLAY 'ERRO AO GRAVAR ALUNO ' WRK-FS
+                           PERFORM 0230-REGISTRAR-EXCECAO
+                           MOVE 8 TO RETURN-CODE
+                   END-REWRITE
+           END-WRITE.
+
+       0230-REGISTRAR-EXCECAO.
+           MOVE 'PROGCOB07' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE 'E001' TO EXCLOG-CODIGO
+           MOVE 'ERRO AO GRAVAR ALUNO NO STUDENT-MASTER'
+               TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC.
+
+       0300-FINALIZAR.
+           CLOSE STUDENT-MASTER
+           CLOSE EXCEPTION-LOG.
