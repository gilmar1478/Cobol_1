@@ -6,34 +6,473 @@
       * OBJETIVO : RECEBER 02 NOTAS, MEDIA E IMPRIMIR
       * UTILIZAR COMANDOS EVALUATE
       *> * DATA =  XX - XX - XXX
+      * ALTERACOES:
+      * 2026-08-09 JGM GRAVACAO DO RESULTADO NO STUDENT-MASTER
+      * 2026-08-09 JGM BONUS DE NOTA PERFEITA APLICADO A MEDIA GRAVADA
+      * 2026-08-09 JGM ERRO DE GRAVACAO PASSA A SER REGISTRADO NO LOG
+      * DE EXCECOES COMPARTILHADO EXCLOG
+      * 2026-08-09 JGM RETURN-CODE PASSA A REFLETIR O RESULTADO REAL
+      * DA EXECUCAO, EM VEZ DE FICAR SEMPRE ZERO
+      * 2026-08-09 JGM RESULTADO PASSA A SER IMPRESSO NUM RELATORIO
+      * PAGINADO (STURPT) COM CABECALHO, DATA E NUMERO DE PAGINA, EM
+      * VEZ DE SO APARECER NO DISPLAY DO TERMINAL
+      * 2026-08-09 JGM ALUNO PASSA A TER UMA TABELA DE DISCIPLINAS DO
+      * TERMO, CADA UMA COM SEU PAR DE NOTAS E RESULTADO, EM VEZ DE
+      * UM UNICO PAR DE NOTAS - O BOLETIM IMPRIME UMA LINHA POR
+      * DISCIPLINA MAIS UMA LINHA DE MEDIA GERAL DO TERMO
+      * 2026-08-09 JGM NOTA DE RECUPERACAO OPCIONAL POR DISCIPLINA,
+      * QUE SUBSTITUI A MENOR DAS DUAS NOTAS ANTES DO CALCULO DA
+      * MEDIA DA DISCIPLINA
+      * 2026-08-09 JGM PASSA A ACEITAR TAMBEM UM ARQUIVO DE ENTRADA
+      * EM LOTE COM A TURMA INTEIRA (BOLLOTE) - QUANDO PRESENTE, UM
+      * RESUMO COM A CONTAGEM E O PERCENTUAL DE CADA RESULTADO E
+      * EXIBIDO NO FIM DO PROCESSAMENTO
+      * 2026-08-09 JGM FIM DO LOTE DA TURMA PASSA A GRAVAR NO LOG DE
+      * CONTROLE DE TURNO COMPARTILHADO (JOBCTRL) A QUANTIDADE
+      * PROCESSADA, A QUANTIDADE DE EXCECOES E O RETURN-CODE FINAL
+      * 2026-08-09 JGM QUANTIDADE DE DISCIPLINAS (DIGITADA OU DO LOTE)
+      * PASSA A SER VALIDADA CONTRA O TAMANHO REAL DA TABELA (10
+      * POSICOES) ANTES DE QUALQUER PERFORM VARYING SOBRE ELA, COM
+      * TRUNCAGEM PARA 10 E REGISTRO NO LOG DE EXCECOES QUANDO MAIOR
+      * 2026-08-09 JGM RESUMO DA TURMA PROTEGIDO CONTRA DIVISAO POR
+      * ZERO QUANDO NENHUM ALUNO FOR PROCESSADO
+      * 2026-08-09 JGM VALIDACAO DA QUANTIDADE DE DISCIPLINAS PASSA
+      * TAMBEM A REJEITAR QUANTIDADE ZERO, AJUSTANDO PARA 1 E
+      * REGISTRANDO NO LOG DE EXCECOES, PARA NAO ZERAR O PERFORM
+      * VARYING E ESTOURAR O CALCULO DA MEDIA POR DIVISAO POR ZERO
       ****************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'DECPT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO 'STUMAS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUMAS-MATRICULA
+               FILE STATUS IS WRK-FS.
+           SELECT STUDENT-REPORT ASSIGN TO 'STURPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-RPT.
+           SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO 'EXCLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXC.
+           SELECT OPTIONAL STUDENT-BATCH ASSIGN TO 'BOLLOTE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-BOL.
+           SELECT OPTIONAL JOB-CONTROL ASSIGN TO 'JOBCTRL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-JOB.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY 'STUMAS.CPY'.
+
+       FD  STUDENT-REPORT.
+           COPY 'STURPT.CPY'.
+
+       FD  EXCEPTION-LOG.
+           COPY 'EXCLOG.CPY'.
+
+       FD  STUDENT-BATCH.
+           COPY 'BOLLOTE.CPY'.
+
+       FD  JOB-CONTROL.
+           COPY 'JOBCTRL.CPY'.
+
        WORKING-STORAGE SECTION.
+       77 WRK-MATRICULA PIC 9(06) VALUE ZEROS.
+       77 WRK-NOME      PIC X(20) VALUE SPACES.
+       77 WRK-BONUS     PIC 9(02)V9 VALUE 2,0.
+       77 WRK-FS        PIC X(02) VALUE '00'.
+       77 WRK-FS-RPT    PIC X(02) VALUE '00'.
+       77 WRK-FS-EXC    PIC X(02) VALUE '00'.
+       77 WRK-RPT-PAGINA PIC 9(03) VALUE ZEROS.
+       77 WRK-RPT-LINHA  PIC 9(02) VALUE ZEROS.
+       77 WRK-RPT-MAX-LINHAS PIC 9(02) VALUE 20.
+       77 WRK-QT-DISCIPLINAS PIC 9(02) VALUE ZEROS.
+       01  WRK-BOLETIM.
+           05  WRK-DISCIPLINA OCCURS 10 TIMES
+                   INDEXED BY WRK-DISC-IDX.
+               10  WRK-DISC-NOME      PIC X(15) VALUE SPACES.
+               10  WRK-DISC-NOTA1     PIC 9(02) VALUE ZEROS.
+               10  WRK-DISC-NOTA2     PIC 9(02) VALUE ZEROS.
+               10  WRK-DISC-NOTA3     PIC 9(02) VALUE ZEROS.
+               10  WRK-DISC-MEDIA     PIC 9(02)V9 VALUE ZEROS.
+               10  WRK-DISC-RESULTADO PIC X(14) VALUE SPACES.
+       77 WRK-SOMA-MEDIAS   PIC 9(03)V9 VALUE ZEROS.
+       77 WRK-SOMA-NOTA1    PIC 9(03)V9 VALUE ZEROS.
+       77 WRK-SOMA-NOTA2    PIC 9(03)V9 VALUE ZEROS.
+       77 WRK-MEDIA-NOTA1   PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MEDIA-NOTA2   PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MEDIA-GERAL   PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-RESULTADO-GERAL PIC X(14) VALUE SPACES.
+       77 WRK-FS-BOL        PIC X(02) VALUE '00'.
+       77 WRK-MODO-BOL      PIC X(01) VALUE 'N'.
+           88 MODO-LOTE-BOLETIM VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-FIM-BOL       PIC X(01) VALUE 'N'.
+           88 FIM-TURMA         VALUE 'S' WHEN SET TO FALSE IS 'N'.
+       77 WRK-CONT-PROCESSADOS  PIC 9(06) VALUE ZEROS.
+       77 WRK-CONT-APROVADOS    PIC 9(06) VALUE ZEROS.
+       77 WRK-CONT-RECUPERACAO  PIC 9(06) VALUE ZEROS.
+       77 WRK-CONT-REPROVADOS   PIC 9(06) VALUE ZEROS.
+       77 WRK-PCT-APROVADOS     PIC ZZ9,9.
+       77 WRK-PCT-RECUPERACAO   PIC ZZ9,9.
+       77 WRK-PCT-REPROVADOS    PIC ZZ9,9.
+       77 WRK-FS-JOB            PIC X(02) VALUE '00'.
+       77 WRK-CONT-EXCECOES     PIC 9(06) VALUE ZEROS.
 
-           77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-           77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-           77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
-            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-            DISPLAY 'MEDIA ' WRK-MEDIA.
-             EVALUATE WRK-MEDIA
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           IF MODO-LOTE-BOLETIM
+               PERFORM 0400-PROCESSAR-TURMA UNTIL FIM-TURMA
+           ELSE
+               PERFORM 0200-PROCESSAR
+           END-IF
+           PERFORM 0300-FINALIZAR
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN I-O STUDENT-MASTER
+           IF WRK-FS = '35'
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF
+           OPEN OUTPUT STUDENT-REPORT
+           PERFORM 0213-IMPRIMIR-CABECALHO
+           OPEN EXTEND EXCEPTION-LOG
+           IF WRK-FS-EXC = '05' OR WRK-FS-EXC = '35'
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+           OPEN INPUT STUDENT-BATCH
+           IF WRK-FS-BOL = '00'
+               SET MODO-LOTE-BOLETIM TO TRUE
+               PERFORM 0120-LER-BOLETIM-LOTE
+           ELSE
+               DISPLAY 'MATRICULA..'
+               ACCEPT WRK-MATRICULA
+               DISPLAY 'NOME..'
+               ACCEPT WRK-NOME
+               DISPLAY 'QUANTIDADE DE DISCIPLINAS DO TERMO..'
+               ACCEPT WRK-QT-DISCIPLINAS
+               PERFORM 0103-VALIDAR-QT-DISCIPLINAS
+               PERFORM 0105-LER-DISCIPLINAS
+                   VARYING WRK-DISC-IDX FROM 1 BY 1
+                   UNTIL WRK-DISC-IDX > WRK-QT-DISCIPLINAS
+           END-IF.
+
+      *****************************************************
+      * A TABELA DE DISCIPLINAS SO TEM 10 POSICOES (OCCURS 10
+      * TIMES), MAS A QUANTIDADE DIGITADA/RECEBIDA DO LOTE VAI
+      * ATE 99 - SE VIER MAIOR QUE 10, TRUNCA PARA 10, REGISTRA
+      * A OCORRENCIA NO LOG DE EXCECOES E ESCALA O RETURN-CODE,
+      * EM VEZ DE DEIXAR O PERFORM VARYING ESTOURAR A TABELA
+      *****************************************************
+       0103-VALIDAR-QT-DISCIPLINAS.
+           IF WRK-QT-DISCIPLINAS > 10
+               MOVE 'PROGCOB08' TO EXCLOG-PROGRAMA
+               ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+               ACCEPT EXCLOG-HORA FROM TIME
+               MOVE 'E002' TO EXCLOG-CODIGO
+               MOVE 'QUANTIDADE DE DISCIPLINAS MAIOR QUE 10 - TRUNCADA'
+                   TO EXCLOG-DESCRICAO
+               WRITE EXCLOG-REC
+               ADD 1 TO WRK-CONT-EXCECOES
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+               MOVE 10 TO WRK-QT-DISCIPLINAS
+           END-IF
+           IF WRK-QT-DISCIPLINAS = 0
+               MOVE 'PROGCOB08' TO EXCLOG-PROGRAMA
+               ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+               ACCEPT EXCLOG-HORA FROM TIME
+               MOVE 'E003' TO EXCLOG-CODIGO
+               MOVE 'QUANTIDADE DE DISCIPLINAS ZERO - AJUSTADA PARA 1'
+                   TO EXCLOG-DESCRICAO
+               WRITE EXCLOG-REC
+               ADD 1 TO WRK-CONT-EXCECOES
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+               MOVE 1 TO WRK-QT-DISCIPLINAS
+           END-IF.
+
+      *****************************************************
+      * LE UM ALUNO DO ARQUIVO DE ENTRADA EM LOTE DA TURMA,
+      * CARREGANDO A TABELA DE DISCIPLINAS DIRETO DO REGISTRO
+      * DE ENTRADA, NO LUGAR DAS PERGUNTAS INTERATIVAS
+      *****************************************************
+       0120-LER-BOLETIM-LOTE.
+           READ STUDENT-BATCH
+               AT END
+                   SET FIM-TURMA TO TRUE
+               NOT AT END
+                   MOVE BOLLOTE-MATRICULA TO WRK-MATRICULA
+                   MOVE BOLLOTE-NOME TO WRK-NOME
+                   MOVE BOLLOTE-QT-DISCIPLINAS TO WRK-QT-DISCIPLINAS
+                   PERFORM 0103-VALIDAR-QT-DISCIPLINAS
+                   PERFORM 0125-CARREGAR-DISCIPLINA
+                       VARYING WRK-DISC-IDX FROM 1 BY 1
+                       UNTIL WRK-DISC-IDX > WRK-QT-DISCIPLINAS
+           END-READ.
+
+       0125-CARREGAR-DISCIPLINA.
+           MOVE BOLLOTE-DISC-NOME(WRK-DISC-IDX)
+               TO WRK-DISC-NOME(WRK-DISC-IDX)
+           MOVE BOLLOTE-DISC-NOTA1(WRK-DISC-IDX)
+               TO WRK-DISC-NOTA1(WRK-DISC-IDX)
+           MOVE BOLLOTE-DISC-NOTA2(WRK-DISC-IDX)
+               TO WRK-DISC-NOTA2(WRK-DISC-IDX)
+           MOVE BOLLOTE-DISC-NOTA3(WRK-DISC-IDX)
+               TO WRK-DISC-NOTA3(WRK-DISC-IDX).
+
+      *****************************************************
+      * PEDE O PAR DE NOTAS DE CADA DISCIPLINA DO TERMO, UMA
+      * DE CADA VEZ, ANTES DE CALCULAR QUALQUER MEDIA
+      *****************************************************
+       0105-LER-DISCIPLINAS.
+           DISPLAY 'DISCIPLINA ' WRK-DISC-IDX '..'
+           ACCEPT WRK-DISC-NOME(WRK-DISC-IDX)
+           DISPLAY 'NOTA 1..'
+           ACCEPT WRK-DISC-NOTA1(WRK-DISC-IDX)
+           DISPLAY 'NOTA 2..'
+           ACCEPT WRK-DISC-NOTA2(WRK-DISC-IDX)
+           DISPLAY 'NOTA DE RECUPERACAO, SE HOUVER (0 SE NAO HOUVER)..'
+           ACCEPT WRK-DISC-NOTA3(WRK-DISC-IDX).
+
+       0200-PROCESSAR.
+           MOVE ZEROS TO WRK-SOMA-MEDIAS WRK-SOMA-NOTA1 WRK-SOMA-NOTA2
+           PERFORM 0205-CALCULAR-DISCIPLINA
+               VARYING WRK-DISC-IDX FROM 1 BY 1
+               UNTIL WRK-DISC-IDX > WRK-QT-DISCIPLINAS
+           COMPUTE WRK-MEDIA-GERAL =
+               WRK-SOMA-MEDIAS / WRK-QT-DISCIPLINAS
+           COMPUTE WRK-MEDIA-NOTA1 =
+               WRK-SOMA-NOTA1 / WRK-QT-DISCIPLINAS
+           COMPUTE WRK-MEDIA-NOTA2 =
+               WRK-SOMA-NOTA2 / WRK-QT-DISCIPLINAS
+           PERFORM 0207-CLASSIFICAR-GERAL
+           PERFORM 0217-IMPRIMIR-RESUMO
+           PERFORM 0210-GRAVAR-STUMAS.
+
+      *****************************************************
+      * CALCULA A MEDIA E O RESULTADO DE UMA DISCIPLINA DO
+      * BOLETIM - MESMA LOGICA DO EVALUATE QUE JA SERVIA PARA
+      * O PAR DE NOTAS UNICO, SO QUE AGORA POR DISCIPLINA
+      *****************************************************
+       0205-CALCULAR-DISCIPLINA.
+           IF WRK-DISC-NOTA3(WRK-DISC-IDX) > 0
+               IF WRK-DISC-NOTA1(WRK-DISC-IDX) <=
+                       WRK-DISC-NOTA2(WRK-DISC-IDX)
+                   MOVE WRK-DISC-NOTA3(WRK-DISC-IDX)
+                       TO WRK-DISC-NOTA1(WRK-DISC-IDX)
+               ELSE
+                   MOVE WRK-DISC-NOTA3(WRK-DISC-IDX)
+                       TO WRK-DISC-NOTA2(WRK-DISC-IDX)
+               END-IF
+           END-IF
+           COMPUTE WRK-DISC-MEDIA(WRK-DISC-IDX) =
+               (WRK-DISC-NOTA1(WRK-DISC-IDX)
+                   + WRK-DISC-NOTA2(WRK-DISC-IDX)) / 2
+           EVALUATE WRK-DISC-MEDIA(WRK-DISC-IDX)
+               WHEN 10
+                   COMPUTE WRK-DISC-MEDIA(WRK-DISC-IDX) =
+                       WRK-DISC-MEDIA(WRK-DISC-IDX) + WRK-BONUS
+                   IF WRK-DISC-MEDIA(WRK-DISC-IDX) > 10
+                       MOVE 10 TO WRK-DISC-MEDIA(WRK-DISC-IDX)
+                   END-IF
+                   MOVE 'APROV - BONUS'
+                       TO WRK-DISC-RESULTADO(WRK-DISC-IDX)
+               WHEN 6 THRU 9,9
+                   MOVE 'APROVADO' TO WRK-DISC-RESULTADO(WRK-DISC-IDX)
+               WHEN 2 THRU 5,9
+                   MOVE 'RECUPERACO'
+                       TO WRK-DISC-RESULTADO(WRK-DISC-IDX)
+               WHEN OTHER
+                   MOVE 'REPROVADO' TO WRK-DISC-RESULTADO(WRK-DISC-IDX)
+                   IF RETURN-CODE < 4
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+           END-EVALUATE
+           ADD WRK-DISC-MEDIA(WRK-DISC-IDX) TO WRK-SOMA-MEDIAS
+           ADD WRK-DISC-NOTA1(WRK-DISC-IDX) TO WRK-SOMA-NOTA1
+           ADD WRK-DISC-NOTA2(WRK-DISC-IDX) TO WRK-SOMA-NOTA2
+           PERFORM 0215-IMPRIMIR-DETALHE.
+
+      *****************************************************
+      * CLASSIFICA A MEDIA GERAL DO TERMO, JA COM O BONUS DE
+      * NOTA PERFEITA DE CADA DISCIPLINA EMBUTIDO NA SOMA
+      *****************************************************
+       0207-CLASSIFICAR-GERAL.
+           EVALUATE WRK-MEDIA-GERAL
                WHEN 10
-                 DISPLAY 'APROV - BONUS'
-                WHEN 6 THRU 9,9
-                 DISPLAY 'APROVADO'
-                WHEN 2 THRU 5,9
-                 DISPLAY 'RECUPERACO'
-                WHEN OTHER
-                   DISPLAY 'REPROVADO'
-               END-EVALUATE.
+                   MOVE 'APROV - BONUS' TO WRK-RESULTADO-GERAL
+                   ADD 1 TO WRK-CONT-APROVADOS
+               WHEN 6 THRU 9,9
+                   MOVE 'APROVADO' TO WRK-RESULTADO-GERAL
+                   ADD 1 TO WRK-CONT-APROVADOS
+               WHEN 2 THRU 5,9
+                   MOVE 'RECUPERACO' TO WRK-RESULTADO-GERAL
+                   ADD 1 TO WRK-CONT-RECUPERACAO
+               WHEN OTHER
+                   MOVE 'REPROVADO' TO WRK-RESULTADO-GERAL
+                   ADD 1 TO WRK-CONT-REPROVADOS
+           END-EVALUATE
+           ADD 1 TO WRK-CONT-PROCESSADOS.
+
+      *****************************************************
+      * IMPRIME O CABECALHO DO RELATORIO, COM DATA DE EXECUCAO
+      * E NUMERO DE PAGINA, SEMPRE QUE A PAGINA ATUAL ENCHER
+      *****************************************************
+       0213-IMPRIMIR-CABECALHO.
+           ADD 1 TO WRK-RPT-PAGINA
+           MOVE WRK-RPT-PAGINA TO STURPT-CAB-PAGINA
+           ACCEPT STURPT-CAB-DATA FROM DATE YYYYMMDD
+           WRITE STURPT-CABECALHO
+           MOVE ZEROS TO WRK-RPT-LINHA.
+
+      *****************************************************
+      * IMPRIME A LINHA DE DETALHE DE UMA DISCIPLINA NO
+      * RELATORIO, QUEBRANDO PAGINA ANTES SE A PAGINA ATUAL
+      * JA ESTA CHEIA
+      *****************************************************
+       0215-IMPRIMIR-DETALHE.
+           IF WRK-RPT-LINHA >= WRK-RPT-MAX-LINHAS
+               PERFORM 0213-IMPRIMIR-CABECALHO
+           END-IF
+           MOVE WRK-MATRICULA TO STURPT-MATRICULA
+           MOVE WRK-NOME TO STURPT-NOME
+           MOVE WRK-DISC-NOME(WRK-DISC-IDX) TO STURPT-DISCIPLINA
+           MOVE WRK-DISC-NOTA1(WRK-DISC-IDX) TO STURPT-NOTA1
+           MOVE WRK-DISC-NOTA2(WRK-DISC-IDX) TO STURPT-NOTA2
+           MOVE WRK-DISC-MEDIA(WRK-DISC-IDX) TO STURPT-MEDIA
+           MOVE WRK-DISC-RESULTADO(WRK-DISC-IDX) TO STURPT-RESULTADO
+           WRITE STURPT-DETALHE
+           ADD 1 TO WRK-RPT-LINHA.
+
+      *****************************************************
+      * IMPRIME A LINHA FINAL DO BOLETIM, COM A MEDIA GERAL
+      * DO TERMO E O RESULTADO CONSOLIDADO DO ALUNO
+      *****************************************************
+       0217-IMPRIMIR-RESUMO.
+           IF WRK-RPT-LINHA >= WRK-RPT-MAX-LINHAS
+               PERFORM 0213-IMPRIMIR-CABECALHO
+           END-IF
+           MOVE WRK-MATRICULA TO STURPT-MATRICULA
+           MOVE WRK-NOME TO STURPT-NOME
+           MOVE 'MEDIA GERAL' TO STURPT-DISCIPLINA
+           MOVE ZEROS TO STURPT-NOTA1 STURPT-NOTA2
+           MOVE WRK-MEDIA-GERAL TO STURPT-MEDIA
+           MOVE WRK-RESULTADO-GERAL TO STURPT-RESULTADO
+           WRITE STURPT-DETALHE
+           ADD 1 TO WRK-RPT-LINHA.
+
+       0210-GRAVAR-STUMAS.
+           MOVE WRK-MATRICULA TO STUMAS-MATRICULA
+           MOVE WRK-NOME TO STUMAS-NOME
+           MOVE WRK-MEDIA-NOTA1 TO STUMAS-NOTA1
+           MOVE WRK-MEDIA-NOTA2 TO STUMAS-NOTA2
+           MOVE WRK-MEDIA-GERAL TO STUMAS-MEDIA
+           MOVE WRK-RESULTADO-GERAL TO STUMAS-RESULTADO
+           ACCEPT STUMAS-DATA-REG FROM DATE YYYYMMDD
+           WRITE STUMAS-REC
+               INVALID KEY
+                   MOVE STUMAS-MATRICULA TO WRK-MATRICULA
+                   REWRITE STUMAS-REC
+                       INVALID KEY
+                           DISPLAY 'ERRO AO GRAVAR ALUNO ' WRK-FS
+                           PERFORM 0230-REGISTRAR-EXCECAO
+                           MOVE 8 TO RETURN-CODE
+                   END-REWRITE
+           END-WRITE.
+
+      *****************************************************
+      * PROCESSA UM ALUNO DA TURMA EM LOTE E AVANCA PARA O
+      * PROXIMO REGISTRO DO ARQUIVO DE ENTRADA
+      *****************************************************
+       0400-PROCESSAR-TURMA.
+           PERFORM 0200-PROCESSAR
+           PERFORM 0120-LER-BOLETIM-LOTE.
 
+       0230-REGISTRAR-EXCECAO.
+           MOVE 'PROGCOB08' TO EXCLOG-PROGRAMA
+           ACCEPT EXCLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT EXCLOG-HORA FROM TIME
+           MOVE 'E001' TO EXCLOG-CODIGO
+           MOVE 'ERRO AO GRAVAR ALUNO NO STUDENT-MASTER'
+               TO EXCLOG-DESCRICAO
+           WRITE EXCLOG-REC
+           ADD 1 TO WRK-CONT-EXCECOES.
 
+       0300-FINALIZAR.
+           IF MODO-LOTE-BOLETIM
+               PERFORM 0310-IMPRIMIR-RESUMO-TURMA
+               PERFORM 0320-GRAVAR-CONTROLE-TURNO
+           END-IF
+           CLOSE STUDENT-MASTER STUDENT-REPORT
+           CLOSE EXCEPTION-LOG
+           CLOSE STUDENT-BATCH.
 
+      *****************************************************
+      * GRAVA NO LOG DE CONTROLE DE TURNO COMPARTILHADO QUANTOS
+      * ALUNOS FORAM PROCESSADOS, QUANTAS EXCECOES OCORRERAM E
+      * O RETURN-CODE FINAL DESTE JOB, PARA O RESUMO DE FIM DE
+      * TURNO DO PROGCOB19
+      *****************************************************
+       0320-GRAVAR-CONTROLE-TURNO.
+           OPEN EXTEND JOB-CONTROL
+           IF WRK-FS-JOB = '05' OR WRK-FS-JOB = '35'
+               OPEN OUTPUT JOB-CONTROL
+           END-IF
+           MOVE 'PROGCOB08' TO JOBCTRL-PROGRAMA
+           ACCEPT JOBCTRL-DATA FROM DATE YYYYMMDD
+           ACCEPT JOBCTRL-HORA FROM TIME
+           MOVE WRK-CONT-PROCESSADOS TO JOBCTRL-QT-PROCESSADOS
+           MOVE WRK-CONT-EXCECOES TO JOBCTRL-QT-EXCECOES
+           MOVE RETURN-CODE TO JOBCTRL-RETURN-CODE
+           EVALUATE TRUE
+               WHEN RETURN-CODE = 0
+                   MOVE 'OK' TO JOBCTRL-STATUS
+               WHEN RETURN-CODE < 8
+                   MOVE 'COM EXCECAO' TO JOBCTRL-STATUS
+               WHEN OTHER
+                   MOVE 'ERRO' TO JOBCTRL-STATUS
+           END-EVALUATE
+           WRITE JOBCTRL-REC
+           CLOSE JOB-CONTROL.
 
-           STOP RUN.
+      *****************************************************
+      * RESUMO DE FIM DE PROCESSAMENTO DA TURMA EM LOTE, COM
+      * A CONTAGEM E O PERCENTUAL DE CADA RESULTADO GERAL
+      *****************************************************
+       0310-IMPRIMIR-RESUMO-TURMA.
+           COMPUTE WRK-PCT-APROVADOS ROUNDED =
+               WRK-CONT-APROVADOS * 100 / WRK-CONT-PROCESSADOS
+               ON SIZE ERROR
+                   MOVE ZEROS TO WRK-PCT-APROVADOS
+           END-COMPUTE
+           COMPUTE WRK-PCT-RECUPERACAO ROUNDED =
+               WRK-CONT-RECUPERACAO * 100 / WRK-CONT-PROCESSADOS
+               ON SIZE ERROR
+                   MOVE ZEROS TO WRK-PCT-RECUPERACAO
+           END-COMPUTE
+           COMPUTE WRK-PCT-REPROVADOS ROUNDED =
+               WRK-CONT-REPROVADOS * 100 / WRK-CONT-PROCESSADOS
+               ON SIZE ERROR
+                   MOVE ZEROS TO WRK-PCT-REPROVADOS
+           END-COMPUTE
+           DISPLAY '--------------'
+           DISPLAY 'RESUMO DA TURMA'
+           DISPLAY 'TOTAL DE ALUNOS PROCESSADOS..' WRK-CONT-PROCESSADOS
+           DISPLAY 'APROVADOS....................' WRK-CONT-APROVADOS
+               ' (' WRK-PCT-APROVADOS '%)'
+           DISPLAY 'RECUPERACAO..................' WRK-CONT-RECUPERACAO
+               ' (' WRK-PCT-RECUPERACAO '%)'
+           DISPLAY 'REPROVADOS...................' WRK-CONT-REPROVADOS
+               ' (' WRK-PCT-REPROVADOS '%)'.
