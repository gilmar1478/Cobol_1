@@ -0,0 +1,19 @@
+      *****************************************************
+      * ORDPED.CPY
+      * LAYOUT DO ARQUIVO DE PEDIDOS DE VARIOS ITENS LIDO EM
+      * LOTE PELO PROGCOB09 - UM PEDIDO POR LINHA, COM UMA
+      * TABELA DE ITENS PARA O CALCULO DE FRETE CONSOLIDADO,
+      * INCLUINDO LARGURA/COMPRIMENTO PARA A SOBRETAXA DE
+      * ITEM VOLUMOSO (AREA ACIMA DO LIMITE DE WRK-AREA-LIMITE)
+      *****************************************************
+       01  ORDPED-REC.
+           05  ORDPED-NUM-PEDIDO   PIC 9(06).
+           05  ORDPED-UF           PIC X(02).
+           05  ORDPED-QT-ITENS     PIC 9(02).
+           05  ORDPED-ITENS OCCURS 10 TIMES
+                   INDEXED BY ORDPED-IDX.
+               10  ORDPED-PRODUTO      PIC X(20).
+               10  ORDPED-VALOR        PIC 9(06)V99.
+               10  ORDPED-PESO         PIC 9(03)V99.
+               10  ORDPED-LARGURA      PIC 9(03)V99.
+               10  ORDPED-COMPRIMENTO  PIC 9(03)V99.
