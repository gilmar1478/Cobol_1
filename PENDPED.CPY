@@ -0,0 +1,15 @@
+      *****************************************************
+      * PENDPED.CPY
+      * LAYOUT DO ARQUIVO DE PEDIDOS PENDENTES DO PROGCOB09 -
+      * FILA DE ESPERA PARA REVISAO DE TARIFA, GRAVADA QUANDO A
+      * UF INFORMADA AINDA NAO TEM TARIFA DE FRETE CADASTRADA,
+      * EM VEZ DE REJEITAR O PEDIDO DEFINITIVAMENTE
+      *****************************************************
+       01  PENDPED-REC.
+           05  PENDPED-PRODUTO      PIC X(20).
+           05  PENDPED-VALOR        PIC 9(06)V99.
+           05  PENDPED-UF           PIC X(02).
+           05  PENDPED-MOTIVO       PIC X(20).
+           05  PENDPED-DATA-HORA.
+               10  PENDPED-DATA     PIC 9(08).
+               10  PENDPED-HORA     PIC 9(08).
