@@ -0,0 +1,12 @@
+      *****************************************************
+      * FRETACU.CPY
+      * ACUMULADO MENSAL DE FRETE FATURADO MANTIDO PELO PROGCOB09,
+      * UM REGISTRO POR PERIODO (AAAAMM), PARA QUE O FRETE
+      * FATURADO NO MES POSSA SER CONFERIDO CONTRA O QUE O
+      * PROGCOB15 REGISTROU COMO VENDIDO/EMBARCADO NO MESMO PERIODO
+      *****************************************************
+       01  FRETACU-REC.
+           05  FRETACU-PERIODO          PIC 9(06).
+           05  FRETACU-MTD-VALOR        PIC 9(09)V99.
+           05  FRETACU-MTD-QT           PIC 9(06).
+           05  FRETACU-DATA-ATUALIZACAO PIC 9(08).
