@@ -0,0 +1,8 @@
+      *****************************************************
+      * FRETETAB.CPY
+      * LAYOUT DO REGISTRO DA TABELA DE FRETE (FRETE-TABELA)
+      * CHAVEADA POR UF, COM O MULTIPLICADOR USADO PELO PROGCOB09
+      *****************************************************
+       01  FRETETAB-REC.
+           05  FRETETAB-UF         PIC X(02).
+           05  FRETETAB-MULT       PIC 9V99.
