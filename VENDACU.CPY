@@ -0,0 +1,14 @@
+      *****************************************************
+      * VENDACU.CPY
+      * ACUMULADO MENSAL/ANUAL DE VENDAS MANTIDO PELO PROGCOB15,
+      * UM REGISTRO POR PERIODO (AAAAMM), PARA QUE OS TOTAIS DO
+      * DIA SEJAM VISTOS EM TENDENCIA (MES A DATA / ANO A DATA)
+      * E NAO APENAS COMO UM DIA ISOLADO
+      *****************************************************
+       01  VENDACU-REC.
+           05  VENDACU-PERIODO          PIC 9(06).
+           05  VENDACU-MTD-VALOR        PIC 9(09)V99.
+           05  VENDACU-MTD-QT           PIC 9(06).
+           05  VENDACU-YTD-VALOR        PIC 9(10)V99.
+           05  VENDACU-YTD-QT           PIC 9(07).
+           05  VENDACU-DATA-ATUALIZACAO PIC 9(08).
