@@ -0,0 +1,25 @@
+      *****************************************************
+      * VENCKPT.CPY
+      * LAYOUT DO PONTO DE CONTROLE (CHECKPOINT) GRAVADO
+      * PERIODICAMENTE PELO PROGCOB15 DURANTE A ACUMULACAO DE
+      * VENDAS, PARA PERMITIR RESTART SEM REPROCESSAR TUDO -
+      * VENCKPT-SITUACAO FICA 'P' (PARCIAL) EM TODO PONTO DE
+      * CONTROLE GRAVADO NO MEIO DO LOTE E SO VAI PARA 'C'
+      * (COMPLETO) NO ULTIMO, GRAVADO JA NO FINAL DO PROCESSAMENTO -
+      * SO UM CHECKPOINT 'P' E USADO COMO PONTO DE RESTART -
+      * VENCKPT-REG-LIDOS GUARDA A QUANTIDADE DE REGISTROS FISICOS
+      * JA LIDOS DE VENDA-ENTRADA (VENDAS DUPLICADAS INCLUSIVE), USADA
+      * PARA POSICIONAR O RESTART NO ARQUIVO DE ENTRADA; JA
+      * VENCKPT-ULTIMO-SEQ CONTINUA REFLETINDO SO AS VENDAS NAO
+      * DUPLICADAS, POIS E DAI QUE VEM O NUMERO DE SEQUENCIA GRAVADO
+      * EM VENDET-SEQ
+      *****************************************************
+       01  VENCKPT-REC.
+           05  VENCKPT-ULTIMO-SEQ       PIC 9(06).
+           05  VENCKPT-QT-PROCESSADAS   PIC 9(06).
+           05  VENCKPT-ACUM             PIC 9(09)V99.
+           05  VENCKPT-SITUACAO         PIC X(01).
+           05  VENCKPT-DATA-HORA.
+               10  VENCKPT-DATA         PIC 9(08).
+               10  VENCKPT-HORA         PIC 9(08).
+           05  VENCKPT-REG-LIDOS        PIC 9(06).
