@@ -0,0 +1,12 @@
+      *****************************************************
+      * OPRACC.CPY
+      * LAYOUT DA TABELA DE NIVEL DE ACESSO DO OPERADOR, USADA
+      * PELO PROGCOB02 PARA LIBERAR A CRIACAO/ALTERACAO DE
+      * CLIENTES SO PARA OS ATENDENTES DE CADASTRO AUTORIZADOS
+      *
+      * OPRACC-NIVEL = 'I' - ATENDENTE DE CADASTRO (INTAKE),
+      * AUTORIZADO A GRAVAR NO CUSTOMER-MASTER
+      *****************************************************
+       01  OPRACC-REC.
+           05  OPRACC-OPERADOR     PIC X(08).
+           05  OPRACC-NIVEL        PIC X(01).
